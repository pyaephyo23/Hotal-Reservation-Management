@@ -18,16 +18,20 @@
            DISPLAY
            "***********************************************************"
            DISPLAY "Generate Summary Report"
-           DISPLAY "1. Daily Summary Report"
-           DISPLAY "2. Monthly Summary Report"
+           DISPLAY "1. Monthly Summary Report"
+           DISPLAY "2. Custom Date-Range Revenue Report"
+           DISPLAY "3. Guest Loyalty / Repeat-Stay Report"
+           DISPLAY "4. Guest Demographics Report"
            DISPLAY "9. Goback"
            DISPLAY
            "***********************************************************"
            ACCEPT MENU-CHOICE
 
            EVALUATE MENU-CHOICE
-               WHEN 1 PERFORM DAILY-REPORT
-               WHEN 2 PERFORM MONTHLY-REPORT
+               WHEN 1 PERFORM MONTHLY-SUMMARY-REPORT
+               WHEN 2 PERFORM CUSTOM-REVENUE-REPORT
+               WHEN 3 PERFORM LOYALTY-REPORT
+               WHEN 4 PERFORM DEMOGRAPHICS-REPORT
 
                WHEN 9 GOBACK
                WHEN OTHER DISPLAY "Invalid choice"
@@ -35,9 +39,17 @@
            END-PERFORM.
            GOBACK.
 
-       DAILY-REPORT.
-           CALL 'dailySummaryReport'.
-       MONTHLY-REPORT.
+       MONTHLY-SUMMARY-REPORT.
            CALL 'monthlySummaryReport'.
+           cancel 'monthlySummaryReport'.
+       CUSTOM-REVENUE-REPORT.
+           CALL 'generateReport'.
+           cancel 'generateReport'.
+       LOYALTY-REPORT.
+           CALL 'loyaltyReport'.
+           cancel 'loyaltyReport'.
+       DEMOGRAPHICS-REPORT.
+           CALL 'guestDemographicsReport'.
+           cancel 'guestDemographicsReport'.
 
        END PROGRAM summaryReport.
