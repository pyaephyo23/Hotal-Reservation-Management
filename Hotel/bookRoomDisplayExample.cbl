@@ -648,6 +648,12 @@
            MOVE 'N' TO CHEKIN-FLAG
            MOVE 'N' TO CHECKOUT-FLAG
            MOVE WS-CREATED-AT-TIMESTAMP TO CREATED-AT
+           MOVE WS-CREATED-AT-TIMESTAMP TO LAST-MODIFIED-AT
+           MOVE 'Booking created' TO LAST-MODIFIED-REASON
+           MOVE ZEROS TO DEPOSIT-AMOUNT
+           MOVE 'N' TO DEPOSIT-PAID-FLAG
+           MOVE ZEROS TO GROUP-ID-BK
+           MOVE SPACES TO CANCEL-REASON-CODE
            WRITE BOOKING-RECORD
            CLOSE BOOKING-FILE
 
