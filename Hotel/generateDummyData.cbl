@@ -144,6 +144,12 @@
                MOVE 'N' TO CHEKIN-FLAG
                MOVE 'N' TO CHECKOUT-FLAG
                MOVE "20250718120000" TO CREATED-AT
+               MOVE "20250718120000" TO LAST-MODIFIED-AT
+               MOVE "Booking created" TO LAST-MODIFIED-REASON
+               MOVE ZEROS TO DEPOSIT-AMOUNT
+               MOVE 'N' TO DEPOSIT-PAID-FLAG
+               MOVE ZEROS TO GROUP-ID-BK
+               MOVE SPACES TO CANCEL-REASON-CODE
 
                WRITE BOOKING-RECORD
                INVALID KEY
