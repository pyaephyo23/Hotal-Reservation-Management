@@ -52,6 +52,7 @@
        01  WS-SEARCH-ROOM-ID           PIC X(5).
        01  WS-SEARCH-CHECKIN-ID        PIC 9(5).
        01  WS-FOUND                    PIC X VALUE 'N'.
+       01  WS-STATUS-FILTER-FLAG       PIC X VALUE 'N'.
 
        *> Working variables for display
        01  WS-CUSTOMER-NAME-TEMP       PIC X(20).
@@ -61,6 +62,7 @@
        01  WS-CHECKIN-TIME-TEMP        PIC 9(6).
        01  WS-CHECKOUT-DATE-TEMP       PIC 9(8).
        01  WS-CHECKOUT-TIME-TEMP       PIC 9(6).
+       01  WS-CHECKOUT-FLAG-TEMP       PIC X.
 
        *> Date/time formatting
        01 WS-TEMP-DATE.
@@ -166,6 +168,10 @@
            "                         "
            DISPLAY "                         4. Search by Check-in ID "
            "                         "
+           DISPLAY "                         5. View Active Stays (Not"
+           " checked out)        "
+           DISPLAY "                         6. View Completed Stays ("
+           "Checked out)        "
            DISPLAY "                                                   "
            DISPLAY "==================================================="
            "================================"
@@ -185,12 +191,16 @@
                    PERFORM SEARCH-BY-ROOM-ID
                WHEN 4
                    PERFORM SEARCH-BY-CHECKIN-ID
+               WHEN 5
+                   PERFORM VIEW-ACTIVE-STAYS
+               WHEN 6
+                   PERFORM VIEW-COMPLETED-STAYS
                WHEN 9
                    CONTINUE
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY RED-COLOR "*** ERROR: Invalid selection."
-                   " Please choose 1-4 or 9. ***" RESET-COLOR
+                   " Please choose 1-6 or 9. ***" RESET-COLOR
                    DISPLAY " "
                    DISPLAY "Press ENTER to continue..."
                    ACCEPT WS-DUMMY-INPUT
@@ -463,6 +473,125 @@
            DISPLAY "Press ENTER to continue..."
            ACCEPT WS-DUMMY-INPUT.
 
+       VIEW-ACTIVE-STAYS.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY GREEN-COLOR
+           DISPLAY "=================================================="
+           "====================================="
+           DISPLAY "                            ACTIVE STAYS (NOT CH"
+           "ECKED OUT)                          "
+           DISPLAY "=================================================="
+           "====================================="
+           RESET-COLOR
+           DISPLAY " "
+
+           OPEN INPUT STAYLOG-FILE
+           OPEN INPUT CUSTOMER-FILE
+           OPEN INPUT CHECKINOUT-FILE
+           OPEN INPUT ROOMS-FILE
+
+           DISPLAY WS-HEADER-1
+           DISPLAY WS-HEADER-2
+           DISPLAY " "
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-STAYLOG-COUNTER
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STAYLOG-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM GET-STAY-CHECKOUT-FLAG
+                       IF WS-CHECKOUT-FLAG-TEMP = 'N'
+                           PERFORM DISPLAY-STAYLOG-DETAIL
+                           ADD 1 TO WS-STAYLOG-COUNTER
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE WS-STAYLOG-COUNTER TO WS-STAYLOG-COUNT-DISPLAY
+           DISPLAY " "
+           DISPLAY "=================================================="
+           "====================================="
+           DISPLAY GREEN-COLOR "Total Active Stays: "
+           WS-STAYLOG-COUNT-DISPLAY
+           RESET-COLOR
+           DISPLAY "=================================================="
+           "====================================="
+
+           PERFORM CLOSE-ALL-FILES
+
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       VIEW-COMPLETED-STAYS.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY GREEN-COLOR
+           DISPLAY "=================================================="
+           "====================================="
+           DISPLAY "                          COMPLETED STAYS (CHECK"
+           "ED OUT)                             "
+           DISPLAY "=================================================="
+           "====================================="
+           RESET-COLOR
+           DISPLAY " "
+
+           OPEN INPUT STAYLOG-FILE
+           OPEN INPUT CUSTOMER-FILE
+           OPEN INPUT CHECKINOUT-FILE
+           OPEN INPUT ROOMS-FILE
+
+           DISPLAY WS-HEADER-1
+           DISPLAY WS-HEADER-2
+           DISPLAY " "
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-STAYLOG-COUNTER
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STAYLOG-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM GET-STAY-CHECKOUT-FLAG
+                       IF WS-CHECKOUT-FLAG-TEMP = 'Y'
+                           PERFORM DISPLAY-STAYLOG-DETAIL
+                           ADD 1 TO WS-STAYLOG-COUNTER
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           MOVE WS-STAYLOG-COUNTER TO WS-STAYLOG-COUNT-DISPLAY
+           DISPLAY " "
+           DISPLAY "=================================================="
+           "====================================="
+           DISPLAY GREEN-COLOR "Total Completed Stays: "
+           WS-STAYLOG-COUNT-DISPLAY
+           RESET-COLOR
+           DISPLAY "=================================================="
+           "====================================="
+
+           PERFORM CLOSE-ALL-FILES
+
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       *> Determine whether a stay's check-in has been checked out,
+       *> without disturbing the check-in/out date fields that
+       *> DISPLAY-STAYLOG-DETAIL formats for its own CHECK-OUT column
+       GET-STAY-CHECKOUT-FLAG.
+           MOVE 'N' TO WS-CHECKOUT-FLAG-TEMP
+           MOVE CHECKIN-ID-SL TO CHECKIN-ID
+           READ CHECKINOUT-FILE KEY IS CHECKIN-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-CHECKOUT-FLAG-TEMP
+               NOT INVALID KEY
+                   MOVE CHECKOUT-FLAG TO WS-CHECKOUT-FLAG-TEMP
+           END-READ.
+
        DISPLAY-STAYLOG-DETAIL.
            *> Get customer name
            MOVE CUSTOMER-ID-SL TO CUSTOMER-ID
