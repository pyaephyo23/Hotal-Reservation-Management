@@ -46,6 +46,8 @@
            05 FILLER               PIC X(10) VALUE 'CHECK-IN'.
            05 FILLER               PIC X(3) VALUE SPACES.
            05 FILLER               PIC X(10) VALUE 'STATUS'.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(5) VALUE 'GROUP'.
 
        01  WS-HEADER-2.
            05 FILLER               PIC X(7) VALUE '-------'.
@@ -59,6 +61,8 @@
            05 FILLER               PIC X(10) VALUE '----------'.
            05 FILLER               PIC X(3) VALUE SPACES.
            05 FILLER               PIC X(10) VALUE '----------'.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(5) VALUE '-----'.
 
        01  WS-DETAIL-LINE.
            05 WS-DL-BOOKING-ID     PIC Z(5)9.
@@ -72,6 +76,8 @@
            05 WS-DL-CHECKIN        PIC X(10).
            05 FILLER               PIC X(3) VALUE SPACES.
            05 WS-DL-STATUS         PIC X(10).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 WS-DL-GROUP-ID       PIC Z(4)9.
 
        LINKAGE SECTION.
        01 LINK PIC 9.
@@ -296,6 +302,11 @@
            STRING CHECKIN-DATE(1:4) "/" CHECKIN-DATE(5:2) "/"
                   CHECKIN-DATE(7:2) INTO WS-DL-CHECKIN
            MOVE BOOKING-STATUS TO WS-DL-STATUS
+           IF GROUP-ID-BK > 0
+               MOVE GROUP-ID-BK TO WS-DL-GROUP-ID
+           ELSE
+               MOVE ZEROS TO WS-DL-GROUP-ID
+           END-IF
            DISPLAY WS-DETAIL-LINE.
 
        DISPLAY-SUMMARY.
