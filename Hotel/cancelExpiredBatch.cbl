@@ -0,0 +1,593 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cancelExpiredBatch.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOMS-FILE ASSIGN TO '../DATA/ROOMS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-ID.
+           SELECT BOOKING-FILE ASSIGN TO '../DATA/BOOKINGS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOKING-ID.
+           SELECT CANCELLATIONS-FILE ASSIGN TO
+               '../DATA/CANCELLATIONS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CANCEL-ID
+               FILE STATUS IS WS-CANCEL-FILE-STATUS.
+           SELECT INVOICES-FILE ASSIGN TO '../DATA/INVOICES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVOICE-ID.
+           SELECT COUNTERS-FILE ASSIGN TO '../DATA/COUNTERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COUNTER-NAME
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+           SELECT BATCH-REPORT-FILE ASSIGN TO
+               '../DATA/CANCELBATCH.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+               '../DATA/CANCELBATCH.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REFUNDS-FILE ASSIGN TO '../DATA/REFUNDS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REFUND-ID
+               FILE STATUS IS WS-REFUND-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOMS-FILE.
+       COPY "./CopyBooks/ROOMS.cpy".
+
+       FD  BOOKING-FILE.
+       COPY "./CopyBooks/BOOKINGS.cpy".
+
+       FD  CANCELLATIONS-FILE.
+       COPY "./CopyBooks/CANCELLATIONS.cpy".
+
+       FD  INVOICES-FILE.
+       COPY "./CopyBooks/INVOICES.cpy".
+
+       FD  COUNTERS-FILE.
+       COPY "./CopyBooks/COUNTERS.cpy".
+
+       FD  BATCH-REPORT-FILE.
+       01  RPT-LINE               PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-LINE              PIC X(5).
+
+       FD  AUDIT-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
+       FD  REFUNDS-FILE.
+       COPY "./CopyBooks/REFUNDS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS    PIC 99.
+           88 AUDIT-FILE-OK       VALUE 00.
+           88 AUDIT-FILE-ERROR    VALUE 01 THRU 99.
+       01 WS-NEXT-AUDIT-ID        PIC 9(5).
+       01 WS-AUDIT-TIMESTAMP      PIC X(14).
+       01 WS-AUDIT-OLD-STATUS     PIC X(10).
+       01 WS-AUDIT-NEW-STATUS     PIC X(10).
+       01 WS-BOOKING-ID           PIC 9(5).
+       01 WS-ROOM-ID              PIC X(5).
+       01 WS-CURRENT-DATE         PIC X(8).
+       01 WS-CANCELLED-COUNT      PIC 999 VALUE 0.
+       01 WS-ROOMS-RELEASED-COUNT PIC 999 VALUE 0.
+       01 WS-EOF                  PIC X VALUE 'N'.
+
+       *> Unattended run cannot prompt a terminal for this, so the
+       *> no-show fee is always applied in batch mode -
+       *> reclaiming the lost room revenue is the whole point of
+       *> running this job unattended overnight.
+       01 WS-APPLY-NOSHOW-FEE     PIC X VALUE 'Y'.
+       01 WS-NOSHOW-FEE           PIC 9(7) VALUE 5000.
+
+       01 WS-CTR-FILE-STATUS      PIC 99.
+           88 CTR-FILE-OK         VALUE 00.
+           88 CTR-FILE-ERROR      VALUE 01 THRU 99.
+       01 WS-CANCEL-FILE-STATUS   PIC 99.
+           88 CANCEL-FILE-OK      VALUE 00.
+           88 CANCEL-FILE-ERROR   VALUE 01 THRU 99.
+       01 WS-REFUND-FILE-STATUS   PIC 99.
+           88 REFUND-FILE-OK      VALUE 00.
+           88 REFUND-FILE-ERROR   VALUE 01 THRU 99.
+       01 WS-CTR-EOF              PIC X VALUE 'N'.
+       01 WS-NEXT-CANCEL-ID       PIC 9(5).
+       01 WS-NEXT-INVOICE-ID      PIC 9(5).
+
+       01 WS-TS-DATA.
+           05 WS-TS-DATE.
+               10 WS-TS-YEAR       PIC 9(4).
+               10 WS-TS-MONTH      PIC 9(2).
+               10 WS-TS-DAY        PIC 9(2).
+           05 WS-TS-TIME.
+               10 WS-TS-HOURS      PIC 9(2).
+               10 WS-TS-MINUTES    PIC 9(2).
+               10 WS-TS-SECONDS    PIC 9(2).
+       01 WS-CANCEL-TIMESTAMP     PIC X(14).
+
+       *> Refund ledger - logged whenever a booking marked No-Show
+       *> still had an uncredited deposit on file.
+       01 WS-NEXT-REFUND-ID       PIC 9(5).
+       01 WS-REFUND-REASON        PIC X(30).
+
+       01 WS-RPT-BOOKING-ID       PIC 9(5).
+       01 WS-RPT-ROOM-ID          PIC X(5).
+
+       *> Checkpoint/restart - lets an interrupted run pick back up
+       *> after the last booking it finished processing instead of
+       *> re-scanning (and re-charging) records already handled.
+       01 WS-CKPT-FILE-STATUS     PIC 99.
+           88 CKPT-FILE-OK        VALUE 00.
+           88 CKPT-FILE-ERROR     VALUE 01 THRU 99.
+       01 WS-RESUME-BOOKING-ID    PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-BATCH-REPORT
+           PERFORM READ-CHECKPOINT
+           PERFORM RUN-EXPIRED-CANCELLATION-BATCH
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM WRITE-BATCH-SUMMARY
+           CLOSE BATCH-REPORT-FILE
+           STOP RUN.
+
+       *> Picks up where the last run left off - WS-RESUME-BOOKING-ID
+       *> stays 0 (scan from the start) on a first run or once a prior
+       *> run completed cleanly and cleared the checkpoint.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-BOOKING-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LINE IS NUMERIC
+                           MOVE CKPT-LINE TO WS-RESUME-BOOKING-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESUME-BOOKING-ID > 0
+               STRING "  Resuming after interrupted run - booking "
+                      WS-RESUME-BOOKING-ID
+                      DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
+
+       *> Overwrites the checkpoint with the last booking this run
+       *> finished processing, so a crash or kill mid-run can restart
+       *> right after it instead of from the top of BOOKING-FILE.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE BOOKING-ID TO CKPT-LINE
+           WRITE CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       *> A full, uninterrupted scan needs no further resume point -
+       *> truncate the checkpoint so the next scheduled run starts
+       *> fresh from the beginning of BOOKING-FILE.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-BATCH-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           OPEN OUTPUT BATCH-REPORT-FILE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "  EXPIRED BOOKING CANCELLATION - BATCH RUN" TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "  Run date: " WS-CURRENT-DATE(1:4) "/"
+                  WS-CURRENT-DATE(5:2) "/" WS-CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       RUN-EXPIRED-CANCELLATION-BATCH.
+           OPEN I-O BOOKING-FILE
+
+           MOVE WS-RESUME-BOOKING-ID TO BOOKING-ID
+           IF WS-RESUME-BOOKING-ID = 0
+               START BOOKING-FILE KEY IS
+                   GREATER THAN OR EQUAL TO BOOKING-ID
+           ELSE
+               START BOOKING-FILE KEY IS GREATER THAN BOOKING-ID
+           END-IF
+           READ BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               IF BOOKING-STATUS = 'Active'
+                  AND CHECKIN-DATE < WS-CURRENT-DATE
+
+                   MOVE BOOKING-ID TO WS-RPT-BOOKING-ID
+                   MOVE ROOM-ID-BK TO WS-RPT-ROOM-ID
+                   MOVE BOOKING-ID TO WS-BOOKING-ID
+                   MOVE 'Active' TO WS-AUDIT-OLD-STATUS
+                   MOVE "No-Show" TO BOOKING-STATUS
+                   MOVE ROOM-ID-BK TO WS-ROOM-ID
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO
+                       LAST-MODIFIED-AT
+                   MOVE "Expired - batch marked No-Show" TO
+                       LAST-MODIFIED-REASON
+                   REWRITE BOOKING-RECORD
+                       INVALID KEY
+                           STRING "  ERROR: unable to mark booking "
+                                  WS-RPT-BOOKING-ID " No-Show"
+                                  DELIMITED BY SIZE INTO RPT-LINE
+                           WRITE RPT-LINE
+                           END-WRITE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-CANCELLED-COUNT
+                           MOVE 'No-Show' TO WS-AUDIT-NEW-STATUS
+                           PERFORM WRITE-AUDIT-LOG
+                           PERFORM RELEASE-ROOM-FOR-CANCELLATION
+                           PERFORM LOG-EXPIRED-CANCELLATION
+                           STRING "  Released room " WS-RPT-ROOM-ID
+                                  " - marked booking "
+                                  WS-RPT-BOOKING-ID " No-Show"
+                                  DELIMITED BY SIZE INTO RPT-LINE
+                           WRITE RPT-LINE
+                           END-WRITE
+                   END-REWRITE
+               END-IF
+
+               PERFORM WRITE-CHECKPOINT
+
+               READ BOOKING-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM
+
+           CLOSE BOOKING-FILE.
+
+       RELEASE-ROOM-FOR-CANCELLATION.
+           OPEN I-O ROOMS-FILE
+
+           MOVE WS-ROOM-ID TO ROOM-ID
+           READ ROOMS-FILE KEY IS ROOM-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Available" TO R-STATUS
+                   REWRITE ROOMS-RECORD
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ROOMS-RELEASED-COUNT
+                   END-REWRITE
+           END-READ
+
+           CLOSE ROOMS-FILE.
+
+      *****************************************************************
+      * AUDIT LOG / NO-SHOW FEE FOR EXPIRED-BOOKING CANCELLATION
+      *****************************************************************
+       *> Same CANCELLATIONS log and no-show fee invoice as the
+       *> interactive menu path in cancelBooking.cbl.
+       LOG-EXPIRED-CANCELLATION.
+           ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           STRING WS-TS-YEAR WS-TS-MONTH WS-TS-DAY
+                  WS-TS-HOURS WS-TS-MINUTES WS-TS-SECONDS
+                  DELIMITED BY SIZE
+                  INTO WS-CANCEL-TIMESTAMP
+
+           PERFORM GENERATE-NEXT-CANCEL-ID
+
+           OPEN I-O CANCELLATIONS-FILE
+           IF CANCEL-FILE-ERROR
+               OPEN OUTPUT CANCELLATIONS-FILE
+               CLOSE CANCELLATIONS-FILE
+               OPEN I-O CANCELLATIONS-FILE
+           END-IF
+           MOVE WS-NEXT-CANCEL-ID TO CANCEL-ID
+           MOVE BOOKING-ID TO CANCEL-BOOKING-ID
+           MOVE CUSTOMER-NAME-BK TO CANCEL-CUSTOMER-NAME
+           MOVE CHECKIN-DATE TO CANCEL-CHECKIN-DATE
+           MOVE 'SYSTEM-EXPIRY' TO CANCELLED-BY
+           MOVE WS-CANCEL-TIMESTAMP TO CANCEL-TIMESTAMP
+           IF WS-APPLY-NOSHOW-FEE = 'Y'
+               MOVE WS-NOSHOW-FEE TO CANCEL-FEE-CHARGED
+           ELSE
+               MOVE 0 TO CANCEL-FEE-CHARGED
+           END-IF
+
+           WRITE CANCELLATION-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           CLOSE CANCELLATIONS-FILE
+
+           IF WS-APPLY-NOSHOW-FEE = 'Y'
+               PERFORM CREATE-NOSHOW-FEE-INVOICE
+           END-IF
+
+           MOVE "Booking expired - deposit refund" TO WS-REFUND-REASON
+           PERFORM LOG-REFUND-FOR-CANCELLATION.
+
+       *> Bills the no-show fee as a standalone invoice against the
+       *> expired booking - no room or tax charge since the guest
+       *> never checked in.
+       CREATE-NOSHOW-FEE-INVOICE.
+           PERFORM GENERATE-NEXT-INVOICE-ID
+
+           OPEN I-O INVOICES-FILE
+           MOVE WS-NEXT-INVOICE-ID TO INVOICE-ID
+           MOVE 0 TO CHECKIN-ID-IV
+           MOVE BOOKING-ID TO BOOKING-ID-IV
+           MOVE 0 TO ROOM-CHARGE
+           MOVE WS-NOSHOW-FEE TO SERVICE-CHARGE
+           MOVE 0 TO TAX-RATE
+           MOVE WS-NOSHOW-FEE TO TOTAL-CHARGE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CREATED-AT-IV
+           MOVE 1 TO SERVICE-ITEM-COUNT
+           MOVE 'NOSHOW' TO SI-CODE(1)
+           MOVE 'No-Show Fee' TO SI-DESC(1)
+           MOVE WS-NOSHOW-FEE TO SI-PRICE(1)
+
+           WRITE INVOICE-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE
+           CLOSE INVOICES-FILE.
+
+      *****************************************************************
+      * AUDIT LOG - booking status changes
+      *****************************************************************
+       *> Appends one row to the shared AUDIT-FILE whenever a booking's
+       *> status is set, so a disputed booking's history can be
+       *> reconstructed across every program that can change it.
+       WRITE-AUDIT-LOG.
+           PERFORM GENERATE-NEXT-AUDIT-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           OPEN I-O AUDIT-FILE
+           IF AUDIT-FILE-ERROR
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE
+           END-IF
+           MOVE WS-NEXT-AUDIT-ID TO AUDIT-ID
+           MOVE WS-BOOKING-ID TO AUDIT-BOOKING-ID
+           MOVE WS-AUDIT-OLD-STATUS TO AUDIT-OLD-STATUS
+           MOVE WS-AUDIT-NEW-STATUS TO AUDIT-NEW-STATUS
+           MOVE 'cancelExpiredBatch' TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       GENERATE-NEXT-AUDIT-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'AUDIT' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-AUDIT-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-AUDIT-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the AUDIT counter - seed it from the highest
+       *> AUDIT-ID already on file (or zero if the log doesn't exist
+       *> yet) so IDs stay unique from the very first entry.
+       SEED-AUDIT-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ AUDIT-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF AUDIT-ID > COUNTER-NEXT-ID
+                               MOVE AUDIT-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE AUDIT-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'AUDIT' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *****************************************************************
+      * ID GENERATION PROCEDURES
+      *****************************************************************
+       *> Same shared COUNTERS.DAT pattern used across the other
+       *> programs.
+       OPEN-COUNTERS-FILE.
+           OPEN I-O COUNTERS-FILE
+           IF CTR-FILE-ERROR
+               OPEN OUTPUT COUNTERS-FILE
+               CLOSE COUNTERS-FILE
+               OPEN I-O COUNTERS-FILE
+           END-IF.
+
+       GENERATE-NEXT-CANCEL-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'CANCEL' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-CANCEL-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-CANCEL-ID
+           CLOSE COUNTERS-FILE.
+
+       SEED-CANCEL-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT CANCELLATIONS-FILE
+           IF CANCEL-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ CANCELLATIONS-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF CANCEL-ID > COUNTER-NEXT-ID
+                               MOVE CANCEL-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CANCELLATIONS-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'CANCEL' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *****************************************************************
+      * DEPOSIT REFUND LEDGER
+      *****************************************************************
+       *> Same refund-ledger logic as the interactive cancellation
+       *> path in cancelBooking.cbl.
+       LOG-REFUND-FOR-CANCELLATION.
+           IF DEPOSIT-AMOUNT > 0 AND DEPOSIT-PAID-FLAG NOT = 'Y'
+                   AND DEPOSIT-PAID-FLAG NOT = 'R'
+               PERFORM GENERATE-NEXT-REFUND-ID
+               OPEN I-O REFUNDS-FILE
+               IF REFUND-FILE-ERROR
+                   OPEN OUTPUT REFUNDS-FILE
+                   CLOSE REFUNDS-FILE
+                   OPEN I-O REFUNDS-FILE
+               END-IF
+               MOVE WS-NEXT-REFUND-ID TO REFUND-ID
+               MOVE BOOKING-ID TO REFUND-BOOKING-ID
+               MOVE CUSTOMER-NAME-BK TO REFUND-CUSTOMER-NAME
+               MOVE DEPOSIT-AMOUNT TO REFUND-AMOUNT
+               MOVE WS-REFUND-REASON TO REFUND-REASON
+               MOVE 'Pending' TO REFUND-STATUS
+               MOVE FUNCTION CURRENT-DATE(1:14) TO REFUND-TIMESTAMP
+               WRITE REFUND-RECORD
+                   INVALID KEY
+                       STRING "  ERROR: unable to write refund ledger "
+                              "record for booking " BOOKING-ID
+                              DELIMITED BY SIZE INTO RPT-LINE
+                       WRITE RPT-LINE
+                       END-WRITE
+                   NOT INVALID KEY
+                       MOVE 'R' TO DEPOSIT-PAID-FLAG
+                       REWRITE BOOKING-RECORD
+                       STRING "  Deposit refund logged for booking "
+                              BOOKING-ID
+                              DELIMITED BY SIZE INTO RPT-LINE
+                       WRITE RPT-LINE
+                       END-WRITE
+               END-WRITE
+               CLOSE REFUNDS-FILE
+           END-IF.
+
+       GENERATE-NEXT-REFUND-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'REFUND' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-REFUND-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-REFUND-ID
+           CLOSE COUNTERS-FILE.
+
+       SEED-REFUND-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT REFUNDS-FILE
+           IF REFUND-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ REFUNDS-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF REFUND-ID > COUNTER-NEXT-ID
+                               MOVE REFUND-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REFUNDS-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'REFUND' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+       GENERATE-NEXT-INVOICE-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'INVOICE' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-INVOICE-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-INVOICE-ID
+           CLOSE COUNTERS-FILE.
+
+       SEED-INVOICE-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT INVOICES-FILE
+           PERFORM UNTIL WS-CTR-EOF = 'Y'
+               READ INVOICES-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-CTR-EOF
+                   NOT AT END
+                       IF INVOICE-ID > COUNTER-NEXT-ID
+                           MOVE INVOICE-ID TO COUNTER-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INVOICES-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'INVOICE' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+       WRITE-BATCH-SUMMARY.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "  Bookings cancelled: " WS-CANCELLED-COUNT
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "  Rooms released:     " WS-ROOMS-RELEASED-COUNT
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE.
+
+       END PROGRAM cancelExpiredBatch.
