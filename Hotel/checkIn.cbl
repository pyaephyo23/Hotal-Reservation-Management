@@ -23,6 +23,20 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CHECKIN-ID.
+           SELECT GUEST-FILE ASSIGN TO '../DATA/GUESTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GUEST-ID.
+           SELECT COUNTERS-FILE ASSIGN TO '../DATA/COUNTERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COUNTER-NAME
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -41,7 +55,23 @@
        FD  CHECKINOUT-FILE.
        COPY "./CopyBooks/CHECKINOUT.cpy".
 
+       FD  GUEST-FILE.
+       COPY "./CopyBooks/GUESTS.cpy".
+
+       FD  COUNTERS-FILE.
+       COPY "./CopyBooks/COUNTERS.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS       PIC 99.
+           88 AUDIT-FILE-OK          VALUE 00.
+           88 AUDIT-FILE-ERROR       VALUE 01 THRU 99.
+       01 WS-NEXT-AUDIT-ID           PIC 9(5).
+       01 WS-AUDIT-TIMESTAMP         PIC X(14).
+       01 WS-AUDIT-OLD-STATUS        PIC X(10).
+       01 WS-AUDIT-NEW-STATUS        PIC X(10).
        *> Navigation and control variables
        01 WS-CHOICE                  PIC 9.
        01 WS-FOUND                   PIC X VALUE 'N'.
@@ -55,10 +85,12 @@
        01 WS-ROOM-NUMBER             PIC X(5).
        01 WS-ROOM-TYPE               PIC X(10).
        01 WS-DATE-DISPLAY            PIC X(8).
+       01 WS-OVERRIDE-PRICE          PIC 9(9) VALUE ZEROS.
+       01 WS-MANAGER-AUTH            PIC X.
 
        *> Customer count information
-       01 WS-CUSTOMER-COUNT          PIC 9.
-       01 WS-MAX-CUSTOMERS           PIC 9.
+       01 WS-CUSTOMER-COUNT          PIC 99.
+       01 WS-MAX-CUSTOMERS           PIC 99.
        01 WS-CURRENT-CUSTOMER        PIC 9.
 
        *> Time and date handling
@@ -74,12 +106,18 @@
        01 WS-NEXT-CHECKIN-ID         PIC 9(5) VALUE 0.
        01 WS-NEXT-CUSTOMER-ID        PIC 9(5) VALUE 0.
        01 WS-NEXT-STAYLOG-ID         PIC 9(5) VALUE 0.
+       01 WS-NEXT-GUEST-ID           PIC 9(5) VALUE 0.
        01 WS-EXISTING-CUSTOMER       PIC X VALUE 'N'.
        01 WS-EXISTING-CUSTOMER-ID    PIC 9(5) VALUE 0.
 
+       *> Shared sequential-ID counter file status
+       01 WS-CTR-FILE-STATUS         PIC 99.
+           88 CTR-FILE-OK            VALUE 00.
+           88 CTR-FILE-ERROR         VALUE 01 THRU 99.
+
        *> Guest information storage for all customers
        01 WS-GUEST-ARRAY.
-           05 WS-GUEST-INFO OCCURS 9 TIMES INDEXED BY WS-GUEST-IDX.
+           05 WS-GUEST-INFO OCCURS 12 TIMES INDEXED BY WS-GUEST-IDX.
                10 WS-GUEST-NAME-T    PIC X(20).
                10 WS-GUEST-PHONE-T   PIC X(15).
                10 WS-GUEST-AGE-T     PIC 9(3).
@@ -108,8 +146,20 @@
        01 WS-LOOP-COUNTER            PIC 9(3).
        01 WS-ROOM-COUNT-DSP              PIC ZZZ.
 
+      *> NRC format state machine - digits / letters ( letters ) digits
+       01 WS-NRC-STATE               PIC 9 VALUE 1.
+       01 WS-NRC-STATECODE-LEN       PIC 9 VALUE 0.
+       01 WS-NRC-TOWNSHIP-LEN        PIC 9(2) VALUE 0.
+       01 WS-NRC-CLASS-LEN           PIC 9 VALUE 0.
+       01 WS-NRC-SERIAL-LEN          PIC 9(2) VALUE 0.
+
        *> Display formatting variables
-       01 WS-GUEST-NUMBER            PIC 9.
+       01 WS-GUEST-NUMBER            PIC 99.
+
+       *> Registration card variables
+       01 WS-CARD-ROOM-ID            PIC X(5).
+       01 WS-CARD-ROOM-TYPE          PIC X(10).
+       01 WS-CARD-CHECKOUT-DATE      PIC 9(8) VALUE 0.
 
        *> Walk-in check-in variables
        01 WS-SELECTED-ROOM-TYPE      PIC X(10).
@@ -357,11 +407,11 @@
                        MOVE 1 TO WS-MAX-CUSTOMERS
                    END-IF
 
-               WHEN WS-ROOM-TYPE = 'Delux'
-                   DISPLAY "           Delux room - How many guests (1-"
-                   "9)?:"
+               WHEN WS-ROOM-TYPE = 'Deluxe'
+                   DISPLAY "          Deluxe room - How many guests (1-"
+                   "12)?:"
                    ACCEPT WS-CUSTOMER-COUNT
-                   IF WS-CUSTOMER-COUNT >= 1 AND WS-CUSTOMER-COUNT <= 9
+                   IF WS-CUSTOMER-COUNT >= 1 AND WS-CUSTOMER-COUNT <= 12
                        MOVE WS-CUSTOMER-COUNT TO WS-MAX-CUSTOMERS
                    ELSE
                        DISPLAY " "
@@ -602,6 +652,14 @@
                EXIT PARAGRAPH
            END-IF
 
+           *> Re-read the room's current status right before committing -
+           *> it may have been marked out-of-service or double-booked
+           *> since the reservation was made.
+           PERFORM VERIFY-ROOM-STILL-AVAILABLE
+           IF WS-FOUND = 'N'
+               EXIT PARAGRAPH
+           END-IF
+
            *> Generate next check-in ID
            PERFORM GENERATE-NEXT-CHECKIN-ID
 
@@ -621,6 +679,13 @@
            PERFORM UPDATE-BOOKING-STATUS
            PERFORM UPDATE-ROOM-TO-OCCUPIED
 
+           *> Print the guest-registration card while the booking's
+           *> room and checkout date are still in working storage
+           MOVE ROOM-ID-BK TO WS-CARD-ROOM-ID
+           MOVE WS-ROOM-TYPE TO WS-CARD-ROOM-TYPE
+           MOVE CHECKOUT-DATE IN BOOKING-RECORD TO WS-CARD-CHECKOUT-DATE
+           PERFORM PRINT-REGISTRATION-CARD
+
            *> Close booking file
            CLOSE BOOKING-FILE
 
@@ -651,6 +716,47 @@
                   WS-CURRENT-SECOND DELIMITED BY SIZE
                   INTO WS-TIME-FORMATTED.
 
+       PRINT-REGISTRATION-CARD.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY "                      GUEST REGISTRATION CARD  "
+           "                                "
+           DISPLAY "==============================================="
+           "================================"
+           RESET-COLOR
+           DISPLAY " "
+           DISPLAY "  Check-In ID:    " CHECKIN-ID
+           DISPLAY "  Room:           " WS-CARD-ROOM-ID
+           "  (" FUNCTION TRIM(WS-CARD-ROOM-TYPE) ")"
+           DISPLAY "  Check-In Date:  "
+           WS-CURRENT-DATE(1:4) "/" WS-CURRENT-DATE(5:2) "/"
+           WS-CURRENT-DATE(7:2)
+           IF WS-CARD-CHECKOUT-DATE = 0
+               DISPLAY "  Check-Out Date: Open (walk-in)"
+           ELSE
+               DISPLAY "  Check-Out Date: "
+               WS-CARD-CHECKOUT-DATE(1:4) "/"
+               WS-CARD-CHECKOUT-DATE(5:2) "/"
+               WS-CARD-CHECKOUT-DATE(7:2)
+           END-IF
+           DISPLAY " "
+           DISPLAY "  Guests:"
+           DISPLAY "  ---------------------------------------------"
+           "----------------"
+           PERFORM VARYING WS-GUEST-IDX FROM 1 BY 1
+                   UNTIL WS-GUEST-IDX > WS-MAX-CUSTOMERS
+               DISPLAY "  " WS-GUEST-NAME-T(WS-GUEST-IDX)
+               "  Phone: " WS-GUEST-PHONE-T(WS-GUEST-IDX)
+               DISPLAY "      NRC: " WS-GUEST-NRC-T(WS-GUEST-IDX)
+           END-PERFORM
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
        CREATE-CHECKIN-RECORD.
            OPEN I-O CHECKINOUT-FILE
            MOVE WS-NEXT-CHECKIN-ID TO CHECKIN-ID
@@ -658,8 +764,9 @@
            MOVE ROOM-ID-BK TO ROOM-ID-IO
            MOVE WS-CURRENT-DATE TO ACTUAL-CHECKIN-DATE
            MOVE WS-TIME-FORMATTED TO ACTUAL-CHECKIN-TIME
-           MOVE 'N' TO CHECKOUT-FLAG
-           MOVE 0 TO CHECKOUT-DATE
+           MOVE 'N' TO CHECKOUT-FLAG IN CHECKINOUT-RECORD
+           MOVE 0 TO CHECKOUT-DATE IN CHECKINOUT-RECORD
+           MOVE 0 TO OVERRIDE-PRICE
 
            WRITE CHECKINOUT-RECORD
                INVALID KEY
@@ -773,6 +880,8 @@
            MOVE WS-GUEST-AGE TO CUSTOMER-AGE
            MOVE WS-GUEST-GENDER TO CUSTOMER-GENDER
            MOVE WS-GUEST-NRC TO NRC-NUMBER
+           MOVE 'N' TO VIP-FLAG
+           MOVE 'N' TO BLACKLIST-FLAG
 
            WRITE CUSTOMER-RECORD
                INVALID KEY
@@ -795,6 +904,9 @@
 
                *> Create the staylog record
                PERFORM CREATE-STAYLOG-RECORD
+
+               *> Create the guest roster record for this occupant
+               PERFORM CREATE-GUEST-RECORD
            END-PERFORM.
 
        CREATE-STAYLOG-RECORD.
@@ -820,13 +932,73 @@
            END-WRITE
            CLOSE STAYLOG-FILE.
 
+       CREATE-GUEST-RECORD.
+           *> Generate next guest ID
+           PERFORM GENERATE-NEXT-GUEST-ID
+
+           OPEN I-O GUEST-FILE
+           MOVE WS-NEXT-GUEST-ID TO GUEST-ID
+           MOVE WS-GUEST-NAME-T(WS-GUEST-IDX) TO GUEST-NAME
+           MOVE WS-GUEST-AGE-T(WS-GUEST-IDX) TO GUEST-AGE
+           MOVE WS-GUEST-GENDER-T(WS-GUEST-IDX) TO GUEST-GENDER
+           MOVE WS-GUEST-NRC-T(WS-GUEST-IDX) TO GUEST-NRC
+
+           WRITE GUEST-RECORD
+               INVALID KEY
+                   DISPLAY "Error: Unable to create guest record."
+               NOT INVALID KEY
+                   DISPLAY "✓ Guest record created successfully!"
+                   DISPLAY "  Guest ID: " GUEST-ID
+           END-WRITE
+           CLOSE GUEST-FILE.
+
+       GENERATE-NEXT-GUEST-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'GUEST' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-GUEST-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-GUEST-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the GUEST counter - seed it from the highest
+       *> GUEST-ID already on file so IDs stay unique across the
+       *> switch from a per-call file scan to a shared counter.
+       SEED-GUEST-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT GUEST-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GUEST-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF GUEST-ID > COUNTER-NEXT-ID
+                           MOVE GUEST-ID TO COUNTER-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE GUEST-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'GUEST' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
        UPDATE-BOOKING-STATUS.
            *> Update booking status to completed
+           MOVE BOOKING-STATUS TO WS-AUDIT-OLD-STATUS
            MOVE 'Completed' TO BOOKING-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LAST-MODIFIED-AT
+           MOVE "Guest checked in" TO LAST-MODIFIED-REASON
            REWRITE BOOKING-RECORD
                INVALID KEY
                    DISPLAY "Error: Unable to update booking record."
                NOT INVALID KEY
+                   MOVE 'Completed' TO WS-AUDIT-NEW-STATUS
+                   PERFORM WRITE-AUDIT-LOG
                    DISPLAY "✓ Booking status updated to Completed"
                    DISPLAY "  Booking ID: " BOOKING-ID
                    DISPLAY "  Room: " ROOM-ID-BK
@@ -835,6 +1007,36 @@
                    WS-TIME-FORMATTED(3:2) ":" WS-TIME-FORMATTED(5:2)
            END-REWRITE.
 
+       *> Blocks check-in if the room is no longer Available instead of
+       *> silently overwriting whatever status it has picked up since
+       *> the booking was made (out-of-service, double-booked, etc).
+       VERIFY-ROOM-STILL-AVAILABLE.
+           MOVE 'Y' TO WS-FOUND
+           OPEN INPUT ROOMS-FILE
+           MOVE ROOM-ID-BK TO ROOM-ID
+           READ ROOMS-FILE KEY IS ROOM-ID
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND
+                   DISPLAY " "
+                   DISPLAY RED-COLOR "*** ERROR: Room " ROOM-ID-BK
+                   " could not be found. ***" RESET-COLOR
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(R-STATUS) NOT = 'Available'
+                       MOVE 'N' TO WS-FOUND
+                       DISPLAY " "
+                       DISPLAY RED-COLOR "*** ERROR: Room " ROOM-ID-BK
+                       " is no longer Available (status: "
+                       FUNCTION TRIM(R-STATUS)
+                       "). Check-in cannot proceed. ***" RESET-COLOR
+                   END-IF
+           END-READ
+           CLOSE ROOMS-FILE
+           IF WS-FOUND = 'N'
+               DISPLAY " "
+               DISPLAY "Press ENTER to continue..."
+               ACCEPT WS-DUMMY-INPUT
+           END-IF.
+
        UPDATE-ROOM-TO-OCCUPIED.
            OPEN I-O ROOMS-FILE
            MOVE ROOM-ID-BK TO ROOM-ID
@@ -853,65 +1055,176 @@
            END-READ
            CLOSE ROOMS-FILE.
 
+      *****************************************************************
+      * AUDIT LOG - booking status changes
+      *****************************************************************
+       *> Appends one row to the shared AUDIT-FILE whenever a booking's
+       *> status is set, so a disputed booking's history can be
+       *> reconstructed across every program that can change it.
+       WRITE-AUDIT-LOG.
+           PERFORM GENERATE-NEXT-AUDIT-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           OPEN I-O AUDIT-FILE
+           IF AUDIT-FILE-ERROR
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE
+           END-IF
+           MOVE WS-NEXT-AUDIT-ID TO AUDIT-ID
+           MOVE BOOKING-ID TO AUDIT-BOOKING-ID
+           MOVE WS-AUDIT-OLD-STATUS TO AUDIT-OLD-STATUS
+           MOVE WS-AUDIT-NEW-STATUS TO AUDIT-NEW-STATUS
+           MOVE 'checkIn' TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       GENERATE-NEXT-AUDIT-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'AUDIT' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-AUDIT-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-AUDIT-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the AUDIT counter - seed it from the highest
+       *> AUDIT-ID already on file (or zero if the log doesn't exist
+       *> yet) so IDs stay unique from the very first entry.
+       SEED-AUDIT-COUNTER.
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ AUDIT-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF AUDIT-ID > COUNTER-NEXT-ID
+                               MOVE AUDIT-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE AUDIT-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'AUDIT' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
       *****************************************************************
       * ID GENERATION PROCEDURES
       *****************************************************************
+       *> Opens the shared counter control file, creating it on first
+       *> use so every ID generator below can rely on I-O access.
+       OPEN-COUNTERS-FILE.
+           OPEN I-O COUNTERS-FILE
+           IF CTR-FILE-ERROR
+               OPEN OUTPUT COUNTERS-FILE
+               CLOSE COUNTERS-FILE
+               OPEN I-O COUNTERS-FILE
+           END-IF.
+
        GENERATE-NEXT-CHECKIN-ID.
-           MOVE 'N' TO WS-EOF
-           MOVE 0 TO WS-NEXT-CHECKIN-ID
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'CHECKIN' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-CHECKIN-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-CHECKIN-ID
+           CLOSE COUNTERS-FILE.
 
+       SEED-CHECKIN-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
            OPEN INPUT CHECKINOUT-FILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ CHECKINOUT-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       IF CHECKIN-ID > WS-NEXT-CHECKIN-ID
-                           MOVE CHECKIN-ID TO WS-NEXT-CHECKIN-ID
+                       IF CHECKIN-ID > COUNTER-NEXT-ID
+                           MOVE CHECKIN-ID TO COUNTER-NEXT-ID
                        END-IF
                END-READ
            END-PERFORM
            CLOSE CHECKINOUT-FILE
-
-           ADD 1 TO WS-NEXT-CHECKIN-ID.
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'CHECKIN' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
 
        GENERATE-NEXT-CUSTOMER-ID.
-           MOVE 'N' TO WS-EOF
-           MOVE 0 TO WS-NEXT-CUSTOMER-ID
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'CUSTOMER' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-CUSTOMER-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-CUSTOMER-ID
+           CLOSE COUNTERS-FILE.
 
+       SEED-CUSTOMER-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
            OPEN INPUT CUSTOMER-FILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ CUSTOMER-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       IF CUSTOMER-ID > WS-NEXT-CUSTOMER-ID
-                           MOVE CUSTOMER-ID TO WS-NEXT-CUSTOMER-ID
+                       IF CUSTOMER-ID > COUNTER-NEXT-ID
+                           MOVE CUSTOMER-ID TO COUNTER-NEXT-ID
                        END-IF
                END-READ
            END-PERFORM
            CLOSE CUSTOMER-FILE
-
-           ADD 1 TO WS-NEXT-CUSTOMER-ID.
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'CUSTOMER' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
 
        GENERATE-NEXT-STAYLOG-ID.
-           MOVE 'N' TO WS-EOF
-           MOVE 0 TO WS-NEXT-STAYLOG-ID
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'STAYLOG' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-STAYLOG-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-STAYLOG-ID
+           CLOSE COUNTERS-FILE.
 
+       SEED-STAYLOG-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
            OPEN INPUT STAYLOG-FILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ STAYLOG-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       IF STAYLOG-ID > WS-NEXT-STAYLOG-ID
-                           MOVE STAYLOG-ID TO WS-NEXT-STAYLOG-ID
+                       IF STAYLOG-ID > COUNTER-NEXT-ID
+                           MOVE STAYLOG-ID TO COUNTER-NEXT-ID
                        END-IF
                END-READ
            END-PERFORM
            CLOSE STAYLOG-FILE
-
-           ADD 1 TO WS-NEXT-STAYLOG-ID.
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'STAYLOG' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
 
        CHECK-DUPLICATE-CHECKIN.
            MOVE 'Y' TO WS-FOUND
@@ -950,7 +1263,7 @@
                       DISPLAY "          Room: " ROOM-ID-IO
 
                       *> Check if guest is currently checked out
-                      IF CHECKOUT-FLAG = 'Y'
+                      IF CHECKOUT-FLAG IN CHECKINOUT-RECORD = 'Y'
                           DISPLAY "          Status: Previously checked"
                           "out"
                           DISPLAY " "
@@ -1001,6 +1314,7 @@
                IF WS-FOUND = 'Y'
                    PERFORM SELECT-ROOM
                    IF WS-FOUND = 'Y'
+                       PERFORM GET-WALKIN-RATE-OVERRIDE
                        PERFORM WALKIN-COLLECT-GUEST-INFO
                        IF WS-FOUND = 'Y'
 
@@ -1010,6 +1324,26 @@
                END-IF
            END-IF.
 
+      *****************************************************************
+      * GET-WALKIN-RATE-OVERRIDE - lets a manager authorize a
+      * negotiated nightly rate for this walk-in instead of the room's
+      * standing PRICE-PER-NIGHT, carried onto the check-in record so
+      * checkOut bills the negotiated rate.
+      *****************************************************************
+       GET-WALKIN-RATE-OVERRIDE.
+           MOVE 0 TO WS-OVERRIDE-PRICE
+           DISPLAY " "
+           DISPLAY "Is this walk-in getting a manager-negotiated rate"
+                   "? (Y/N): "
+           ACCEPT WS-MANAGER-AUTH
+           IF WS-MANAGER-AUTH = 'Y' OR WS-MANAGER-AUTH = 'y'
+               DISPLAY "Enter manager-authorized nightly rate: "
+               ACCEPT WS-OVERRIDE-PRICE
+               IF WS-OVERRIDE-PRICE NOT NUMERIC
+                   MOVE 0 TO WS-OVERRIDE-PRICE
+               END-IF
+           END-IF.
+
        SELECT-ROOM-TYPE.
            DISPLAY CLEAR-SCREEN
            DISPLAY CYAN-COLOR
@@ -1291,11 +1625,11 @@
                        MOVE 1 TO WS-MAX-CUSTOMERS
                    END-IF
 
-               WHEN WS-ROOM-TYPE = 'Delux'
-                   DISPLAY "              Delux room - How many guests"
-                   " (1-9)?:                           "
+               WHEN WS-ROOM-TYPE = 'Deluxe'
+                   DISPLAY "             Deluxe room - How many guests"
+                   " (1-12)?:                           "
                    ACCEPT WS-CUSTOMER-COUNT
-                   IF WS-CUSTOMER-COUNT >= 1 AND WS-CUSTOMER-COUNT <= 9
+                   IF WS-CUSTOMER-COUNT >= 1 AND WS-CUSTOMER-COUNT <= 12
                        MOVE WS-CUSTOMER-COUNT TO WS-MAX-CUSTOMERS
                    ELSE
                        DISPLAY " "
@@ -1337,6 +1671,13 @@
            *> Update room status to occupied
            PERFORM UPDATE-WALKIN-ROOM-TO-OCCUPIED
 
+           *> Print the guest-registration card - a walk-in has no
+           *> booking checkout date on file, so leave it open
+           MOVE WS-ROOM-CHOICE TO WS-CARD-ROOM-ID
+           MOVE WS-SELECTED-ROOM-TYPE TO WS-CARD-ROOM-TYPE
+           MOVE 0 TO WS-CARD-CHECKOUT-DATE
+           PERFORM PRINT-REGISTRATION-CARD
+
            DISPLAY CLEAR-SCREEN
            DISPLAY GREEN-COLOR
            DISPLAY "==============================================="
@@ -1363,8 +1704,9 @@
            MOVE WS-ROOM-NUMBER TO ROOM-ID-IO
            MOVE WS-CURRENT-DATE TO ACTUAL-CHECKIN-DATE
            MOVE WS-TIME-FORMATTED TO ACTUAL-CHECKIN-TIME
-           MOVE 'N' TO CHECKOUT-FLAG
-           MOVE 0 TO CHECKOUT-DATE
+           MOVE 'N' TO CHECKOUT-FLAG IN CHECKINOUT-RECORD
+           MOVE 0 TO CHECKOUT-DATE IN CHECKINOUT-RECORD
+           MOVE WS-OVERRIDE-PRICE TO OVERRIDE-PRICE
 
            WRITE CHECKINOUT-RECORD
                INVALID KEY
@@ -1635,28 +1977,92 @@
                END-IF
            END-IF.
 
+      *> Checks WS-TEMP-INPUT against the standard NRC layout:
+      *> <1-2 digit state code>/<letters township code>
+      *> (<letters classifier>)<6 digit serial number>, e.g.
+      *> 12/LaMaNa(N)123456. Walks the string left to right through
+      *> four states, the same character-by-character scan style used
+      *> by the other VALIDATE- paragraphs in this program.
        VALIDATE-NRC-FORMAT.
-           *> Basic NRC format validation
-           *> This is a simplified validation - you can enhance as needed
            MOVE 'Y' TO WS-INPUT-VALID
-
-           *> Check if it contains some digits and some letters
-           MOVE 0 TO WS-CHAR-COUNT
+           MOVE 1 TO WS-NRC-STATE
+           MOVE 0 TO WS-NRC-STATECODE-LEN
+           MOVE 0 TO WS-NRC-TOWNSHIP-LEN
+           MOVE 0 TO WS-NRC-CLASS-LEN
+           MOVE 0 TO WS-NRC-SERIAL-LEN
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-INPUT))
                 TO WS-LOOP-COUNTER
 
-           *> Simple check: NRC should contain both numbers and letters
            PERFORM VARYING WS-CHAR-COUNT FROM 1 BY 1
                    UNTIL WS-CHAR-COUNT > WS-LOOP-COUNTER
                MOVE WS-TEMP-INPUT(WS-CHAR-COUNT:1) TO WS-CHAR-CHECK
-               *> Allow digits, letters, parentheses, and forward slash
-               IF WS-CHAR-CHECK NOT NUMERIC AND
-                  WS-CHAR-CHECK NOT ALPHABETIC AND
-                  WS-CHAR-CHECK NOT = '/' AND
-                  WS-CHAR-CHECK NOT = '(' AND
-                  WS-CHAR-CHECK NOT = ')'
+               EVALUATE WS-NRC-STATE
+                   WHEN 1
+                       PERFORM CHECK-NRC-STATECODE-CHAR
+                   WHEN 2
+                       PERFORM CHECK-NRC-TOWNSHIP-CHAR
+                   WHEN 3
+                       PERFORM CHECK-NRC-CLASS-CHAR
+                   WHEN 4
+                       IF WS-CHAR-CHECK NUMERIC
+                           ADD 1 TO WS-NRC-SERIAL-LEN
+                       ELSE
+                           MOVE 'N' TO WS-INPUT-VALID
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'N' TO WS-INPUT-VALID
+               END-EVALUATE
+           END-PERFORM
+
+           *> Must have passed through all four segments and ended
+           *> with exactly a 6-digit serial number.
+           IF WS-NRC-STATE NOT = 4 OR WS-NRC-SERIAL-LEN NOT = 6
+               MOVE 'N' TO WS-INPUT-VALID
+           END-IF.
+
+       CHECK-NRC-STATECODE-CHAR.
+           IF WS-CHAR-CHECK = '/'
+               IF WS-NRC-STATECODE-LEN = 0
                    MOVE 'N' TO WS-INPUT-VALID
-                   MOVE WS-LOOP-COUNTER TO WS-CHAR-COUNT
                END-IF
-           END-PERFORM.
+               MOVE 2 TO WS-NRC-STATE
+           ELSE
+               IF WS-CHAR-CHECK NUMERIC
+                   ADD 1 TO WS-NRC-STATECODE-LEN
+                   IF WS-NRC-STATECODE-LEN > 2
+                       MOVE 'N' TO WS-INPUT-VALID
+                   END-IF
+               ELSE
+                   MOVE 'N' TO WS-INPUT-VALID
+               END-IF
+           END-IF.
+
+       CHECK-NRC-TOWNSHIP-CHAR.
+           IF WS-CHAR-CHECK = '('
+               IF WS-NRC-TOWNSHIP-LEN = 0
+                   MOVE 'N' TO WS-INPUT-VALID
+               END-IF
+               MOVE 3 TO WS-NRC-STATE
+           ELSE
+               IF WS-CHAR-CHECK ALPHABETIC
+                   ADD 1 TO WS-NRC-TOWNSHIP-LEN
+               ELSE
+                   MOVE 'N' TO WS-INPUT-VALID
+               END-IF
+           END-IF.
+
+       CHECK-NRC-CLASS-CHAR.
+           IF WS-CHAR-CHECK = ')'
+               IF WS-NRC-CLASS-LEN = 0
+                   MOVE 'N' TO WS-INPUT-VALID
+               END-IF
+               MOVE 4 TO WS-NRC-STATE
+           ELSE
+               IF WS-CHAR-CHECK ALPHABETIC
+                   ADD 1 TO WS-NRC-CLASS-LEN
+               ELSE
+                   MOVE 'N' TO WS-INPUT-VALID
+               END-IF
+           END-IF.
+
        END PROGRAM checkIn.
