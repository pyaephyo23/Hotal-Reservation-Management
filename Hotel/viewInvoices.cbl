@@ -9,12 +9,18 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS INVOICE-ID
                FILE STATUS IS WS-INVOICE-FILE-STATUS.
+           SELECT CSV-EXPORT-FILE ASSIGN TO WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVOICE-FILE.
        COPY "./CopyBooks/INVOICES.cpy".
 
+       FD  CSV-EXPORT-FILE.
+       01  CSV-LINE                   PIC X(120).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF                     PIC X VALUE 'N'.
        01  WS-INVOICE-COUNTER         PIC 999 VALUE 0.
@@ -26,6 +32,21 @@
        01  WS-SEARCH-CHECKIN          PIC 9(5).
        01  WS-PRICE-DISPLAY           PIC $$,$$$,$$9.
        01  WS-FORMATTED-DATE          PIC X(10).
+       01  WS-CSV-FILENAME            PIC X(40).
+       01  WS-CSV-FILE-STATUS         PIC 99.
+           88 CSV-FILE-OK             VALUE 00.
+           88 CSV-FILE-ERROR          VALUE 01 THRU 99.
+       01  WS-CSV-DATE-DATA.
+           05 WS-CSV-YEAR              PIC 9(4).
+           05 WS-CSV-MONTH             PIC 9(2).
+           05 WS-CSV-DAY               PIC 9(2).
+       01  WS-CSV-RECORD-COUNT        PIC 9(5) VALUE 0.
+       01  WS-CSV-INVOICE-ID          PIC Z(4)9.
+       01  WS-CSV-CHECKIN-ID          PIC Z(4)9.
+       01  WS-CSV-ROOM-CHARGE         PIC Z(8)9.
+       01  WS-CSV-SERVICE-CHARGE      PIC Z(8)9.
+       01  WS-CSV-TAX-RATE            PIC Z9.
+       01  WS-CSV-TOTAL-CHARGE        PIC Z(8)9.
 
        *> Color codes for display - ANSI escape sequences
        01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
@@ -53,6 +74,8 @@
            05 FILLER               PIC X(3) VALUE 'TAX'.
            05 FILLER               PIC X(5) VALUE SPACES.
            05 FILLER               PIC X(12) VALUE 'TOTAL CHARGE'.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(3) VALUE 'CUR'.
 
        01  WS-HEADER-2.
            05 FILLER               PIC X(7) VALUE '-------'.
@@ -68,6 +91,8 @@
            05 FILLER               PIC X(4) VALUE '----'.
            05 FILLER               PIC X(4) VALUE SPACES.
            05 FILLER               PIC X(12) VALUE '------------'.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(3) VALUE '---'.
 
        01  WS-DETAIL-LINE.
            05 WS-DL-INVOICE-ID     PIC Z(5)9.
@@ -84,6 +109,8 @@
            05 FILLER               PIC X VALUE '%'.
            05 FILLER               PIC X(1) VALUE SPACES.
            05 WS-DL-TOTAL          PIC $(9).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 WS-DL-CURRENCY       PIC X(3).
 
        LINKAGE SECTION.
        01 LINK PIC 9.
@@ -108,6 +135,8 @@
            "ce ID                   "
            DISPLAY "                        3. Search Invoice by Check"
            "in ID                   "
+           DISPLAY "                        4. Export All Invoices to "
+           "CSV                "
            DISPLAY "                                                   "
            DISPLAY "==================================================="
            "============================"
@@ -120,11 +149,12 @@
                WHEN 1 PERFORM ALL-INVOICES-DSP
                WHEN 2 PERFORM SEARCH-BY-INVOICE-ID
                WHEN 3 PERFORM SEARCH-BY-CHECKIN-ID
+               WHEN 4 PERFORM EXPORT-INVOICES-CSV
                WHEN 9 GOBACK
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY RED-COLOR "*** ERROR: Invalid selection. P"
-                   "lease choose 1-3 or 9. ***" RESET-COLOR
+                   "lease choose 1-4 or 9. ***" RESET-COLOR
                    DISPLAY " "
                    DISPLAY "Press ENTER to continue..."
                    ACCEPT WS-DUMMY-INPUT
@@ -317,6 +347,7 @@
                MOVE 15 TO WS-DL-TAX-RATE
            END-IF
            MOVE TOTAL-CHARGE TO WS-DL-TOTAL
+           MOVE INVOICE-CURRENCY TO WS-DL-CURRENCY
            DISPLAY WS-DETAIL-LINE.
 
        DISPLAY-SUMMARY.
@@ -364,4 +395,107 @@
            MOVE "/" TO WS-FORMATTED-DATE(8:1)
            MOVE CREATED-AT-IV(7:2) TO WS-FORMATTED-DATE(9:2).
 
+       EXPORT-INVOICES-CSV.
+           MOVE 0 TO WS-CSV-RECORD-COUNT
+           MOVE 'N' TO WS-EOF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY "                    EXPORT INVOICES TO CSV    "
+           "                               "
+           DISPLAY "==============================================="
+           "================================"
+           RESET-COLOR
+           DISPLAY " "
+
+           ACCEPT WS-CSV-DATE-DATA FROM DATE YYYYMMDD
+           STRING "../REPORTS/INVOICES_" DELIMITED BY SIZE
+               WS-CSV-YEAR DELIMITED BY SIZE
+               WS-CSV-MONTH DELIMITED BY SIZE
+               WS-CSV-DAY DELIMITED BY SIZE
+               ".CSV" DELIMITED BY SIZE
+               INTO WS-CSV-FILENAME
+
+           PERFORM OPEN-FILES
+           IF WS-INVOICE-FILE-STATUS = '00'
+               OR WS-INVOICE-FILE-STATUS = '97'
+               OPEN OUTPUT CSV-EXPORT-FILE
+               IF CSV-FILE-ERROR
+                   DISPLAY RED-COLOR "Could not open "
+                       FUNCTION TRIM(WS-CSV-FILENAME)
+                       " (status " WS-CSV-FILE-STATUS
+                       ") - is the REPORTS directory present?"
+                       RESET-COLOR
+               ELSE
+               STRING "INVOICE ID,CHECKIN ID,CREATED DATE,ROOM CHARGE,"
+                   DELIMITED BY SIZE
+                   "SERVICE CHARGE,TAX RATE,TOTAL CHARGE,CURRENCY"
+                   DELIMITED BY SIZE
+                   INTO CSV-LINE
+               END-STRING
+               WRITE CSV-LINE
+
+               MOVE 0 TO INVOICE-ID
+               START INVOICE-FILE KEY IS NOT LESS THAN INVOICE-ID
+                   INVALID KEY MOVE 'Y' TO WS-EOF
+               END-START
+               IF WS-EOF NOT = 'Y'
+                   READ INVOICE-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-IF
+
+               PERFORM UNTIL WS-EOF = 'Y'
+                   PERFORM WRITE-CSV-DETAIL-LINE
+                   ADD 1 TO WS-CSV-RECORD-COUNT
+                   READ INVOICE-FILE NEXT RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+
+               CLOSE CSV-EXPORT-FILE
+               DISPLAY " "
+               DISPLAY GREEN-COLOR WS-CSV-RECORD-COUNT
+               " invoice(s) exported to " WS-CSV-FILENAME RESET-COLOR
+               END-IF
+           ELSE
+               DISPLAY RED-COLOR "Error opening invoice file."
+               RESET-COLOR
+           END-IF
+           PERFORM CLOSE-FILES
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       WRITE-CSV-DETAIL-LINE.
+           PERFORM FORMAT-DATE
+           MOVE INVOICE-ID TO WS-CSV-INVOICE-ID
+           MOVE CHECKIN-ID-IV TO WS-CSV-CHECKIN-ID
+           MOVE ROOM-CHARGE TO WS-CSV-ROOM-CHARGE
+           MOVE SERVICE-CHARGE TO WS-CSV-SERVICE-CHARGE
+           IF TAX-RATE NUMERIC
+               MOVE TAX-RATE TO WS-CSV-TAX-RATE
+           ELSE
+               MOVE 15 TO WS-CSV-TAX-RATE
+           END-IF
+           MOVE TOTAL-CHARGE TO WS-CSV-TOTAL-CHARGE
+           STRING FUNCTION TRIM(WS-CSV-INVOICE-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-CHECKIN-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FORMATTED-DATE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-ROOM-CHARGE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-SERVICE-CHARGE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-TAX-RATE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-TOTAL-CHARGE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(INVOICE-CURRENCY) DELIMITED BY SIZE
+               INTO CSV-LINE
+           WRITE CSV-LINE.
+
        END PROGRAM viewInvoices.
