@@ -25,6 +25,16 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CHECKIN-ID.
 
+           SELECT ROOM-TYPES-FILE ASSIGN TO '../DATA/ROOMTYPES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-TYPE-CODE
+               FILE STATUS IS WS-RT-FILE-STATUS.
+
+           SELECT MONTHLY-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MR-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  BOOKING-FILE.
@@ -39,6 +49,12 @@
        FD  CHECKINOUT-FILE.
        COPY "./CopyBooks/CHECKINOUT.cpy".
 
+       FD  ROOM-TYPES-FILE.
+       COPY "./CopyBooks/ROOMTYPES.cpy".
+
+       FD  MONTHLY-REPORT-FILE.
+       01  MR-LINE                 PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-BOOKING-FILE-STATUS  PIC 99.
        01  WS-ROOMS-FILE-STATUS    PIC 99.
@@ -69,12 +85,31 @@
        01  WS-CANCELLED-BOOKINGS   PIC 9(5) VALUE 0.
        01  WS-COMPLETED-BOOKINGS   PIC 9(5) VALUE 0.
        01  WS-ACTIVE-BOOKINGS      PIC 9(5) VALUE 0.
+       01  WS-NOSHOW-BOOKINGS      PIC 9(5) VALUE 0.
 
        *> Calculations
        01  WS-OCCUPANCY-RATE       PIC 9(3)V99.
        01  WS-OCCUPANCY-PERCENT    PIC 999V99.
        01  WS-CANCELLATION-RATE    PIC 9(3)V99.
 
+       *> Revenue/occupancy broken out by room type
+       01  WS-RT-FILE-STATUS       PIC 99.
+           88 RT-FILE-OK           VALUE 00.
+           88 RT-FILE-ERROR        VALUE 01 THRU 99.
+       01  WS-RT-COUNT             PIC 9(2) VALUE ZEROS.
+       01  WS-RT-INDEX             PIC 9(2).
+       01  WS-RT-FOUND-INDEX       PIC 9(2).
+       01  WS-RT-ENTRY OCCURS 10 TIMES.
+           05 WS-RT-CODE           PIC X(10).
+           05 WS-RT-ROOMS          PIC 9(3).
+           05 WS-RT-OCCUPIED       PIC 9(3).
+           05 WS-RT-REVENUE        PIC 9(9)V99.
+       01  WS-LOOKUP-ROOM-ID       PIC X(5).
+       01  WS-LOOKUP-ROOM-TYPE     PIC X(10).
+       01  WS-DISPLAY-RT-ROOMS     PIC ZZ9.
+       01  WS-DISPLAY-RT-OCCUPIED  PIC ZZ9.
+       01  WS-DISPLAY-RT-REVENUE   PIC Z(9).
+
        *> Display fields
        01  WS-DISPLAY-CHECKINS     PIC Z(4)9.
        01  WS-DISPLAY-CHECKOUTS    PIC Z(4)9.
@@ -86,6 +121,7 @@
        01  WS-DISPLAY-CANCELLED    PIC Z(4)9.
        01  WS-DISPLAY-COMPLETED    PIC Z(4)9.
        01  WS-DISPLAY-ACTIVE       PIC Z(4)9.
+       01  WS-DISPLAY-NOSHOW       PIC Z(4)9.
        01  WS-DISPLAY-CANCEL-RATE  PIC ZZ9.99.
 
        *> Color codes for display - ANSI escape sequences
@@ -103,6 +139,12 @@
        *> Temporary fields
        01  WS-TOTAL-CHARGE-DEC     PIC 9(9)V99.
 
+       *> Dated archive file for the report
+       01  WS-REPORT-FILENAME      PIC X(40).
+       01  WS-MR-FILE-STATUS       PIC 99.
+           88 MR-FILE-OK           VALUE 00.
+           88 MR-FILE-ERROR        VALUE 01 THRU 99.
+
        LINKAGE SECTION.
        01 LINK PIC 9.
 
@@ -111,9 +153,11 @@
            PERFORM GET-REPORT-DATE
            PERFORM COUNT-CHECKINOUT-FROM-CHINOUT
            PERFORM COUNT-MONTHLY-BOOKINGS
+           PERFORM VALIDATE-ROOM-TYPES
            PERFORM CALCULATE-OCCUPANCY
            PERFORM CALCULATE-MONTHLY-REVENUE
            PERFORM DISPLAY-MONTHLY-SUMMARY-REPORT
+           PERFORM WRITE-MONTHLY-REPORT-FILE
            GOBACK.
 
        GET-REPORT-DATE.
@@ -159,6 +203,7 @@
            MOVE 0 TO WS-CANCELLED-BOOKINGS
            MOVE 0 TO WS-COMPLETED-BOOKINGS
            MOVE 0 TO WS-ACTIVE-BOOKINGS
+           MOVE 0 TO WS-NOSHOW-BOOKINGS
 
            PERFORM UNTIL WS-EOF = 'Y'
                READ BOOKING-FILE NEXT RECORD
@@ -201,6 +246,8 @@
                        ADD 1 TO WS-COMPLETED-BOOKINGS
                    WHEN 'Active'
                        ADD 1 TO WS-ACTIVE-BOOKINGS
+                   WHEN 'No-Show'
+                       ADD 1 TO WS-NOSHOW-BOOKINGS
                END-EVALUATE
            END-IF.
 
@@ -221,9 +268,9 @@
            END-IF
 
            *> Count check-outs in this month if checkout date exists
-           IF CHECKOUT-DATE NOT = SPACES AND
-              CHECKOUT-DATE NOT = "00000000"
-               MOVE FUNCTION NUMVAL(CHECKOUT-DATE)
+           IF CHECKOUT-DATE IN CHECKINOUT-RECORD NOT = SPACES AND
+              CHECKOUT-DATE IN CHECKINOUT-RECORD NOT = "00000000"
+               MOVE FUNCTION NUMVAL(CHECKOUT-DATE IN CHECKINOUT-RECORD)
                TO WS-CHECKOUT-DATE-NUM
 
                *> Extract year and month from check-out date
@@ -239,6 +286,62 @@
                END-IF
            END-IF.
 
+      *****************************************************************
+      * REVENUE/OCCUPANCY BY ROOM TYPE
+      *****************************************************************
+       *> Loads the active room types from the same control file
+       *> bookRoom's VALIDATE-ROOM-TYPE offers, falling back to the
+       *> original three tiers if the control file is missing/empty,
+       *> and zeroes each type's per-month accumulators.
+       VALIDATE-ROOM-TYPES.
+           PERFORM LOAD-ROOM-TYPES
+
+           IF WS-RT-COUNT = 0
+               MOVE 3 TO WS-RT-COUNT
+               MOVE 'Single' TO WS-RT-CODE(1)
+               MOVE 'Double' TO WS-RT-CODE(2)
+               MOVE 'Deluxe' TO WS-RT-CODE(3)
+           END-IF
+
+           PERFORM VARYING WS-RT-INDEX FROM 1 BY 1
+                   UNTIL WS-RT-INDEX > WS-RT-COUNT
+               MOVE 0 TO WS-RT-ROOMS(WS-RT-INDEX)
+               MOVE 0 TO WS-RT-OCCUPIED(WS-RT-INDEX)
+               MOVE 0 TO WS-RT-REVENUE(WS-RT-INDEX)
+           END-PERFORM.
+
+       LOAD-ROOM-TYPES.
+           MOVE ZEROS TO WS-RT-COUNT
+           OPEN INPUT ROOM-TYPES-FILE
+           IF RT-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ROOM-TYPES-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF ROOM-TYPE-STATUS = 'Active'
+                               ADD 1 TO WS-RT-COUNT
+                               MOVE ROOM-TYPE-CODE
+                                   TO WS-RT-CODE(WS-RT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ROOM-TYPES-FILE
+           END-IF.
+
+       *> Looks WS-LOOKUP-ROOM-TYPE up in the room-type table, leaving
+       *> WS-RT-FOUND-INDEX at 0 if the room's type isn't in the table
+       *> (e.g. stale data after a type was deactivated).
+       FIND-ROOM-TYPE-INDEX.
+           MOVE 0 TO WS-RT-FOUND-INDEX
+           PERFORM VARYING WS-RT-INDEX FROM 1 BY 1
+                   UNTIL WS-RT-INDEX > WS-RT-COUNT
+               IF WS-RT-CODE(WS-RT-INDEX) = WS-LOOKUP-ROOM-TYPE
+                   MOVE WS-RT-INDEX TO WS-RT-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
        CALCULATE-OCCUPANCY.
            OPEN INPUT ROOMS-FILE
            IF WS-ROOMS-FILE-STATUS NOT = 00
@@ -257,8 +360,16 @@
                    MOVE 'Y' TO WS-EOF
                NOT AT END
                    ADD 1 TO WS-TOTAL-ROOMS
+                   MOVE ROOM-TYPE TO WS-LOOKUP-ROOM-TYPE
+                   PERFORM FIND-ROOM-TYPE-INDEX
+                   IF WS-RT-FOUND-INDEX > 0
+                       ADD 1 TO WS-RT-ROOMS(WS-RT-FOUND-INDEX)
+                   END-IF
                    IF R-STATUS = "Occupied" OR R-STATUS = "Booked"
                        ADD 1 TO WS-OCCUPIED-ROOMS
+                       IF WS-RT-FOUND-INDEX > 0
+                           ADD 1 TO WS-RT-OCCUPIED(WS-RT-FOUND-INDEX)
+                       END-IF
                    END-IF
                END-READ
            END-PERFORM
@@ -279,6 +390,8 @@
                DISPLAY "Error opening INVOICES file"
                GOBACK
            END-IF
+           OPEN INPUT BOOKING-FILE
+           OPEN INPUT ROOMS-FILE
 
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-MONTHLY-REVENUE
@@ -292,7 +405,9 @@
                END-READ
            END-PERFORM
 
-           CLOSE INVOICES-FILE.
+           CLOSE INVOICES-FILE
+           CLOSE BOOKING-FILE
+           CLOSE ROOMS-FILE.
 
        CHECK-INVOICE-MONTH.
            *> Extract year and month from CREATED-AT-IV (YYYYMMDD format)
@@ -304,8 +419,33 @@
            IF WS-BOOKING-YEAR = WS-REPORT-YEAR AND
               WS-BOOKING-MONTH = WS-REPORT-MONTH
                ADD TOTAL-CHARGE TO WS-MONTHLY-REVENUE
+               PERFORM ADD-REVENUE-BY-ROOM-TYPE
            END-IF.
 
+       *> Traces an invoice back to the room it was billed for
+       *> (BOOKING-ID-IV -> BOOKING-FILE -> ROOM-ID-BK -> ROOMS-FILE
+       *> -> ROOM-TYPE) so revenue can be split out per type.
+       ADD-REVENUE-BY-ROOM-TYPE.
+           MOVE BOOKING-ID-IV TO BOOKING-ID
+           READ BOOKING-FILE KEY IS BOOKING-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ROOM-ID-BK TO WS-LOOKUP-ROOM-ID
+                   MOVE ROOM-ID-BK TO ROOM-ID
+                   READ ROOMS-FILE KEY IS ROOM-ID
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE ROOM-TYPE TO WS-LOOKUP-ROOM-TYPE
+                           PERFORM FIND-ROOM-TYPE-INDEX
+                           IF WS-RT-FOUND-INDEX > 0
+                               ADD TOTAL-CHARGE TO
+                                   WS-RT-REVENUE(WS-RT-FOUND-INDEX)
+                           END-IF
+                   END-READ
+           END-READ.
+
        DISPLAY-MONTHLY-SUMMARY-REPORT.
            MOVE WS-CHECKINS-MONTH TO WS-DISPLAY-CHECKINS
            MOVE WS-CHECKOUTS-MONTH TO WS-DISPLAY-CHECKOUTS
@@ -317,6 +457,7 @@
            MOVE WS-CANCELLED-BOOKINGS TO WS-DISPLAY-CANCELLED
            MOVE WS-COMPLETED-BOOKINGS TO WS-DISPLAY-COMPLETED
            MOVE WS-ACTIVE-BOOKINGS TO WS-DISPLAY-ACTIVE
+           MOVE WS-NOSHOW-BOOKINGS TO WS-DISPLAY-NOSHOW
            MOVE WS-CANCELLATION-RATE TO WS-DISPLAY-CANCEL-RATE
 
            DISPLAY CLEAR-SCREEN
@@ -341,6 +482,8 @@
            FUNCTION TRIM(WS-DISPLAY-ACTIVE)
            DISPLAY "                       Cancelled Bookings   : "
            FUNCTION TRIM(WS-DISPLAY-CANCELLED)
+           DISPLAY "                       No-Show Bookings     : "
+           FUNCTION TRIM(WS-DISPLAY-NOSHOW)
            DISPLAY "                       Cancellation Rate    : "
            FUNCTION TRIM(WS-DISPLAY-CANCEL-RATE) "%"
            DISPLAY "                                                   "
@@ -356,6 +499,10 @@
            DISPLAY "                       Monthly Revenue      : $"
            FUNCTION TRIM(WS-DISPLAY-REVENUE)
            DISPLAY "                                                   "
+           DISPLAY CYAN-COLOR "                     BY ROOM TYPE:"
+           RESET-COLOR
+           PERFORM DISPLAY-ROOM-TYPE-BREAKDOWN
+           DISPLAY "                                                   "
            DISPLAY "==================================================="
            "============================"
            DISPLAY "                                                   "
@@ -363,4 +510,127 @@
 
            ACCEPT WS-DUMMY-INPUT.
 
+       *> Prints one line per active room type: rooms occupied/total
+       *> and the revenue that type brought in this month.
+       DISPLAY-ROOM-TYPE-BREAKDOWN.
+           PERFORM VARYING WS-RT-INDEX FROM 1 BY 1
+                   UNTIL WS-RT-INDEX > WS-RT-COUNT
+               MOVE WS-RT-OCCUPIED(WS-RT-INDEX)
+                   TO WS-DISPLAY-RT-OCCUPIED
+               MOVE WS-RT-ROOMS(WS-RT-INDEX) TO WS-DISPLAY-RT-ROOMS
+               MOVE WS-RT-REVENUE(WS-RT-INDEX) TO WS-DISPLAY-RT-REVENUE
+               DISPLAY "                       "
+                       FUNCTION TRIM(WS-RT-CODE(WS-RT-INDEX)) ": "
+                       FUNCTION TRIM(WS-DISPLAY-RT-OCCUPIED) "/"
+                       FUNCTION TRIM(WS-DISPLAY-RT-ROOMS)
+                       " occupied, $"
+                       FUNCTION TRIM(WS-DISPLAY-RT-REVENUE) " revenue"
+           END-PERFORM.
+
+       *> Archives the same figures to a dated file under REPORTS so
+       *> the month's numbers survive after the session closes and can
+       *> be handed to the accountant without re-running the program.
+       WRITE-MONTHLY-REPORT-FILE.
+           STRING "../REPORTS/MONTHLY_" WS-REPORT-YEAR WS-REPORT-MONTH
+                  ".TXT"
+                  DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+
+           OPEN OUTPUT MONTHLY-REPORT-FILE
+           IF MR-FILE-ERROR
+               DISPLAY "Could not archive report to "
+                   FUNCTION TRIM(WS-REPORT-FILENAME)
+                   " (status " WS-MR-FILE-STATUS
+                   ") - is the REPORTS directory present?"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "==================================================="
+               TO MR-LINE
+           WRITE MR-LINE
+           MOVE "               MONTHLY SUMMARY REPORT" TO MR-LINE
+           WRITE MR-LINE
+           MOVE "==================================================="
+               TO MR-LINE
+           WRITE MR-LINE
+           MOVE SPACES TO MR-LINE
+           WRITE MR-LINE
+           STRING "Report Month: " WS-REPORT-MONTH "/" WS-REPORT-YEAR
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           MOVE SPACES TO MR-LINE
+           WRITE MR-LINE
+           MOVE "BOOKING STATISTICS:" TO MR-LINE
+           WRITE MR-LINE
+           STRING "  Total Bookings       : "
+                  FUNCTION TRIM(WS-DISPLAY-TOTAL-BOOK)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           STRING "  Completed Bookings   : "
+                  FUNCTION TRIM(WS-DISPLAY-COMPLETED)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           STRING "  Active Bookings      : "
+                  FUNCTION TRIM(WS-DISPLAY-ACTIVE)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           STRING "  Cancelled Bookings   : "
+                  FUNCTION TRIM(WS-DISPLAY-CANCELLED)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           STRING "  No-Show Bookings     : "
+                  FUNCTION TRIM(WS-DISPLAY-NOSHOW)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           STRING "  Cancellation Rate    : "
+                  FUNCTION TRIM(WS-DISPLAY-CANCEL-RATE) "%"
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           MOVE SPACES TO MR-LINE
+           WRITE MR-LINE
+           MOVE "CHECK-IN/CHECK-OUT ACTIVITY:" TO MR-LINE
+           WRITE MR-LINE
+           STRING "  Check-ins This Month : "
+                  FUNCTION TRIM(WS-DISPLAY-CHECKINS)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           STRING "  Check-outs This Month: "
+                  FUNCTION TRIM(WS-DISPLAY-CHECKOUTS)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           MOVE SPACES TO MR-LINE
+           WRITE MR-LINE
+           MOVE "REVENUE:" TO MR-LINE
+           WRITE MR-LINE
+           STRING "  Monthly Revenue      : $"
+                  FUNCTION TRIM(WS-DISPLAY-REVENUE)
+                  DELIMITED BY SIZE INTO MR-LINE
+           WRITE MR-LINE
+           MOVE SPACES TO MR-LINE
+           WRITE MR-LINE
+           MOVE "BY ROOM TYPE:" TO MR-LINE
+           WRITE MR-LINE
+           PERFORM WRITE-ROOM-TYPE-BREAKDOWN-FILE
+           MOVE "==================================================="
+               TO MR-LINE
+           WRITE MR-LINE
+
+           CLOSE MONTHLY-REPORT-FILE.
+
+       *> File counterpart of DISPLAY-ROOM-TYPE-BREAKDOWN.
+       WRITE-ROOM-TYPE-BREAKDOWN-FILE.
+           PERFORM VARYING WS-RT-INDEX FROM 1 BY 1
+                   UNTIL WS-RT-INDEX > WS-RT-COUNT
+               MOVE WS-RT-OCCUPIED(WS-RT-INDEX)
+                   TO WS-DISPLAY-RT-OCCUPIED
+               MOVE WS-RT-ROOMS(WS-RT-INDEX) TO WS-DISPLAY-RT-ROOMS
+               MOVE WS-RT-REVENUE(WS-RT-INDEX) TO WS-DISPLAY-RT-REVENUE
+               STRING "  " FUNCTION TRIM(WS-RT-CODE(WS-RT-INDEX)) ": "
+                      FUNCTION TRIM(WS-DISPLAY-RT-OCCUPIED) "/"
+                      FUNCTION TRIM(WS-DISPLAY-RT-ROOMS)
+                      " occupied, $"
+                      FUNCTION TRIM(WS-DISPLAY-RT-REVENUE) " revenue"
+                      DELIMITED BY SIZE INTO MR-LINE
+               WRITE MR-LINE
+           END-PERFORM.
+
        END PROGRAM monthlyReport.
