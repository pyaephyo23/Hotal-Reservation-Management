@@ -17,6 +17,31 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BOOKING-ID.
+           SELECT CANCELLATIONS-FILE ASSIGN TO
+               '../DATA/CANCELLATIONS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CANCEL-ID
+               FILE STATUS IS WS-CANCEL-FILE-STATUS.
+           SELECT INVOICES-FILE ASSIGN TO '../DATA/INVOICES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVOICE-ID.
+           SELECT COUNTERS-FILE ASSIGN TO '../DATA/COUNTERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COUNTER-NAME
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REFUNDS-FILE ASSIGN TO '../DATA/REFUNDS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REFUND-ID
+               FILE STATUS IS WS-REFUND-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  ROOMS-FILE.
@@ -25,11 +50,35 @@
        FD  BOOKING-FILE.
        COPY "./CopyBooks/BOOKINGS.cpy".
 
+       FD  CANCELLATIONS-FILE.
+       COPY "./CopyBooks/CANCELLATIONS.cpy".
+
+       FD  INVOICES-FILE.
+       COPY "./CopyBooks/INVOICES.cpy".
+
+       FD  COUNTERS-FILE.
+       COPY "./CopyBooks/COUNTERS.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
+       FD  REFUNDS-FILE.
+       COPY "./CopyBooks/REFUNDS.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS PIC 99.
+           88 AUDIT-FILE-OK     VALUE 00.
+           88 AUDIT-FILE-ERROR  VALUE 01 THRU 99.
+       01 WS-NEXT-AUDIT-ID     PIC 9(5).
+       01 WS-AUDIT-TIMESTAMP   PIC X(14).
+       01 WS-AUDIT-OLD-STATUS  PIC X(10).
+       01 WS-AUDIT-NEW-STATUS  PIC X(10).
        01 WS-CHOICE          PIC 9.
        01 WS-BOOKING-ID      PIC 9(5).
        01 WS-CUSTOMER-PHONE  PIC X(15).
        01 WS-ROOM-ID         PIC X(5).
+       01 WS-LOOKUP-CHOICE   PIC 9.
+       01 WS-LOOKUP-CUSTOMER-ID PIC 9(5).
        01 WS-FOUND           PIC X VALUE 'N'.
        01 WS-CURRENT-DATE    PIC X(8).
        01 WS-CANCELLED-COUNT PIC 999 VALUE 0.
@@ -42,6 +91,47 @@
            05 WS-FOUND-CHECKIN-DATE PIC 9(8).
            05 WS-FOUND-CUSTOMER-NAME PIC X(30).
 
+       *> Audit log / no-show fee for expired-booking auto-cancellation
+       01 WS-CTR-FILE-STATUS       PIC 99.
+           88 CTR-FILE-OK          VALUE 00.
+           88 CTR-FILE-ERROR       VALUE 01 THRU 99.
+       01 WS-CANCEL-FILE-STATUS    PIC 99.
+           88 CANCEL-FILE-OK       VALUE 00.
+           88 CANCEL-FILE-ERROR    VALUE 01 THRU 99.
+       01 WS-REFUND-FILE-STATUS    PIC 99.
+           88 REFUND-FILE-OK       VALUE 00.
+           88 REFUND-FILE-ERROR    VALUE 01 THRU 99.
+       01 WS-CTR-EOF               PIC X VALUE 'N'.
+       01 WS-NEXT-CANCEL-ID        PIC 9(5).
+       01 WS-NEXT-INVOICE-ID       PIC 9(5).
+       01 WS-APPLY-NOSHOW-FEE      PIC X VALUE 'N'.
+       01 WS-NOSHOW-FEE            PIC 9(7) VALUE 5000.
+
+       01 WS-TS-DATA.
+           05 WS-TS-DATE.
+               10 WS-TS-YEAR        PIC 9(4).
+               10 WS-TS-MONTH       PIC 9(2).
+               10 WS-TS-DAY         PIC 9(2).
+           05 WS-TS-TIME.
+               10 WS-TS-HOURS       PIC 9(2).
+               10 WS-TS-MINUTES     PIC 9(2).
+               10 WS-TS-SECONDS     PIC 9(2).
+       01 WS-CANCEL-TIMESTAMP      PIC X(14).
+
+       *> Refund ledger - logged whenever a cancelled booking still
+       *> had an uncredited deposit on file.
+       01 WS-NEXT-REFUND-ID        PIC 9(5).
+       01 WS-REFUND-BOOKING-ID     PIC 9(5).
+       01 WS-REFUND-CUSTOMER-NAME  PIC X(30).
+       01 WS-REFUND-AMOUNT         PIC 9(9).
+       01 WS-REFUND-REASON         PIC X(30).
+
+       *> Cancellation reason code - captured when the front desk
+       *> cancels on a guest's behalf over the phone.
+       01 WS-PHONE-REASON-CHOICE   PIC 9.
+       01 WS-CANCEL-REASON-CODE    PIC X(12) VALUE SPACES.
+       01 WS-CANCEL-REASON-TEXT    PIC X(30) VALUE SPACES.
+
        *> Color codes for display - ANSI escape sequences
        01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
        01 GREEN-COLOR        PIC X(8) VALUE X"1B5B33326D".
@@ -72,6 +162,8 @@
            "ber                    "
            DISPLAY "                    2. Cancel All Expired Bookings"
            " (Past Check-in Date)      "
+           DISPLAY "                    3. Cancel Booking By Booking I"
+           "D or Customer ID           "
            DISPLAY "                                                   "
            DISPLAY "==================================================="
            "============================"
@@ -97,23 +189,58 @@
 
                    DISPLAY "Enter Customer Phone Number: "
                    ACCEPT WS-CUSTOMER-PHONE
+                   PERFORM GET-PHONE-CANCEL-REASON
                    PERFORM CANCEL-BOOKING-BY-PHONE
                    GO TO MAIN-PROCEDURE
                WHEN 2
+                   MOVE SPACES TO WS-CANCEL-REASON-CODE
                    PERFORM CANCEL-EXPIRED-BOOKINGS
                    GO TO MAIN-PROCEDURE
+               WHEN 3
+                   MOVE SPACES TO WS-CANCEL-REASON-CODE
+                   PERFORM CANCEL-BOOKING-BY-ID-MENU
+                   GO TO MAIN-PROCEDURE
                WHEN 9
                    GOBACK
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY RED-COLOR "*** ERROR: Invalid selection. Ple"
                    "as"
-                   "e choose 1, 2, or 9. ***" RESET-COLOR
+                   "e choose 1, 2, 3, or 9. ***" RESET-COLOR
                    DISPLAY " "
                    DISPLAY "Press ENTER to continue..."
                    ACCEPT WS-DUMMY-INPUT
                    GO TO MAIN-PROCEDURE
            END-EVALUATE.
+       GET-PHONE-CANCEL-REASON.
+           DISPLAY " "
+           DISPLAY "Reason for phone cancellation:"
+           DISPLAY "  1. Change of Plans"
+           DISPLAY "  2. Found Alternative Accommodation"
+           DISPLAY "  3. Price Concern"
+           DISPLAY "  4. Emergency"
+           DISPLAY "  5. Other"
+           DISPLAY "Enter choice: "
+           ACCEPT WS-PHONE-REASON-CHOICE
+           EVALUATE WS-PHONE-REASON-CHOICE
+               WHEN 1
+                   MOVE "CHANGE-PLAN" TO WS-CANCEL-REASON-CODE
+                   MOVE "Change of plans" TO WS-CANCEL-REASON-TEXT
+               WHEN 2
+                   MOVE "ALT-FOUND" TO WS-CANCEL-REASON-CODE
+                   MOVE "Found alternative accommodation" TO
+                       WS-CANCEL-REASON-TEXT
+               WHEN 3
+                   MOVE "PRICE" TO WS-CANCEL-REASON-CODE
+                   MOVE "Price concern" TO WS-CANCEL-REASON-TEXT
+               WHEN 4
+                   MOVE "EMERGENCY" TO WS-CANCEL-REASON-CODE
+                   MOVE "Emergency" TO WS-CANCEL-REASON-TEXT
+               WHEN OTHER
+                   MOVE "OTHER" TO WS-CANCEL-REASON-CODE
+                   MOVE "Other" TO WS-CANCEL-REASON-TEXT
+           END-EVALUATE.
+
        CANCEL-BOOKING-BY-PHONE.
            *> Find active bookings for this phone number
            PERFORM FIND-ACTIVE-BOOKINGS-BY-PHONE
@@ -159,13 +286,92 @@
            END-PERFORM
            CLOSE BOOKING-FILE.
 
+      *****************************************************************
+      * CANCEL BY BOOKING ID OR CUSTOMER ID
+      *****************************************************************
+       *> Alternate lookup path for when the guest's phone on file is
+       *> wrong/outdated but the front desk already has the Booking ID
+       *> confirmation slip or the Customer ID pulled up.
+       CANCEL-BOOKING-BY-ID-MENU.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==================================================="
+           "============================"
+           DISPLAY "               CANCEL BY BOOKING ID / CUSTOMER ID "
+           DISPLAY "==================================================="
+           "============================"
+           RESET-COLOR
+           DISPLAY "                    1. Look up by Booking ID       "
+           DISPLAY "                    2. Look up by Customer ID      "
+           DISPLAY "                    0. Cancel operation            "
+           DISPLAY " "
+           DISPLAY "Enter choice: "
+           ACCEPT WS-LOOKUP-CHOICE
+           EVALUATE WS-LOOKUP-CHOICE
+               WHEN 1
+                   DISPLAY "Enter Booking ID: "
+                   ACCEPT WS-BOOKING-ID
+                   PERFORM CANCEL-BOOKING-PROCESS
+               WHEN 2
+                   DISPLAY "Enter Customer ID: "
+                   ACCEPT WS-LOOKUP-CUSTOMER-ID
+                   PERFORM FIND-ACTIVE-BOOKINGS-BY-CUSTOMER-ID
+                   IF WS-BOOKING-COUNT = 0
+                       DISPLAY " "
+                       DISPLAY RED-COLOR "No active bookings found for "
+                       "Customer ID: " WS-LOOKUP-CUSTOMER-ID RESET-COLOR
+                       DISPLAY " "
+                       DISPLAY "Press ENTER to continue..."
+                       ACCEPT WS-DUMMY-INPUT
+                   ELSE
+                       PERFORM DISPLAY-CUSTOMER-BOOKINGS
+                       PERFORM SELECT-BOOKING-TO-CANCEL
+                   END-IF
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY " "
+                   DISPLAY RED-COLOR "*** ERROR: Invalid choice. ***"
+                   RESET-COLOR
+                   DISPLAY " "
+                   DISPLAY "Press ENTER to continue..."
+                   ACCEPT WS-DUMMY-INPUT
+           END-EVALUATE.
+
+       FIND-ACTIVE-BOOKINGS-BY-CUSTOMER-ID.
+           MOVE 0 TO WS-BOOKING-COUNT
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+           READ BOOKING-FILE NEXT
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF CUSTOMER-ID-BK = WS-LOOKUP-CUSTOMER-ID
+                     AND BOOKING-STATUS = 'Active'
+                       ADD 1 TO WS-BOOKING-COUNT
+                       IF WS-BOOKING-COUNT <= 20
+                           MOVE BOOKING-ID TO
+                               WS-FOUND-BOOKING-ID(WS-BOOKING-COUNT)
+                           MOVE ROOM-ID-BK TO
+                               WS-FOUND-ROOM-ID(WS-BOOKING-COUNT)
+                           MOVE CHECKIN-DATE TO
+                             WS-FOUND-CHECKIN-DATE(WS-BOOKING-COUNT)
+                           MOVE CUSTOMER-NAME-BK TO
+                             WS-FOUND-CUSTOMER-NAME(WS-BOOKING-COUNT)
+                       END-IF
+                   END-IF
+           END-READ
+           END-PERFORM
+           CLOSE BOOKING-FILE.
+
        DISPLAY-CUSTOMER-BOOKINGS.
            DISPLAY CLEAR-SCREEN
            DISPLAY YELLOW-COLOR
            DISPLAY "==================================================="
            "==========================="
-           DISPLAY "                    ACTIVE BOOKINGS FOR "
-           WS-CUSTOMER-PHONE
+           DISPLAY "                    ACTIVE BOOKINGS FOUND"
            DISPLAY "==================================================="
            "==========================="
            RESET-COLOR
@@ -233,8 +439,23 @@
                    EXIT PARAGRAPH
                NOT INVALID KEY
                    IF BOOKING-STATUS = 'Active'
+                       MOVE BOOKING-STATUS TO WS-AUDIT-OLD-STATUS
                        MOVE "Cancelled" TO BOOKING-STATUS
                        MOVE ROOM-ID-BK TO WS-ROOM-ID
+                       MOVE FUNCTION CURRENT-DATE(1:14) TO
+                           LAST-MODIFIED-AT
+                       IF WS-CANCEL-REASON-CODE NOT = SPACES
+                           MOVE WS-CANCEL-REASON-CODE TO
+                               CANCEL-REASON-CODE
+                           STRING "Cancelled by phone - "
+                               FUNCTION TRIM(WS-CANCEL-REASON-TEXT)
+                               DELIMITED BY SIZE
+                               INTO LAST-MODIFIED-REASON
+                       ELSE
+                           MOVE SPACES TO CANCEL-REASON-CODE
+                           MOVE "Booking cancelled" TO
+                               LAST-MODIFIED-REASON
+                       END-IF
                        REWRITE BOOKING-RECORD
                            INVALID KEY
                                DISPLAY " "
@@ -244,6 +465,11 @@
                                DISPLAY "Press ENTER to continue..."
                                ACCEPT WS-DUMMY-INPUT
                            NOT INVALID KEY
+                               MOVE "Cancelled" TO WS-AUDIT-NEW-STATUS
+                               PERFORM WRITE-AUDIT-LOG
+                               MOVE "Guest cancelled - deposit refund"
+                                   TO WS-REFUND-REASON
+                               PERFORM LOG-REFUND-FOR-CANCELLATION
                                DISPLAY " "
                                DISPLAY GREEN-COLOR "Booking ID "
                                WS-BOOKING-ID " successfully cancelled."
@@ -316,6 +542,9 @@
            DISPLAY "  Current date: " WS-CURRENT-DATE(1:4) "/"
                    WS-CURRENT-DATE(5:2) "/" WS-CURRENT-DATE(7:2)
            DISPLAY " "
+           DISPLAY "Apply a no-show fee to each expired booking? (Y/N)"
+           "  : "
+           ACCEPT WS-APPLY-NOSHOW-FEE
 
            OPEN I-O BOOKING-FILE
 
@@ -330,7 +559,7 @@
                IF BOOKING-STATUS = 'Active'
                   AND CHECKIN-DATE < WS-CURRENT-DATE
 
-                   DISPLAY YELLOW-COLOR "Cancelling expired booking:"
+                   DISPLAY YELLOW-COLOR "Marking booking No-Show:"
                    RESET-COLOR
                    DISPLAY "    Booking ID: " BOOKING-ID
                    DISPLAY "    Room: " ROOM-ID-BK
@@ -338,19 +567,33 @@
                    DISPLAY "    Check-in Date: " CHECKIN-DATE(1:4) "/"
                            CHECKIN-DATE(5:2) "/" CHECKIN-DATE(7:2)
 
-                   *> Cancel the booking
-                   MOVE "Cancelled" TO BOOKING-STATUS
+                   *> Auto-expired bookings are a No-Show, distinct from
+                   *> a guest-initiated Cancelled, so occupancy-loss and
+                   *> no-show-rate report separately.
+                   MOVE 'Active' TO WS-AUDIT-OLD-STATUS
+                   MOVE "No-Show" TO BOOKING-STATUS
                    MOVE ROOM-ID-BK TO WS-ROOM-ID
+                   MOVE BOOKING-ID TO WS-BOOKING-ID
+                   MOVE FUNCTION CURRENT-DATE(1:14) TO
+                       LAST-MODIFIED-AT
+                   MOVE "Marked No-Show" TO LAST-MODIFIED-REASON
                    REWRITE BOOKING-RECORD
                        INVALID KEY
                            DISPLAY "    " RED-COLOR "Error: Unable to "
-                           "cancel booking " BOOKING-ID RESET-COLOR
+                           "mark booking " BOOKING-ID " No-Show"
+                           RESET-COLOR
                        NOT INVALID KEY
                            ADD 1 TO WS-CANCELLED-COUNT
+                           MOVE 'No-Show' TO WS-AUDIT-NEW-STATUS
+                           PERFORM WRITE-AUDIT-LOG
                            DISPLAY "    " GREEN-COLOR "Successfully "
-                           "cancelled booking " BOOKING-ID RESET-COLOR
+                           "marked booking " BOOKING-ID " No-Show"
+                           RESET-COLOR
                            *> Update the associated room
                            PERFORM UPDATE-ROOM-FOR-CANCELLATION
+                           *> Record the auto-cancellation and
+                           *> optionally bill a no-show fee
+                           PERFORM LOG-EXPIRED-CANCELLATION
                    END-REWRITE
                END-IF
 
@@ -402,4 +645,303 @@
 
            CLOSE ROOMS-FILE.
 
+      *****************************************************************
+      * AUDIT LOG / NO-SHOW FEE FOR EXPIRED-BOOKING CANCELLATION
+      *****************************************************************
+       *> Writes one CANCELLATIONS record for an auto-cancelled
+       *> booking and, if the operator opted in, a no-show fee
+       *> invoice, so monthlyReport can break expired-booking losses
+       *> out from guest-initiated cancellations.
+       LOG-EXPIRED-CANCELLATION.
+           ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-TS-TIME FROM TIME
+           STRING WS-TS-YEAR WS-TS-MONTH WS-TS-DAY
+                  WS-TS-HOURS WS-TS-MINUTES WS-TS-SECONDS
+                  DELIMITED BY SIZE
+                  INTO WS-CANCEL-TIMESTAMP
+
+           PERFORM GENERATE-NEXT-CANCEL-ID
+
+           OPEN I-O CANCELLATIONS-FILE
+           IF CANCEL-FILE-ERROR
+               OPEN OUTPUT CANCELLATIONS-FILE
+               CLOSE CANCELLATIONS-FILE
+               OPEN I-O CANCELLATIONS-FILE
+           END-IF
+           MOVE WS-NEXT-CANCEL-ID TO CANCEL-ID
+           MOVE BOOKING-ID TO CANCEL-BOOKING-ID
+           MOVE CUSTOMER-NAME-BK TO CANCEL-CUSTOMER-NAME
+           MOVE CHECKIN-DATE TO CANCEL-CHECKIN-DATE
+           MOVE 'SYSTEM-EXPIRY' TO CANCELLED-BY
+           MOVE WS-CANCEL-TIMESTAMP TO CANCEL-TIMESTAMP
+           IF WS-APPLY-NOSHOW-FEE = 'Y' OR WS-APPLY-NOSHOW-FEE = 'y'
+               MOVE WS-NOSHOW-FEE TO CANCEL-FEE-CHARGED
+           ELSE
+               MOVE 0 TO CANCEL-FEE-CHARGED
+           END-IF
+
+           WRITE CANCELLATION-RECORD
+               INVALID KEY
+                   DISPLAY "    " RED-COLOR "Error: Unable to write "
+                   "cancellation log record." RESET-COLOR
+           END-WRITE
+           CLOSE CANCELLATIONS-FILE
+
+           IF WS-APPLY-NOSHOW-FEE = 'Y' OR WS-APPLY-NOSHOW-FEE = 'y'
+               PERFORM CREATE-NOSHOW-FEE-INVOICE
+           END-IF
+
+           MOVE "Booking expired - deposit refund" TO WS-REFUND-REASON
+           PERFORM LOG-REFUND-FOR-CANCELLATION.
+
+       *> Bills the configured no-show fee as a standalone invoice
+       *> against the expired booking (no room or tax charge - the
+       *> guest never checked in).
+       CREATE-NOSHOW-FEE-INVOICE.
+           PERFORM GENERATE-NEXT-INVOICE-ID
+
+           OPEN I-O INVOICES-FILE
+           MOVE WS-NEXT-INVOICE-ID TO INVOICE-ID
+           MOVE 0 TO CHECKIN-ID-IV
+           MOVE BOOKING-ID TO BOOKING-ID-IV
+           MOVE 0 TO ROOM-CHARGE
+           MOVE WS-NOSHOW-FEE TO SERVICE-CHARGE
+           MOVE 0 TO TAX-RATE
+           MOVE WS-NOSHOW-FEE TO TOTAL-CHARGE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CREATED-AT-IV
+           MOVE 1 TO SERVICE-ITEM-COUNT
+           MOVE 'NOSHOW' TO SI-CODE(1)
+           MOVE 'No-Show Fee' TO SI-DESC(1)
+           MOVE WS-NOSHOW-FEE TO SI-PRICE(1)
+
+           WRITE INVOICE-RECORD
+               INVALID KEY
+                   DISPLAY "    " RED-COLOR "Error: Unable to write "
+                   "no-show fee invoice." RESET-COLOR
+               NOT INVALID KEY
+                   DISPLAY "    " GREEN-COLOR "No-show fee invoice "
+                   INVOICE-ID " created." RESET-COLOR
+           END-WRITE
+           CLOSE INVOICES-FILE.
+
+      *****************************************************************
+      * AUDIT LOG - booking status changes
+      *****************************************************************
+       *> Appends one row to the shared AUDIT-FILE whenever a booking's
+       *> status is set, so a disputed booking's history can be
+       *> reconstructed across every program that can change it.
+       WRITE-AUDIT-LOG.
+           PERFORM GENERATE-NEXT-AUDIT-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           OPEN I-O AUDIT-FILE
+           IF AUDIT-FILE-ERROR
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE
+           END-IF
+           MOVE WS-NEXT-AUDIT-ID TO AUDIT-ID
+           MOVE WS-BOOKING-ID TO AUDIT-BOOKING-ID
+           MOVE WS-AUDIT-OLD-STATUS TO AUDIT-OLD-STATUS
+           MOVE WS-AUDIT-NEW-STATUS TO AUDIT-NEW-STATUS
+           MOVE 'cancelBooking' TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       GENERATE-NEXT-AUDIT-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'AUDIT' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-AUDIT-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-AUDIT-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the AUDIT counter - seed it from the highest
+       *> AUDIT-ID already on file (or zero if the log doesn't exist
+       *> yet) so IDs stay unique from the very first entry.
+       SEED-AUDIT-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ AUDIT-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF AUDIT-ID > COUNTER-NEXT-ID
+                               MOVE AUDIT-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE AUDIT-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'AUDIT' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *****************************************************************
+      * ID GENERATION PROCEDURES
+      *****************************************************************
+       *> Opens the shared counter control file, creating it on first
+       *> use so the ID generators below can rely on I-O access.
+       OPEN-COUNTERS-FILE.
+           OPEN I-O COUNTERS-FILE
+           IF CTR-FILE-ERROR
+               OPEN OUTPUT COUNTERS-FILE
+               CLOSE COUNTERS-FILE
+               OPEN I-O COUNTERS-FILE
+           END-IF.
+
+       GENERATE-NEXT-CANCEL-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'CANCEL' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-CANCEL-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-CANCEL-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the CANCEL counter - seed it from the highest
+       *> CANCEL-ID already on file (zero if the log is brand new).
+       SEED-CANCEL-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT CANCELLATIONS-FILE
+           IF CANCEL-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ CANCELLATIONS-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF CANCEL-ID > COUNTER-NEXT-ID
+                               MOVE CANCEL-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CANCELLATIONS-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'CANCEL' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *****************************************************************
+      * DEPOSIT REFUND LEDGER
+      *****************************************************************
+       *> A cancelled booking that still had a deposit on file (never
+       *> credited at checkout, since the guest never checked out)
+       *> owes the guest a refund - logged here as a Pending ledger
+       *> entry for the front desk/accounts team to action, and the
+       *> booking's DEPOSIT-PAID-FLAG is set to 'R' so it isn't logged
+       *> twice if this paragraph is ever reached again for it.
+       LOG-REFUND-FOR-CANCELLATION.
+           IF DEPOSIT-AMOUNT > 0 AND DEPOSIT-PAID-FLAG NOT = 'Y'
+                   AND DEPOSIT-PAID-FLAG NOT = 'R'
+               PERFORM GENERATE-NEXT-REFUND-ID
+               OPEN I-O REFUNDS-FILE
+               IF REFUND-FILE-ERROR
+                   OPEN OUTPUT REFUNDS-FILE
+                   CLOSE REFUNDS-FILE
+                   OPEN I-O REFUNDS-FILE
+               END-IF
+               MOVE WS-NEXT-REFUND-ID TO REFUND-ID
+               MOVE BOOKING-ID TO REFUND-BOOKING-ID
+               MOVE CUSTOMER-NAME-BK TO REFUND-CUSTOMER-NAME
+               MOVE DEPOSIT-AMOUNT TO REFUND-AMOUNT
+               MOVE WS-REFUND-REASON TO REFUND-REASON
+               MOVE 'Pending' TO REFUND-STATUS
+               MOVE FUNCTION CURRENT-DATE(1:14) TO REFUND-TIMESTAMP
+               WRITE REFUND-RECORD
+                   INVALID KEY
+                       DISPLAY "    " RED-COLOR "Error: Unable to "
+                       "write refund ledger record." RESET-COLOR
+                   NOT INVALID KEY
+                       MOVE 'R' TO DEPOSIT-PAID-FLAG
+                       REWRITE BOOKING-RECORD
+                       DISPLAY "    " GREEN-COLOR "Deposit refund of "
+                       DEPOSIT-AMOUNT " logged to refund ledger."
+                       RESET-COLOR
+               END-WRITE
+               CLOSE REFUNDS-FILE
+           END-IF.
+
+       GENERATE-NEXT-REFUND-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'REFUND' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-REFUND-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-REFUND-ID
+           CLOSE COUNTERS-FILE.
+
+       SEED-REFUND-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT REFUNDS-FILE
+           IF REFUND-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ REFUNDS-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF REFUND-ID > COUNTER-NEXT-ID
+                               MOVE REFUND-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE REFUNDS-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'REFUND' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+       GENERATE-NEXT-INVOICE-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'INVOICE' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-INVOICE-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-INVOICE-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the INVOICE counter - seed it from the highest
+       *> INVOICE-ID already on file so IDs stay unique with any
+       *> invoices checkOut.cbl has already issued.
+       SEED-INVOICE-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT INVOICES-FILE
+           PERFORM UNTIL WS-CTR-EOF = 'Y'
+               READ INVOICES-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-CTR-EOF
+                   NOT AT END
+                       IF INVOICE-ID > COUNTER-NEXT-ID
+                           MOVE INVOICE-ID TO COUNTER-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE INVOICES-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'INVOICE' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
        END PROGRAM cancelBooking.
