@@ -20,6 +20,20 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CHECKIN-ID.
 
+           SELECT STAYLOG-FILE ASSIGN TO '../DATA/STAYLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAYLOG-ID.
+
+           SELECT CUSTOMER-FILE ASSIGN TO '../DATA/CUSTOMERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID.
+
+           SELECT DAILY-REPORT-FILE ASSIGN TO WS-REPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DR-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ROOMS-FILE.
@@ -31,10 +45,21 @@
        FD  CHECKINOUT-FILE.
        COPY "./CopyBooks/CHECKINOUT.cpy".
 
+       FD  STAYLOG-FILE.
+       COPY "./CopyBooks/STAYLOG.cpy".
+
+       FD  CUSTOMER-FILE.
+       COPY "./CopyBooks/CUSTOMERS.cpy".
+
+       FD  DAILY-REPORT-FILE.
+       01  DR-LINE                 PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-ROOMS-FILE-STATUS    PIC 99.
        01  WS-INVOICE-FILE-STATUS  PIC 99.
        01  WS-CHECKINOUT-FILE-STATUS PIC 99.
+       01  WS-STAYLOG-FILE-STATUS  PIC 99.
+       01  WS-CUSTOMER-FILE-STATUS PIC 99.
        01  WS-EOF                  PIC X VALUE 'N'.
 
        01  WS-REPORT-DATE.
@@ -79,6 +104,34 @@
        01  WS-TOTAL-CHARGE-DEC     PIC 9(9)V99.
        01  WS-TARGET-BOOKING-ID    PIC 9(5).
        01  WS-INVOICE-FOUND        PIC X VALUE 'N'.
+       01  WS-SL-EOF               PIC X VALUE 'N'.
+       01  WS-SL-FOUND             PIC X VALUE 'N'.
+       01  WS-SL-CUSTOMER-ID       PIC 9(5).
+       01  WS-LOOKUP-CUSTOMER-NAME PIC X(30).
+
+       *> Arrivals/departures itemized lists for the report date
+       01  WS-ARRIVALS-COUNT       PIC 99 VALUE 0.
+       01  WS-ARRIVALS-TABLE.
+           05 WS-ARRIVAL-ENTRY OCCURS 50 TIMES.
+               10 WS-ARR-ROOM-ID       PIC X(5).
+               10 WS-ARR-CUSTOMER-NAME PIC X(30).
+               10 WS-ARR-TIME          PIC 9(6).
+
+       01  WS-DEPARTURES-COUNT     PIC 99 VALUE 0.
+       01  WS-DEPARTURES-TABLE.
+           05 WS-DEPARTURE-ENTRY OCCURS 50 TIMES.
+               10 WS-DEP-ROOM-ID       PIC X(5).
+               10 WS-DEP-CUSTOMER-NAME PIC X(30).
+               10 WS-DEP-TIME          PIC 9(6).
+
+       01  WS-LIST-IDX              PIC 99.
+       01  WS-DISPLAY-TIME          PIC 99B99B99.
+
+       *> Dated archive file for the report
+       01  WS-REPORT-FILENAME      PIC X(40).
+       01  WS-DR-FILE-STATUS       PIC 99.
+           88 DR-FILE-OK           VALUE 00.
+           88 DR-FILE-ERROR        VALUE 01 THRU 99.
 
        LINKAGE SECTION.
        01 LINK PIC 9.
@@ -89,6 +142,7 @@
            PERFORM CALCULATE-OCCUPANCY
            PERFORM CALCULATE-DAILY-REVENUE
            PERFORM DISPLAY-SUMMARY-REPORT
+           PERFORM WRITE-SUMMARY-REPORT-FILE
            GOBACK.
 
        GET-REPORT-DATE.
@@ -102,9 +156,14 @@
                GOBACK
            END-IF
 
+           OPEN INPUT STAYLOG-FILE
+           OPEN INPUT CUSTOMER-FILE
+
            MOVE 'N' TO WS-EOF
            MOVE 0 TO WS-CHECKINS-TODAY
            MOVE 0 TO WS-CHECKOUTS-TODAY
+           MOVE 0 TO WS-ARRIVALS-COUNT
+           MOVE 0 TO WS-DEPARTURES-COUNT
 
            PERFORM UNTIL WS-EOF = 'Y'
                READ CHECKINOUT-FILE NEXT RECORD
@@ -115,22 +174,88 @@
                END-READ
            END-PERFORM
 
-           CLOSE CHECKINOUT-FILE.
+           CLOSE CHECKINOUT-FILE
+           CLOSE STAYLOG-FILE
+           CLOSE CUSTOMER-FILE.
 
        CHECK-CHECKINOUT-DATES.
            *> Convert dates to numeric for comparison
            MOVE ACTUAL-CHECKIN-DATE TO WS-CHECKIN-DATE
-           MOVE CHECKOUT-DATE TO WS-CHECKOUT-DATE
+           MOVE CHECKOUT-DATE IN CHECKINOUT-RECORD TO WS-CHECKOUT-DATE
 
            *> Count check-ins today
            IF WS-CHECKIN-DATE = WS-REPORT-DATE
                ADD 1 TO WS-CHECKINS-TODAY
+               IF WS-ARRIVALS-COUNT < 50
+                   MOVE CHECKIN-ID TO WS-TARGET-BOOKING-ID
+                   PERFORM FIND-BOOKING-CUSTOMER-NAME
+                   ADD 1 TO WS-ARRIVALS-COUNT
+                   MOVE ROOM-ID-IO TO
+                       WS-ARR-ROOM-ID(WS-ARRIVALS-COUNT)
+                   MOVE WS-LOOKUP-CUSTOMER-NAME TO
+                       WS-ARR-CUSTOMER-NAME(WS-ARRIVALS-COUNT)
+                   MOVE ACTUAL-CHECKIN-TIME TO
+                       WS-ARR-TIME(WS-ARRIVALS-COUNT)
+               END-IF
            END-IF
 
            *> Count check-outs today
            IF WS-CHECKOUT-DATE = WS-REPORT-DATE AND
-              CHECKOUT-FLAG = 'Y'
+              CHECKOUT-FLAG IN CHECKINOUT-RECORD = 'Y'
                ADD 1 TO WS-CHECKOUTS-TODAY
+               IF WS-DEPARTURES-COUNT < 50
+                   MOVE CHECKIN-ID TO WS-TARGET-BOOKING-ID
+                   PERFORM FIND-BOOKING-CUSTOMER-NAME
+                   ADD 1 TO WS-DEPARTURES-COUNT
+                   MOVE ROOM-ID-IO TO
+                       WS-DEP-ROOM-ID(WS-DEPARTURES-COUNT)
+                   MOVE WS-LOOKUP-CUSTOMER-NAME TO
+                       WS-DEP-CUSTOMER-NAME(WS-DEPARTURES-COUNT)
+                   MOVE CHECKOUT-TIME TO
+                       WS-DEP-TIME(WS-DEPARTURES-COUNT)
+               END-IF
+           END-IF.
+
+       *> Looks up the guest name for an arrival/departure line by
+       *> joining STAYLOG-FILE (keyed by the check-in's CHECKIN-ID)
+       *> to CUSTOMER-FILE, the same join exportKeycard.cbl's FIND-
+       *> STAYLOG-CUSTOMER already does - this resolves walk-in
+       *> names too, since a walk-in has no BOOKING-FILE entry.
+       FIND-BOOKING-CUSTOMER-NAME.
+           MOVE 'N' TO WS-SL-FOUND
+           MOVE 0 TO WS-SL-CUSTOMER-ID
+           MOVE SPACES TO WS-LOOKUP-CUSTOMER-NAME
+
+           CLOSE STAYLOG-FILE
+           OPEN INPUT STAYLOG-FILE
+
+           IF WS-STAYLOG-FILE-STATUS = 00
+               MOVE 'N' TO WS-SL-EOF
+               PERFORM UNTIL WS-SL-EOF = 'Y' OR WS-SL-FOUND = 'Y'
+                   READ STAYLOG-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SL-EOF
+                   NOT AT END
+                       IF CHECKIN-ID-SL = WS-TARGET-BOOKING-ID
+                           MOVE 'Y' TO WS-SL-FOUND
+                           MOVE CUSTOMER-ID-SL TO WS-SL-CUSTOMER-ID
+                       END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+
+           IF WS-SL-FOUND = 'Y'
+               MOVE WS-SL-CUSTOMER-ID TO CUSTOMER-ID
+               CLOSE CUSTOMER-FILE
+               OPEN INPUT CUSTOMER-FILE
+               IF WS-CUSTOMER-FILE-STATUS = 00
+                   READ CUSTOMER-FILE
+                       INVALID KEY
+                           MOVE SPACES TO WS-LOOKUP-CUSTOMER-NAME
+                       NOT INVALID KEY
+                           MOVE CUSTOMER-NAME TO WS-LOOKUP-CUSTOMER-NAME
+                   END-READ
+               END-IF
            END-IF.
 
        CALCULATE-OCCUPANCY.
@@ -275,6 +400,8 @@
            DISPLAY "                       Daily Revenue        : "
            FUNCTION TRIM(WS-DISPLAY-REVENUE)
            DISPLAY "                                                   "
+           PERFORM DISPLAY-ARRIVALS-LIST
+           PERFORM DISPLAY-DEPARTURES-LIST
            DISPLAY "==================================================="
            "============================"
            DISPLAY "                                                   "
@@ -282,4 +409,154 @@
 
            ACCEPT WS-DUMMY-INPUT.
 
+       DISPLAY-ARRIVALS-LIST.
+           DISPLAY CYAN-COLOR "                     ARRIVALS TODAY:"
+           RESET-COLOR
+           IF WS-ARRIVALS-COUNT = 0
+               DISPLAY "                       (none)"
+           ELSE
+               PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                       UNTIL WS-LIST-IDX > WS-ARRIVALS-COUNT
+                   MOVE WS-ARR-TIME(WS-LIST-IDX) TO WS-DISPLAY-TIME
+                   DISPLAY "                       "
+                       WS-ARR-ROOM-ID(WS-LIST-IDX) "  "
+                       WS-ARR-CUSTOMER-NAME(WS-LIST-IDX) "  "
+                       WS-DISPLAY-TIME
+               END-PERFORM
+           END-IF
+           DISPLAY "                                                  ".
+
+       DISPLAY-DEPARTURES-LIST.
+           DISPLAY CYAN-COLOR "                     DEPARTURES TODAY:"
+           RESET-COLOR
+           IF WS-DEPARTURES-COUNT = 0
+               DISPLAY "                       (none)"
+           ELSE
+               PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                       UNTIL WS-LIST-IDX > WS-DEPARTURES-COUNT
+                   MOVE WS-DEP-TIME(WS-LIST-IDX) TO WS-DISPLAY-TIME
+                   DISPLAY "                       "
+                       WS-DEP-ROOM-ID(WS-LIST-IDX) "  "
+                       WS-DEP-CUSTOMER-NAME(WS-LIST-IDX) "  "
+                       WS-DISPLAY-TIME
+               END-PERFORM
+           END-IF
+           DISPLAY "                                                  ".
+
+       *> Archives the same figures to a dated file under REPORTS so
+       *> the day's numbers survive after the session closes and can
+       *> be handed to the accountant without re-running the program.
+       WRITE-SUMMARY-REPORT-FILE.
+           STRING "../REPORTS/DAILY_" WS-REPORT-YEAR WS-REPORT-MONTH
+                  WS-REPORT-DAY ".TXT"
+                  DELIMITED BY SIZE INTO WS-REPORT-FILENAME
+
+           OPEN OUTPUT DAILY-REPORT-FILE
+           IF DR-FILE-ERROR
+               DISPLAY "Could not archive report to "
+                   FUNCTION TRIM(WS-REPORT-FILENAME)
+                   " (status " WS-DR-FILE-STATUS
+                   ") - is the REPORTS directory present?"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "==================================================="
+               TO DR-LINE
+           WRITE DR-LINE
+           MOVE "                DAILY SUMMARY REPORT" TO DR-LINE
+           WRITE DR-LINE
+           MOVE "==================================================="
+               TO DR-LINE
+           WRITE DR-LINE
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE
+           STRING "Report Date: " WS-REPORT-YEAR "/" WS-REPORT-MONTH
+                  "/" WS-REPORT-DAY DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE
+           MOVE "CHECK-IN/CHECK-OUT ACTIVITY:" TO DR-LINE
+           WRITE DR-LINE
+           STRING "  Check-ins Today      : "
+                  FUNCTION TRIM(WS-DISPLAY-CHECKINS)
+                  DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           STRING "  Check-outs Today     : "
+                  FUNCTION TRIM(WS-DISPLAY-CHECKOUTS)
+                  DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE
+           MOVE "ROOM OCCUPANCY:" TO DR-LINE
+           WRITE DR-LINE
+           STRING "  Occupied Rooms       : "
+                  FUNCTION TRIM(WS-DISPLAY-OCCUPIED)
+                  DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           STRING "  Total Rooms          : "
+                  FUNCTION TRIM(WS-DISPLAY-TOTAL)
+                  DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           STRING "  Occupancy Rate       : "
+                  FUNCTION TRIM(WS-DISPLAY-OCCUPANCY) "%"
+                  DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE
+           MOVE "REVENUE:" TO DR-LINE
+           WRITE DR-LINE
+           STRING "  Daily Revenue        : "
+                  FUNCTION TRIM(WS-DISPLAY-REVENUE)
+                  DELIMITED BY SIZE INTO DR-LINE
+           WRITE DR-LINE
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE
+           PERFORM WRITE-ARRIVALS-LIST
+           PERFORM WRITE-DEPARTURES-LIST
+           MOVE "==================================================="
+               TO DR-LINE
+           WRITE DR-LINE
+
+           CLOSE DAILY-REPORT-FILE.
+
+       WRITE-ARRIVALS-LIST.
+           MOVE "ARRIVALS TODAY:" TO DR-LINE
+           WRITE DR-LINE
+           IF WS-ARRIVALS-COUNT = 0
+               MOVE "  (none)" TO DR-LINE
+               WRITE DR-LINE
+           ELSE
+               PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                       UNTIL WS-LIST-IDX > WS-ARRIVALS-COUNT
+                   MOVE WS-ARR-TIME(WS-LIST-IDX) TO WS-DISPLAY-TIME
+                   STRING "  " WS-ARR-ROOM-ID(WS-LIST-IDX) "  "
+                          WS-ARR-CUSTOMER-NAME(WS-LIST-IDX) "  "
+                          WS-DISPLAY-TIME
+                          DELIMITED BY SIZE INTO DR-LINE
+                   WRITE DR-LINE
+               END-PERFORM
+           END-IF
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE.
+
+       WRITE-DEPARTURES-LIST.
+           MOVE "DEPARTURES TODAY:" TO DR-LINE
+           WRITE DR-LINE
+           IF WS-DEPARTURES-COUNT = 0
+               MOVE "  (none)" TO DR-LINE
+               WRITE DR-LINE
+           ELSE
+               PERFORM VARYING WS-LIST-IDX FROM 1 BY 1
+                       UNTIL WS-LIST-IDX > WS-DEPARTURES-COUNT
+                   MOVE WS-DEP-TIME(WS-LIST-IDX) TO WS-DISPLAY-TIME
+                   STRING "  " WS-DEP-ROOM-ID(WS-LIST-IDX) "  "
+                          WS-DEP-CUSTOMER-NAME(WS-LIST-IDX) "  "
+                          WS-DISPLAY-TIME
+                          DELIMITED BY SIZE INTO DR-LINE
+                   WRITE DR-LINE
+               END-PERFORM
+           END-IF
+           MOVE SPACES TO DR-LINE
+           WRITE DR-LINE.
+
        END PROGRAM dailyReport.
