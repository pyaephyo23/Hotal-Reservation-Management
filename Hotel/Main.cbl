@@ -44,6 +44,13 @@
            "ort                          "
            DISPLAY "                              11. Generate Monthly "
            "Report                        "
+           DISPLAY "                              12. Reports Menu     "
+           DISPLAY "                              13. Manage Room Main"
+           "tenance                    "
+           DISPLAY "                              14. Export Key-Card "
+           "Activity                   "
+           DISPLAY "                              15. Reconcile Room S"
+           "tatus                      "
            DISPLAY " "
            DISPLAY "==================================================="
            "============================"
@@ -66,6 +73,10 @@
                WHEN 9 PERFORM VIEW-STAYLOGS
                WHEN 10 PERFORM DAILY-REPORT
                WHEN 11 PERFORM MONTHLY-REPORT
+               WHEN 12 PERFORM REPORTS-MENU
+               WHEN 13 PERFORM MANAGE-ROOMS
+               WHEN 14 PERFORM EXPORT-KEYCARD-ACTIVITY
+               WHEN 15 PERFORM RECONCILE-ROOMS
                WHEN 99
                    DISPLAY CLEAR-SCREEN
                    DISPLAY GREEN-COLOR
@@ -84,7 +95,7 @@
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY RED-COLOR "*** ERROR: Invalid selection. Ple"
-                   "ase choose a valid option (1-11, 99). ***"
+                   "ase choose a valid option (1-15, 99). ***"
                    RESET-COLOR
                    DISPLAY " "
                    DISPLAY "Press ENTER to continue..."
@@ -127,4 +138,16 @@
        MONTHLY-REPORT.
            CALL 'monthlyReport'.
                 cancel 'monthlyReport'.
+       REPORTS-MENU.
+           CALL 'summaryReport'.
+                cancel 'summaryReport'.
+       MANAGE-ROOMS.
+           CALL 'manageRooms'.
+                cancel 'manageRooms'.
+       EXPORT-KEYCARD-ACTIVITY.
+           CALL 'exportKeycard'.
+                cancel 'exportKeycard'.
+       RECONCILE-ROOMS.
+           CALL 'reconcileRooms'.
+                cancel 'reconcileRooms'.
        END PROGRAM Main.
