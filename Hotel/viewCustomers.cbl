@@ -36,6 +36,7 @@
        01  WS-SEARCH-NAME-UPPER    PIC X(20).
        01  WS-CUSTOMER-NAME-UPPER  PIC X(20).
        01  WS-BOOKING-COUNT        PIC 999 VALUE 0.
+       01  WS-STATUS-CHOICE        PIC 9.
 
        *> Color codes for display - ANSI escape sequences
        01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
@@ -61,6 +62,10 @@
            05 FILLER               PIC X(6) VALUE 'GENDER'.
            05 FILLER               PIC X(5) VALUE SPACES.
            05 FILLER               PIC X(10) VALUE 'NRC NUMBER'.
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 FILLER               PIC X(3) VALUE 'VIP'.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(9) VALUE 'BLACKLIST'.
 
        01  WS-HEADER-2.
            05 FILLER               PIC X(11) VALUE '-----------'.
@@ -76,6 +81,10 @@
            05 FILLER               PIC X(5) VALUE SPACES.
            05 FILLER               PIC X(25)
            VALUE '-------------------------'.
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 FILLER               PIC X(3) VALUE '---'.
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 FILLER               PIC X(9) VALUE '---------'.
 
        01  WS-DETAIL-LINE.
            05 WS-DL-CUSTOMER-ID    PIC Z(5)9.
@@ -89,6 +98,10 @@
            05 WS-DL-GENDER         PIC X(1).
            05 FILLER               PIC X(7) VALUE SPACES.
            05 WS-DL-NRC-NUMBER     PIC X(25).
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 WS-DL-VIP            PIC X(3).
+           05 FILLER               PIC X(3) VALUE SPACES.
+           05 WS-DL-BLACKLIST      PIC X(9).
 
        LINKAGE SECTION.
        01 LINK PIC 9.
@@ -113,6 +126,8 @@
            "                        "
            DISPLAY "                        3. Search Customer By Name"
            "                        "
+           DISPLAY "                        4. Set VIP/Blacklist Statu"
+           "s                       "
            DISPLAY "                                                   "
            DISPLAY "==================================================="
            "============================"
@@ -125,11 +140,12 @@
                WHEN 1 PERFORM ALL-CUSTOMERS-DSP
                WHEN 2 PERFORM SEARCH-BY-ID
                WHEN 3 PERFORM SEARCH-BY-NAME
+               WHEN 4 PERFORM SET-VIP-BLACKLIST-STATUS
                WHEN 9 GOBACK
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY RED-COLOR "*** ERROR: Invalid selection. P"
-                   "lease choose 1-3 or 9. ***" RESET-COLOR
+                   "lease choose 1-4 or 9. ***" RESET-COLOR
                    DISPLAY " "
                    DISPLAY "Press ENTER to continue..."
                    ACCEPT WS-DUMMY-INPUT
@@ -236,6 +252,74 @@
            END-IF
            PERFORM CLOSE-FILES.
 
+       SET-VIP-BLACKLIST-STATUS.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY YELLOW-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           "====================="
+           DISPLAY "                  SET VIP/BLACKLIST STATUS    "
+           "                               "
+           DISPLAY "==============================================="
+           "================================"
+           "====================="
+           RESET-COLOR
+           DISPLAY " "
+           DISPLAY "Enter Customer ID: "
+           ACCEPT CUSTOMER-ID
+           OPEN I-O CUSTOMER-FILE
+           IF WS-FILE-STATUS NOT = '00' AND WS-FILE-STATUS NOT = '97'
+               DISPLAY RED-COLOR "Error opening customer file."
+               RESET-COLOR
+           ELSE
+               READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+                   INVALID KEY
+                       DISPLAY " "
+                       DISPLAY RED-COLOR "Customer ID " CUSTOMER-ID
+                       " not found." RESET-COLOR
+                   NOT INVALID KEY
+                       DISPLAY " "
+                       DISPLAY "Customer: " CUSTOMER-NAME
+                       DISPLAY "Current VIP Status:       " VIP-FLAG
+                       DISPLAY "Current Blacklist Status: "
+                       BLACKLIST-FLAG
+                       DISPLAY " "
+                       DISPLAY "1. Mark as VIP"
+                       DISPLAY "2. Clear VIP Status"
+                       DISPLAY "3. Add to Blacklist"
+                       DISPLAY "4. Remove from Blacklist"
+                       DISPLAY "Enter choice: "
+                       ACCEPT WS-STATUS-CHOICE
+                       EVALUATE WS-STATUS-CHOICE
+                           WHEN 1 MOVE 'Y' TO VIP-FLAG
+                           WHEN 2 MOVE 'N' TO VIP-FLAG
+                           WHEN 3 MOVE 'Y' TO BLACKLIST-FLAG
+                           WHEN 4 MOVE 'N' TO BLACKLIST-FLAG
+                           WHEN OTHER
+                               DISPLAY RED-COLOR
+                               "Invalid choice. No change made."
+                               RESET-COLOR
+                       END-EVALUATE
+                       IF WS-STATUS-CHOICE >= 1 AND
+                          WS-STATUS-CHOICE <= 4
+                           REWRITE CUSTOMER-RECORD
+                               INVALID KEY
+                                   DISPLAY RED-COLOR
+                                   "Error: Unable to update customer "
+                                   "record." RESET-COLOR
+                               NOT INVALID KEY
+                                   DISPLAY GREEN-COLOR
+                                   "Customer status updated."
+                                   RESET-COLOR
+                           END-REWRITE
+                       END-IF
+               END-READ
+               CLOSE CUSTOMER-FILE
+           END-IF
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
        DISPLAY-HEADERS.
            DISPLAY YELLOW-COLOR
            DISPLAY WS-HEADER-1
@@ -258,6 +342,16 @@
            MOVE CUSTOMER-AGE TO WS-DL-AGE
            MOVE CUSTOMER-GENDER TO WS-DL-GENDER
            MOVE NRC-NUMBER TO WS-DL-NRC-NUMBER
+           IF VIP-FLAG = 'Y'
+               MOVE 'Yes' TO WS-DL-VIP
+           ELSE
+               MOVE 'No' TO WS-DL-VIP
+           END-IF
+           IF BLACKLIST-FLAG = 'Y'
+               MOVE 'Yes' TO WS-DL-BLACKLIST
+           ELSE
+               MOVE 'No' TO WS-DL-BLACKLIST
+           END-IF
            DISPLAY WS-DETAIL-LINE.
 
        DISPLAY-SUMMARY.
