@@ -37,6 +37,9 @@
        *> Search criteria
        01 WS-SEARCH-CHECKIN-ID        PIC 9(5).
        01 WS-SEARCH-ROOM-ID           PIC X(5).
+       01 WS-SEARCH-DATE-FROM         PIC 9(8).
+       01 WS-SEARCH-DATE-TO           PIC 9(8).
+       01 WS-SEARCH-STATUS-CHOICE     PIC 9.
 
        *> Display formatting
        01 WS-RECORD-COUNT             PIC 9(3) VALUE 0.
@@ -88,6 +91,8 @@
                "                              "
                DISPLAY "                  5. Search by Room Number    "
                "                              "
+               DISPLAY "                  6. Search by Date Range and "
+               "Status                       "
                DISPLAY "                  9. Return to Main Menu      "
                "                              "
                DISPLAY "                                               "
@@ -106,13 +111,15 @@
                        PERFORM SEARCH-BY-CHECKIN-ID
                    WHEN 5
                        PERFORM SEARCH-BY-ROOM-ID
+                   WHEN 6
+                       PERFORM SEARCH-BY-DATE-RANGE-STATUS
                    WHEN 9
                        MOVE 'Y' TO WS-EXIT-FLAG
                    WHEN OTHER
                        DISPLAY " "
                        DISPLAY RED-COLOR "*** ERROR: Invalid selection."
                        "P"
-                       "lease choose 1-5 or 9. ***" RESET-COLOR
+                       "lease choose 1-6 or 9. ***" RESET-COLOR
                        DISPLAY " "
                        DISPLAY "Press ENTER to continue..."
                        ACCEPT WS-DUMMY-INPUT
@@ -298,6 +305,60 @@
 
            PERFORM DISPLAY-SUMMARY.
 
+       *> Search for check-ins within a check-in date range, optionally
+       *> narrowed to active or completed status
+       SEARCH-BY-DATE-RANGE-STATUS.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY YELLOW-COLOR
+           DISPLAY "==============================================="
+           "===================================="
+           DISPLAY "               SEARCH BY DATE RANGE AND STATUS"
+           "                               "
+           DISPLAY "==============================================="
+           "===================================="
+           RESET-COLOR
+           DISPLAY " "
+           DISPLAY "Enter From Date (YYYYMMDD): "
+           ACCEPT WS-SEARCH-DATE-FROM
+           DISPLAY "Enter To Date (YYYYMMDD): "
+           ACCEPT WS-SEARCH-DATE-TO
+           DISPLAY " "
+           DISPLAY "Filter by status:"
+           DISPLAY "  1. All"
+           DISPLAY "  2. Active (Not checked out)"
+           DISPLAY "  3. Completed (Checked out)"
+           DISPLAY "Enter choice: "
+           ACCEPT WS-SEARCH-STATUS-CHOICE
+
+           DISPLAY " "
+           DISPLAY CYAN-COLOR "CHECK-INS FROM " WS-SEARCH-DATE-FROM
+           " TO " WS-SEARCH-DATE-TO RESET-COLOR
+           PERFORM DISPLAY-HEADER
+           MOVE 0 TO WS-RECORD-COUNT
+           MOVE 'N' TO WS-EOF
+
+           OPEN INPUT CHECKINOUT-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CHECKINOUT-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF ACTUAL-CHECKIN-DATE >= WS-SEARCH-DATE-FROM
+                           AND ACTUAL-CHECKIN-DATE <= WS-SEARCH-DATE-TO
+                           AND (WS-SEARCH-STATUS-CHOICE = 1
+                               OR (WS-SEARCH-STATUS-CHOICE = 2
+                                   AND CHECKOUT-FLAG = 'N')
+                               OR (WS-SEARCH-STATUS-CHOICE = 3
+                                   AND CHECKOUT-FLAG = 'Y'))
+                           PERFORM DISPLAY-RECORD
+                           ADD 1 TO WS-RECORD-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKINOUT-FILE
+
+           PERFORM DISPLAY-SUMMARY.
+
        *> Display table header
        DISPLAY-HEADER.
            DISPLAY YELLOW-COLOR
