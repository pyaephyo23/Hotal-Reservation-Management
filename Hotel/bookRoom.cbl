@@ -16,7 +16,33 @@
            SELECT BOOKING-FILE ASSIGN TO '../DATA/BOOKINGS.DAT'
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS BOOKING-ID.
+               RECORD KEY IS BOOKING-ID
+               ALTERNATE RECORD KEY IS ROOM-ID-BK WITH DUPLICATES.
+           SELECT ROOM-TYPES-FILE ASSIGN TO '../DATA/ROOMTYPES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-TYPE-CODE
+               FILE STATUS IS WS-RT-FILE-STATUS.
+           SELECT COUNTERS-FILE ASSIGN TO '../DATA/COUNTERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COUNTER-NAME
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+           SELECT WAITLIST-FILE ASSIGN TO '../DATA/WAITLIST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WAITLIST-ID
+               FILE STATUS IS WS-WL-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT RATECAL-FILE ASSIGN TO '../DATA/RATECAL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-KEY
+               FILE STATUS IS WS-RC-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD ROOMS-FILE.
@@ -28,15 +54,53 @@
        FD  BOOKING-FILE.
        COPY "./CopyBooks/BOOKINGS.cpy".
 
+       FD  ROOM-TYPES-FILE.
+       COPY "./CopyBooks/ROOMTYPES.cpy".
+
+       FD  COUNTERS-FILE.
+       COPY "./CopyBooks/COUNTERS.cpy".
+
+       FD  WAITLIST-FILE.
+       COPY "./CopyBooks/WAITLIST.cpy".
+
+       FD  AUDIT-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
+       FD  RATECAL-FILE.
+       COPY "./CopyBooks/RATECAL.cpy".
+
        WORKING-STORAGE SECTION.
+       01 WS-AUDIT-FILE-STATUS PIC 99.
+           88 AUDIT-FILE-OK     VALUE 00.
+           88 AUDIT-FILE-ERROR  VALUE 01 THRU 99.
+       01 WS-NEXT-AUDIT-ID     PIC 9(5).
+       01 WS-AUDIT-TIMESTAMP   PIC X(14).
+       01 WS-AUDIT-OLD-STATUS  PIC X(10).
+       01 WS-RC-FILE-STATUS    PIC 99.
+           88 RC-FILE-OK       VALUE 00.
+           88 RC-FILE-ERROR    VALUE 01 THRU 99.
+       01 WS-SEASONAL-RATE-FOUND PIC X VALUE 'N'.
+       01 WS-SEASONAL-PRICE    PIC 9(9).
+       01 WS-SEASON-ROOM-TYPE  PIC X(10).
+       01 WS-SEASON-CHECK-DATE PIC 9(8).
+       01 WS-SEASON-EOF        PIC X VALUE 'N'.
+       01 WS-AUDIT-NEW-STATUS  PIC X(10).
        01 WS-ROOM-ID         PIC X(5).
        01 WS-FOUND           PIC X VALUE 'N'.
        01 WS-CUSTOMER-ID     PIC 9(5) VALUE ZEROS.
        01 WS-CUSTOMER-NAME   PIC X(30).
+       01 WS-CUSTOMER-NAME-UPPER PIC X(30).
+       01 WS-CUST-REC-NAME-UPPER PIC X(30).
        01 WS-CUSTOMER-PHONE  PIC X(15).
        01 WS-CUSTOMER-EMAIL  PIC X(30).
        01 WS-NRC-NUMBER      PIC X(40).
+       01 WS-COMPANY-NAME    PIC X(30).
+       01 WS-CORPORATE-RATE-PCT PIC 9(3).
        01 WS-BOOKING-ID      PIC 9(5) VALUE ZEROS.
+       01 WS-DEPOSIT-AMOUNT  PIC 9(9) VALUE ZEROS.
+       01 WS-DEPOSIT-CHOICE  PIC X VALUE 'N'.
+       01 WS-AMEND-BOOKING-ID PIC 9(5) VALUE ZEROS.
+       01 WS-OLD-CHECKOUT-DATE PIC 9(8) VALUE ZEROS.
        01 WS-CHOICE          PIC 9.
        01 WS-VALID-FLAG      PIC X VALUE 'Y'.
        01 WS-TEMP-CHAR       PIC X.
@@ -45,12 +109,38 @@
        01 WS-CONFLICT-FOUND  PIC X VALUE 'N'.
        01 WS-EOF             PIC X VALUE 'N'.
        01 WS-AVAILABLE-COUNT PIC 9(2) VALUE ZEROS.
+       01 WS-TOTAL-AVAILABLE-COUNT PIC 9(3) VALUE ZEROS.
        01 WS-ROOM-CHOICE     PIC 9(2).
        01 WS-ROOM-ENTRY OCCURS 20 TIMES.
            05 WS-AVAILABLE-ROOM-ID   PIC X(5).
            05 WS-AVAILABLE-ROOM-PRICE PIC 9(9).
+           05 WS-AVAILABLE-ROOM-CURR PIC X(3).
        *> File status
        01 WS-FILE-STATUS     PIC 99.
+       01 WS-RT-FILE-STATUS  PIC 99.
+           88 RT-FILE-OK     VALUE 00.
+           88 RT-FILE-ERROR  VALUE 01 THRU 99.
+       01 WS-CTR-FILE-STATUS PIC 99.
+           88 CTR-FILE-OK    VALUE 00.
+           88 CTR-FILE-ERROR VALUE 01 THRU 99.
+       01 WS-WL-FILE-STATUS  PIC 99.
+           88 WL-FILE-OK     VALUE 00.
+           88 WL-FILE-ERROR  VALUE 01 THRU 99.
+
+       *> Waitlist
+       01 WS-WAITLIST-CHOICE PIC X.
+       01 WS-NEXT-WAITLIST-ID PIC 9(5) VALUE ZEROS.
+
+       *> Quote mode
+       01 WS-SELECTED-ROOM-PRICE PIC 9(9) VALUE ZEROS.
+       01 WS-SELECTED-ROOM-CURR  PIC X(3).
+       01 WS-QUOTE-TOTAL         PIC 9(9) VALUE ZEROS.
+
+       *> Room types loaded from the ROOM-TYPES control file
+       01 WS-RT-COUNT        PIC 9(2) VALUE ZEROS.
+       01 WS-RT-INDEX        PIC 9(2).
+       01 WS-RT-ENTRY OCCURS 10 TIMES.
+           05 WS-RT-CODE     PIC X(10).
 
        *> Auto-increment counters
        01 WS-NEXT-CUSTOMER-ID PIC 9(5).
@@ -97,6 +187,16 @@
        01 WS-CURRENT-ROOM-ID PIC X(5).
        01 WS-BOOKING-EOF     PIC X VALUE 'N'.
        01 WS-USER-CANCELLED  PIC X VALUE 'N'.
+       01 WS-LONG-STAY-FLAG  PIC X VALUE 'N'.
+       01 WS-MAKE-CORP-CHOICE PIC X.
+
+       *> Group reservation variables - links several room bookings
+       *> for the same party under one GROUP-ID-BK.
+       01 WS-GROUP-ID          PIC 9(5) VALUE 0.
+       01 WS-NEXT-GROUP-ID     PIC 9(5) VALUE 0.
+       01 WS-GROUP-ROOM-COUNT  PIC 99 VALUE 0.
+       01 WS-GROUP-ROOM-IDX    PIC 99 VALUE 0.
+
        LINKAGE SECTION.
        01 LINK PIC 9.
 
@@ -105,13 +205,32 @@
        MAIN-PAGE.
            DISPLAY "***************************************************"
            DISPLAY "1. Book Room"
+           DISPLAY "2. Corporate / Long-Stay Booking (over 28 days)"
+           DISPLAY "3. Extend/Amend Booking (change check-out date)"
+           DISPLAY "4. Get a Quote (price a stay, no booking made)"
+           DISPLAY "5. Group Reservation (multiple rooms, one party)"
            DISPLAY "9. Go back to Main Menu"
            DISPLAY "***************************************************"
            ACCEPT WS-CHOICE
            EVALUATE WS-CHOICE
                WHEN 1
+                   MOVE 'N' TO WS-LONG-STAY-FLAG
                    PERFORM BOOK-ROOM-PROCESS
                    GO TO MAIN-PAGE
+               WHEN 2
+                   MOVE 'Y' TO WS-LONG-STAY-FLAG
+                   PERFORM BOOK-ROOM-PROCESS
+                   GO TO MAIN-PAGE
+               WHEN 3
+                   PERFORM AMEND-BOOKING-PROCESS
+                   GO TO MAIN-PAGE
+               WHEN 4
+                   PERFORM GET-QUOTE-PROCESS
+                   GO TO MAIN-PAGE
+               WHEN 5
+                   MOVE 'N' TO WS-LONG-STAY-FLAG
+                   PERFORM GROUP-BOOKING-PROCESS
+                   GO TO MAIN-PAGE
                WHEN 9
                    GOBACK
                WHEN OTHER
@@ -122,6 +241,7 @@
        BOOK-ROOM-PROCESS.
            *> Initialize cancellation flag
            MOVE 'N' TO WS-USER-CANCELLED
+           MOVE 0 TO WS-GROUP-ID
 
            *> Step 1: Get booking dates
            PERFORM VALIDATE-CHECKIN-DATE
@@ -160,7 +280,19 @@
                    EXIT PARAGRAPH
                END-IF
 
-               *> Step 5: Create booking
+               IF WS-LONG-STAY-FLAG = 'Y'
+                   PERFORM VERIFY-CORPORATE-ACCOUNT
+                   IF WS-USER-CANCELLED = 'Y'
+                       PERFORM BOOK-ROOM-RETRY
+                       EXIT PARAGRAPH
+                   END-IF
+               END-IF
+
+               *> Step 5: Optional deposit collected up front, credited
+               *> back against the bill at check-out time.
+               PERFORM GET-DEPOSIT-AMOUNT
+
+               *> Step 6: Create booking
                PERFORM CREATE-BOOKING
 
                DISPLAY "========== Booking Completed =========="
@@ -177,12 +309,17 @@
                WS-CREATED-AT-TIMESTAMP(1:4) "/"
                        WS-CREATED-AT-TIMESTAMP(5:2) "/"
                        WS-CREATED-AT-TIMESTAMP(7:2)
+               IF WS-DEPOSIT-AMOUNT > 0
+                   DISPLAY "Deposit Taken : " WS-SELECTED-ROOM-CURR
+                           " " WS-DEPOSIT-AMOUNT
+               END-IF
                DISPLAY "========================================"
            ELSE
                *> Only show "no rooms available" if user didn't cancel
                IF WS-USER-CANCELLED = 'N'
                    DISPLAY "No available rooms of type " WS-ROOM-TYPE
                            " for the requested dates."
+                   PERFORM OFFER-WAITLIST
                END-IF
            END-IF
 
@@ -204,31 +341,142 @@
                    PERFORM BOOK-ROOM-RETRY
            END-EVALUATE.
 
+       GROUP-BOOKING-PROCESS.
+           *> One party, several rooms - the same check-in/check-out
+           *> dates and party-lead customer are used for every room,
+           *> and every resulting booking is stamped with the same
+           *> new GROUP-ID so the front desk can look them up together.
+           MOVE 'N' TO WS-USER-CANCELLED
+
+           PERFORM VALIDATE-CHECKIN-DATE
+           IF WS-USER-CANCELLED = 'Y'
+               PERFORM BOOK-ROOM-RETRY
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-CHECKOUT-DATE
+           IF WS-USER-CANCELLED = 'Y'
+               PERFORM BOOK-ROOM-RETRY
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "How many rooms are in this group (2-20)?: "
+           ACCEPT WS-GROUP-ROOM-COUNT
+           IF WS-GROUP-ROOM-COUNT < 2 OR WS-GROUP-ROOM-COUNT > 20
+               DISPLAY "Invalid room count. Defaulting to 2 rooms."
+               MOVE 2 TO WS-GROUP-ROOM-COUNT
+           END-IF
+
+           PERFORM VALIDATE-CUSTOMER-NAME
+           IF WS-USER-CANCELLED = 'Y'
+               PERFORM BOOK-ROOM-RETRY
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM HANDLE-CUSTOMER-RECORD
+           IF WS-USER-CANCELLED = 'Y'
+               PERFORM BOOK-ROOM-RETRY
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM GENERATE-NEXT-GROUP-ID
+           MOVE WS-NEXT-GROUP-ID TO WS-GROUP-ID
+           DISPLAY "Group Reservation ID: " WS-GROUP-ID
+
+           PERFORM VARYING WS-GROUP-ROOM-IDX FROM 1 BY 1
+                   UNTIL WS-GROUP-ROOM-IDX > WS-GROUP-ROOM-COUNT
+               DISPLAY " "
+               DISPLAY "--- Room " WS-GROUP-ROOM-IDX " of "
+                       WS-GROUP-ROOM-COUNT " for this group ---"
+
+               PERFORM VALIDATE-ROOM-TYPE
+               IF WS-USER-CANCELLED = 'Y'
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM CHECK-ROOM-AVAILABILITY
+               IF WS-FOUND = 'Y'
+                   PERFORM GET-DEPOSIT-AMOUNT
+                   PERFORM CREATE-BOOKING
+
+                   DISPLAY "===== Room Added to Group ====="
+                   DISPLAY "Booking ID    : " WS-BOOKING-ID
+                   DISPLAY "Room ID       : " WS-ROOM-ID
+                   DISPLAY "Room Type     : " WS-ROOM-TYPE
+                   DISPLAY "================================"
+               ELSE
+                   IF WS-USER-CANCELLED = 'N'
+                       DISPLAY "No available rooms of type "
+                               WS-ROOM-TYPE " for the requested dates."
+                       DISPLAY "Skipping this room for the group."
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           DISPLAY " "
+           DISPLAY "========== Group Booking Completed =========="
+           DISPLAY "Group Reservation ID : " WS-GROUP-ID
+           DISPLAY "Party Lead Customer  : " WS-CUSTOMER-NAME
+           DISPLAY "==============================================="
+
+           MOVE 0 TO WS-GROUP-ID
+           PERFORM BOOK-ROOM-RETRY.
+
+       LOAD-ROOM-TYPES.
+           MOVE ZEROS TO WS-RT-COUNT
+           OPEN INPUT ROOM-TYPES-FILE
+           IF RT-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ ROOM-TYPES-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF ROOM-TYPE-STATUS = 'Active'
+                               ADD 1 TO WS-RT-COUNT
+                               MOVE ROOM-TYPE-CODE
+                                   TO WS-RT-CODE(WS-RT-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ROOM-TYPES-FILE
+           END-IF.
+
        VALIDATE-ROOM-TYPE.
+           PERFORM LOAD-ROOM-TYPES
+
+           IF WS-RT-COUNT = 0
+               *> Control file missing or empty - fall back to the
+               *> original three tiers so booking still works.
+               MOVE 3 TO WS-RT-COUNT
+               MOVE 'Single' TO WS-RT-CODE(1)
+               MOVE 'Double' TO WS-RT-CODE(2)
+               MOVE 'Deluxe' TO WS-RT-CODE(3)
+           END-IF
+
            DISPLAY "========================================"
            DISPLAY "Select Room Type:"
-           DISPLAY "1. Single"
-           DISPLAY "2. Double"
-           DISPLAY "3. Delux"
+           PERFORM VARYING WS-RT-INDEX FROM 1 BY 1
+                   UNTIL WS-RT-INDEX > WS-RT-COUNT
+               DISPLAY WS-RT-INDEX ". "
+                       FUNCTION TRIM(WS-RT-CODE(WS-RT-INDEX))
+           END-PERFORM
            DISPLAY "0. Cancel booking"
-           DISPLAY "Enter choice (1-3) or 0 to cancel: "
+           DISPLAY "Enter choice or 0 to cancel: "
            DISPLAY "========================================"
            ACCEPT WS-CHOICE
 
-           EVALUATE WS-CHOICE
-               WHEN 0
-                   DISPLAY "Booking cancelled by user."
-                   MOVE 'Y' TO WS-USER-CANCELLED
-               WHEN 1
-                   MOVE 'Single' TO WS-ROOM-TYPE
-               WHEN 2
-                   MOVE 'Double' TO WS-ROOM-TYPE
-               WHEN 3
-                   MOVE 'Delux' TO WS-ROOM-TYPE
-               WHEN OTHER
+           IF WS-CHOICE = 0
+               DISPLAY "Booking cancelled by user."
+               MOVE 'Y' TO WS-USER-CANCELLED
+           ELSE
+               IF WS-CHOICE NOT > WS-RT-COUNT
+                   MOVE WS-RT-CODE(WS-CHOICE) TO WS-ROOM-TYPE
+               ELSE
                    DISPLAY "Invalid choice. Please try again."
                    GO TO VALIDATE-ROOM-TYPE
-           END-EVALUATE
+               END-IF
+           END-IF
 
            IF WS-USER-CANCELLED = 'N'
                DISPLAY "Selected room type: " WS-ROOM-TYPE
@@ -237,6 +485,7 @@
        CHECK-ROOM-AVAILABILITY.
            MOVE 'N' TO WS-FOUND
            MOVE ZEROS TO WS-AVAILABLE-COUNT
+           MOVE ZEROS TO WS-TOTAL-AVAILABLE-COUNT
 
         DISPLAY "Checking availability for "
                        FUNCTION TRIM(WS-ROOM-TYPE)
@@ -257,33 +506,222 @@
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        IF ROOM-TYPE = WS-ROOM-TYPE
+                           AND FUNCTION TRIM(R-STATUS) NOT =
+                               'Out of Service'
                            IF ACTIVE-BOOKING-COUNT NOT NUMERIC
                                MOVE ZERO TO ACTIVE-BOOKING-COUNT
                            END-IF
                            PERFORM CHECK-ROOM-CONFLICTS
                            IF WS-CONFLICT-FOUND = 'N'
                                *> No conflicts found, room is available
-                               ADD 1 TO WS-AVAILABLE-COUNT
-                               MOVE ROOM-ID TO
+                               ADD 1 TO WS-TOTAL-AVAILABLE-COUNT
+                               IF WS-AVAILABLE-COUNT < 20
+                                   ADD 1 TO WS-AVAILABLE-COUNT
+                                   MOVE ROOM-ID TO
                                 WS-AVAILABLE-ROOM-ID(WS-AVAILABLE-COUNT)
-                               MOVE PRICE-PER-NIGHT TO
+                                   MOVE PRICE-PER-NIGHT TO
+                             WS-AVAILABLE-ROOM-PRICE(WS-AVAILABLE-COUNT)
+                                   MOVE CURRENCY-CODE TO
+                             WS-AVAILABLE-ROOM-CURR(WS-AVAILABLE-COUNT)
+                                   MOVE ROOM-TYPE TO WS-SEASON-ROOM-TYPE
+                                   MOVE WS-CHECKIN-DATE TO
+                                       WS-SEASON-CHECK-DATE
+                                   PERFORM GET-SEASONAL-RATE
+                                   IF WS-SEASONAL-RATE-FOUND = 'Y'
+                                       MOVE WS-SEASONAL-PRICE TO
                              WS-AVAILABLE-ROOM-PRICE(WS-AVAILABLE-COUNT)
+                                   END-IF
+                               END-IF
                            END-IF
                        END-IF
                END-READ
            END-PERFORM
 
-           DISPLAY "Total available rooms found: " WS-AVAILABLE-COUNT
+           DISPLAY "Total available rooms found: "
+                   WS-TOTAL-AVAILABLE-COUNT
            CLOSE ROOMS-FILE
 
            *> Display available rooms and let user choose
            IF WS-AVAILABLE-COUNT > 0
                PERFORM DISPLAY-AVAILABLE-ROOMS
+               PERFORM WARN-IF-ROOMS-NOT-SHOWN
                PERFORM SELECT-ROOM-FROM-LIST
            ELSE
                MOVE 'N' TO WS-FOUND
            END-IF.
 
+       WARN-IF-ROOMS-NOT-SHOWN.
+           IF WS-TOTAL-AVAILABLE-COUNT > WS-AVAILABLE-COUNT
+               COMPUTE WS-TEMP-INDEX =
+                   WS-TOTAL-AVAILABLE-COUNT - WS-AVAILABLE-COUNT
+               DISPLAY "+" WS-TEMP-INDEX
+                       " more rooms not shown. Narrow your dates or"
+                       " room type to see them."
+           END-IF.
+
+       *> Offer to add the requester to the waitlist when no rooms of
+       *> the requested type are free for the requested dates.
+       OFFER-WAITLIST.
+           DISPLAY "Would you like to be added to the waitlist for "
+                   FUNCTION TRIM(WS-ROOM-TYPE) "? (Y/N): "
+           ACCEPT WS-WAITLIST-CHOICE
+           IF WS-WAITLIST-CHOICE = 'Y' OR WS-WAITLIST-CHOICE = 'y'
+               PERFORM VALIDATE-CUSTOMER-NAME
+               IF WS-USER-CANCELLED = 'N'
+                   PERFORM CREATE-WAITLIST-ENTRY
+                   DISPLAY "You have been added to the waitlist. "
+                           "Waitlist ID: " WS-NEXT-WAITLIST-ID
+                   MOVE 'N' TO WS-USER-CANCELLED
+               END-IF
+           END-IF.
+
+       CREATE-WAITLIST-ENTRY.
+           PERFORM GENERATE-NEXT-WAITLIST-ID
+           OPEN I-O WAITLIST-FILE
+           IF WL-FILE-ERROR
+               CLOSE WAITLIST-FILE
+               OPEN OUTPUT WAITLIST-FILE
+           END-IF
+           MOVE WS-NEXT-WAITLIST-ID TO WAITLIST-ID
+           MOVE WS-CUSTOMER-NAME TO WAITLIST-CUSTOMER-NAME
+           MOVE WS-CUSTOMER-PHONE TO WAITLIST-CUSTOMER-PHONE
+           MOVE WS-ROOM-TYPE TO WAITLIST-ROOM-TYPE
+           MOVE WS-CHECKIN-DATE TO WAITLIST-CHECKIN-DATE
+           MOVE WS-CHECKOUT-DATE TO WAITLIST-CHECKOUT-DATE
+           MOVE 'Waiting' TO WAITLIST-STATUS
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WAITLIST-CREATED-AT
+           WRITE WAITLIST-RECORD
+           CLOSE WAITLIST-FILE.
+
+       GENERATE-NEXT-WAITLIST-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'WAITLIST' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-WAITLIST-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-WAITLIST-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the WAITLIST counter - seed it from the highest
+       *> WAITLIST-ID already on file (or zero if the file doesn't
+       *> exist yet) so IDs stay unique from the very first entry.
+       SEED-WAITLIST-COUNTER.
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT WAITLIST-FILE
+           IF WL-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ WAITLIST-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF WAITLIST-ID > COUNTER-NEXT-ID
+                               MOVE WAITLIST-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE WAITLIST-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'WAITLIST' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *****************************************************************
+      * AUDIT LOG - booking status changes
+      *****************************************************************
+       *> Appends one row to the shared AUDIT-FILE whenever a booking's
+       *> status is set, so a disputed booking's history can be
+       *> reconstructed across every program that can change it.
+       WRITE-AUDIT-LOG.
+           PERFORM GENERATE-NEXT-AUDIT-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           OPEN I-O AUDIT-FILE
+           IF AUDIT-FILE-ERROR
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE
+           END-IF
+           MOVE WS-NEXT-AUDIT-ID TO AUDIT-ID
+           MOVE WS-BOOKING-ID TO AUDIT-BOOKING-ID
+           MOVE WS-AUDIT-OLD-STATUS TO AUDIT-OLD-STATUS
+           MOVE WS-AUDIT-NEW-STATUS TO AUDIT-NEW-STATUS
+           MOVE 'bookRoom' TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       GENERATE-NEXT-AUDIT-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'AUDIT' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-AUDIT-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-AUDIT-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the AUDIT counter - seed it from the highest
+       *> AUDIT-ID already on file (or zero if the log doesn't exist
+       *> yet) so IDs stay unique from the very first entry.
+       SEED-AUDIT-COUNTER.
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ AUDIT-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF AUDIT-ID > COUNTER-NEXT-ID
+                               MOVE AUDIT-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE AUDIT-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'AUDIT' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *> Scans the rate calendar control file for an entry covering
+      *> WS-SEASON-ROOM-TYPE/WS-SEASON-CHECK-DATE, the same
+      *> full-table-scan style used to read the other control files,
+      *> since a date-range lookup cannot be expressed as a single
+      *> indexed key. Missing or empty file is not an error - it just
+      *> means no seasonal override applies.
+       GET-SEASONAL-RATE.
+           MOVE 'N' TO WS-SEASONAL-RATE-FOUND
+           MOVE ZEROS TO WS-SEASONAL-PRICE
+           OPEN INPUT RATECAL-FILE
+           IF RC-FILE-OK
+               MOVE 'N' TO WS-SEASON-EOF
+               PERFORM UNTIL WS-SEASON-EOF = 'Y'
+                       OR WS-SEASONAL-RATE-FOUND = 'Y'
+                   READ RATECAL-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-SEASON-EOF
+                       NOT AT END
+                           IF RC-ROOM-TYPE = WS-SEASON-ROOM-TYPE
+                               AND WS-SEASON-CHECK-DATE >= RC-START-DATE
+                               AND WS-SEASON-CHECK-DATE <= RC-END-DATE
+                               MOVE 'Y' TO WS-SEASONAL-RATE-FOUND
+                               MOVE RC-OVERRIDE-PRICE TO
+                                   WS-SEASONAL-PRICE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATECAL-FILE
+           END-IF.
+
        DISPLAY-AVAILABLE-ROOMS.
            DISPLAY "Available " FUNCTION TRIM(WS-ROOM-TYPE) " rooms:"
            DISPLAY "============================================"
@@ -292,6 +730,7 @@
                DISPLAY WS-TEMP-INDEX ". Room "
                        WS-AVAILABLE-ROOM-ID(WS-TEMP-INDEX)
                        " - Price: "
+                       WS-AVAILABLE-ROOM-CURR(WS-TEMP-INDEX) " "
                        WS-AVAILABLE-ROOM-PRICE(WS-TEMP-INDEX)
            END-PERFORM
            DISPLAY "============================================"
@@ -309,6 +748,10 @@
            ELSE IF WS-ROOM-CHOICE >= 1
                AND WS-ROOM-CHOICE <= WS-AVAILABLE-COUNT
                MOVE WS-AVAILABLE-ROOM-ID(WS-ROOM-CHOICE) TO WS-ROOM-ID
+               MOVE WS-AVAILABLE-ROOM-PRICE(WS-ROOM-CHOICE)
+                   TO WS-SELECTED-ROOM-PRICE
+               MOVE WS-AVAILABLE-ROOM-CURR(WS-ROOM-CHOICE)
+                   TO WS-SELECTED-ROOM-CURR
                MOVE 'Y' TO WS-FOUND
                DISPLAY "Selected room: " WS-ROOM-ID
            ELSE
@@ -321,24 +764,38 @@
            *> Save current room ID before opening booking file
            MOVE ROOM-ID TO WS-CURRENT-ROOM-ID
 
-           *> Open booking file to check for conflicts
+           *> Open booking file and START on the ROOM-ID-BK alternate
+           *> key so only this room's bookings are read, instead of a
+           *> full sequential scan of every booking on file.
            OPEN INPUT BOOKING-FILE
            MOVE 'N' TO WS-BOOKING-EOF
+           MOVE WS-CURRENT-ROOM-ID TO ROOM-ID-BK
+
+           START BOOKING-FILE KEY IS >= ROOM-ID-BK
+               INVALID KEY
+                   MOVE 'Y' TO WS-BOOKING-EOF
+           END-START
 
            PERFORM UNTIL WS-BOOKING-EOF = 'Y'
-               READ BOOKING-FILE NEXT
+               READ BOOKING-FILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-BOOKING-EOF
                    NOT AT END
-                       *> Check if this booking is for the current room and is active
-                       IF ROOM-ID-BK = WS-CURRENT-ROOM-ID
-                          AND BOOKING-STATUS = 'Active'
-                           *> Check for date overlap
-                           IF (WS-CHECKIN-DATE <= CHECKOUT-DATE) AND
-                              (WS-CHECKOUT-DATE >= CHECKIN-DATE)
-                               MOVE 'Y' TO WS-CONFLICT-FOUND
+                       *> The alternate index is sorted by ROOM-ID-BK;
+                       *> once it stops matching, no later record can
+                       *> be for this room either.
+                       IF ROOM-ID-BK NOT = WS-CURRENT-ROOM-ID
+                           MOVE 'Y' TO WS-BOOKING-EOF
+                       ELSE
+                           IF BOOKING-STATUS = 'Active'
+                               *> Check for date overlap
+                               IF (WS-CHECKIN-DATE <= CHECKOUT-DATE)
+                                  AND
+                                  (WS-CHECKOUT-DATE >= CHECKIN-DATE)
+                                   MOVE 'Y' TO WS-CONFLICT-FOUND
                *> Exit the booking loop early since we found a conflict
-                               MOVE 'Y' TO WS-BOOKING-EOF
+                                   MOVE 'Y' TO WS-BOOKING-EOF
+                               END-IF
                            END-IF
                        END-IF
                END-READ
@@ -346,6 +803,167 @@
 
            CLOSE BOOKING-FILE.
 
+      *****************************************************************
+      * AMEND-BOOKING-PROCESS - lets a guest extend an existing Active
+      * booking's check-out date in place, instead of cancelling and
+      * rebooking and losing the original BOOKING-ID.
+      *****************************************************************
+       AMEND-BOOKING-PROCESS.
+           DISPLAY "Enter Booking ID to amend (0 to cancel): "
+           ACCEPT WS-AMEND-BOOKING-ID
+           IF WS-AMEND-BOOKING-ID = 0
+               DISPLAY "Amend cancelled by user."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT BOOKING-FILE
+           MOVE WS-AMEND-BOOKING-ID TO BOOKING-ID
+           READ BOOKING-FILE KEY IS BOOKING-ID
+               INVALID KEY
+                   DISPLAY "Booking ID not found."
+                   CLOSE BOOKING-FILE
+                   EXIT PARAGRAPH
+           END-READ
+
+           IF BOOKING-STATUS NOT = 'Active'
+               DISPLAY "Only an Active booking can be extended. "
+                       "Current status: " BOOKING-STATUS
+               CLOSE BOOKING-FILE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ROOM-ID-BK TO WS-ROOM-ID
+           MOVE ROOM-ID-BK TO WS-CURRENT-ROOM-ID
+           MOVE CHECKIN-DATE TO WS-CHECKIN-DATE
+           MOVE CHECKOUT-DATE TO WS-OLD-CHECKOUT-DATE
+           IF BOOKING-TYPE = 'Long-Stay'
+               MOVE 'Y' TO WS-LONG-STAY-FLAG
+           ELSE
+               MOVE 'N' TO WS-LONG-STAY-FLAG
+           END-IF
+           CLOSE BOOKING-FILE
+
+           DISPLAY "Room " WS-ROOM-ID ", current check-out date: "
+                   WS-OLD-CHECKOUT-DATE
+           MOVE 'N' TO WS-USER-CANCELLED
+           PERFORM VALIDATE-CHECKOUT-DATE
+           IF WS-USER-CANCELLED = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-ROOM-CONFLICTS-FOR-AMEND
+
+           IF WS-CONFLICT-FOUND = 'Y'
+               DISPLAY "Room " WS-ROOM-ID " is already booked over the"
+                       " requested dates. Amend cancelled."
+           ELSE
+               OPEN I-O BOOKING-FILE
+               MOVE WS-AMEND-BOOKING-ID TO BOOKING-ID
+               READ BOOKING-FILE KEY IS BOOKING-ID
+                   INVALID KEY
+                       DISPLAY "Error re-reading booking for update."
+                   NOT INVALID KEY
+                       MOVE WS-CHECKOUT-DATE TO CHECKOUT-DATE
+                       PERFORM GENERATE-TIMESTAMP
+                       MOVE WS-CREATED-AT-TIMESTAMP TO
+                           LAST-MODIFIED-AT
+                       MOVE 'Checkout date amended' TO
+                           LAST-MODIFIED-REASON
+                       REWRITE BOOKING-RECORD
+                       DISPLAY "Booking " WS-AMEND-BOOKING-ID
+                               " check-out date updated to "
+                               WS-CHECKOUT-DATE
+               END-READ
+               CLOSE BOOKING-FILE
+           END-IF.
+
+      *****************************************************************
+      * CHECK-ROOM-CONFLICTS-FOR-AMEND - same ROOM-ID-BK indexed scan
+      * as CHECK-ROOM-CONFLICTS, but ignores the booking being amended
+      * so it doesn't conflict against its own existing reservation.
+      *****************************************************************
+       CHECK-ROOM-CONFLICTS-FOR-AMEND.
+           MOVE 'N' TO WS-CONFLICT-FOUND
+           OPEN INPUT BOOKING-FILE
+           MOVE 'N' TO WS-BOOKING-EOF
+           MOVE WS-CURRENT-ROOM-ID TO ROOM-ID-BK
+
+           START BOOKING-FILE KEY IS >= ROOM-ID-BK
+               INVALID KEY
+                   MOVE 'Y' TO WS-BOOKING-EOF
+           END-START
+
+           PERFORM UNTIL WS-BOOKING-EOF = 'Y'
+               READ BOOKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-BOOKING-EOF
+                   NOT AT END
+                       IF ROOM-ID-BK NOT = WS-CURRENT-ROOM-ID
+                           MOVE 'Y' TO WS-BOOKING-EOF
+                       ELSE
+                           IF BOOKING-ID NOT = WS-AMEND-BOOKING-ID
+                              AND BOOKING-STATUS = 'Active'
+                               IF (WS-CHECKIN-DATE <= CHECKOUT-DATE)
+                                  AND
+                                  (WS-CHECKOUT-DATE >= CHECKIN-DATE)
+                                   MOVE 'Y' TO WS-CONFLICT-FOUND
+                                   MOVE 'Y' TO WS-BOOKING-EOF
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE BOOKING-FILE.
+
+       *> Price out a stay against live room availability without
+       *> writing a BOOKING-RECORD - lets front desk answer "how much
+       *> would this cost?" without committing a room.
+       GET-QUOTE-PROCESS.
+           MOVE 'N' TO WS-USER-CANCELLED
+
+           PERFORM VALIDATE-CHECKIN-DATE
+           IF WS-USER-CANCELLED = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-CHECKOUT-DATE
+           IF WS-USER-CANCELLED = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-ROOM-TYPE
+           IF WS-USER-CANCELLED = 'Y'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM CHECK-ROOM-AVAILABILITY
+
+           IF WS-FOUND = 'Y'
+               COMPUTE WS-QUOTE-TOTAL =
+                   WS-SELECTED-ROOM-PRICE * WS-DAYS-DIFFERENCE
+               DISPLAY "================ QUOTE ================"
+               DISPLAY "Room Type     : " WS-ROOM-TYPE
+               DISPLAY "Room          : " WS-ROOM-ID
+               DISPLAY "Check-in Date : " WS-CHECKIN-DATE(1:4) "/"
+                       WS-CHECKIN-DATE(5:2) "/" WS-CHECKIN-DATE(7:2)
+               DISPLAY "Check-out Date: " WS-CHECKOUT-DATE(1:4) "/"
+                       WS-CHECKOUT-DATE(5:2) "/" WS-CHECKOUT-DATE(7:2)
+               DISPLAY "Nights        : " WS-DAYS-DIFFERENCE
+               DISPLAY "Rate / Night  : " WS-SELECTED-ROOM-CURR " "
+                       WS-SELECTED-ROOM-PRICE
+               DISPLAY "Estimated Total: " WS-SELECTED-ROOM-CURR " "
+                       WS-QUOTE-TOTAL
+               DISPLAY "========================================"
+               DISPLAY "No booking has been made. This is a quote"
+                       " only."
+           ELSE
+               IF WS-USER-CANCELLED = 'N'
+                   DISPLAY "No available rooms of type " WS-ROOM-TYPE
+                           " for the requested dates - unable to quote."
+               END-IF
+           END-IF.
+
        CHECK-FOR-CANCELLATION.
            *> Check if user entered 0 to cancel
            IF WS-CHECKIN-DATE = 0 OR WS-CHECKOUT-DATE = 0
@@ -359,13 +977,17 @@
            OPEN INPUT CUSTOMER-FILE
            MOVE 'N' TO WS-ID-FOUND
            MOVE 'N' TO WS-EOF
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CUSTOMER-NAME))
+               TO WS-CUSTOMER-NAME-UPPER
 
            PERFORM UNTIL WS-EOF = 'Y'
                READ CUSTOMER-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                      IF CUSTOMER-NAME = WS-CUSTOMER-NAME
+                      MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          CUSTOMER-NAME)) TO WS-CUST-REC-NAME-UPPER
+                      IF WS-CUST-REC-NAME-UPPER = WS-CUSTOMER-NAME-UPPER
                        DISPLAY "Customer exists with following details:"
                        DISPLAY "ID: " CUSTOMER-ID
                        DISPLAY "Phone: " CUSTOMER-PHONE
@@ -386,6 +1008,10 @@
                                MOVE CUSTOMER-ID TO WS-CUSTOMER-ID
                                MOVE 'Y' TO WS-ID-FOUND
                                MOVE 'Y' TO WS-EOF
+                               IF BLACKLIST-FLAG = 'Y'
+                                   DISPLAY "*** WARNING: This customer "
+                                   "is flagged as BLACKLISTED. ***"
+                               END-IF
                            END-IF
                        END-IF
                END-READ
@@ -397,6 +1023,64 @@
                PERFORM CREATE-NEW-CUSTOMER
            END-IF.
 
+       VERIFY-CORPORATE-ACCOUNT.
+           *> Long-stay bookings require the customer's account to be
+           *> flagged Corporate. A brand-new customer is already
+           *> created with that flag in CREATE-NEW-CUSTOMER - this only
+           *> matters for a customer record that already existed.
+           IF WS-ID-FOUND = 'Y'
+               OPEN INPUT CUSTOMER-FILE
+               MOVE WS-CUSTOMER-ID TO CUSTOMER-ID
+               READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+                   INVALID KEY
+                       DISPLAY "Error reading customer record."
+                       MOVE 'Y' TO WS-USER-CANCELLED
+               END-READ
+               CLOSE CUSTOMER-FILE
+
+               IF WS-USER-CANCELLED = 'N' AND
+                  FUNCTION TRIM(CUSTOMER-ACCOUNT-TYPE) NOT = 'Corporate'
+                   DISPLAY "This customer is not flagged as a "
+                           "Corporate account."
+                   DISPLAY "Mark " FUNCTION TRIM(WS-CUSTOMER-NAME)
+                           " as Corporate and continue? (Y/N): "
+                   ACCEPT WS-MAKE-CORP-CHOICE
+                   IF WS-MAKE-CORP-CHOICE = 'Y' OR
+                      WS-MAKE-CORP-CHOICE = 'y'
+                       OPEN I-O CUSTOMER-FILE
+                       MOVE WS-CUSTOMER-ID TO CUSTOMER-ID
+                       READ CUSTOMER-FILE KEY IS CUSTOMER-ID
+                           INVALID KEY
+                               DISPLAY "Error updating customer record."
+                           NOT INVALID KEY
+                               MOVE 'Corporate' TO CUSTOMER-ACCOUNT-TYPE
+                               PERFORM GET-CORPORATE-ACCOUNT-DETAILS
+                               MOVE WS-COMPANY-NAME TO COMPANY-NAME
+                               MOVE WS-CORPORATE-RATE-PCT TO
+                                   CORPORATE-RATE-PCT
+                               REWRITE CUSTOMER-RECORD
+                       END-READ
+                       CLOSE CUSTOMER-FILE
+                   ELSE
+                       DISPLAY "Booking cancelled by user."
+                       MOVE 'Y' TO WS-USER-CANCELLED
+                   END-IF
+               END-IF
+           END-IF.
+
+       *> Captures the negotiated corporate account details once a
+       *> customer is flagged Corporate, so checkOut can apply the
+       *> agreed discount off the standing room rate automatically.
+       GET-CORPORATE-ACCOUNT-DETAILS.
+           DISPLAY "Enter Company Name: "
+           ACCEPT WS-COMPANY-NAME
+           DISPLAY "Enter negotiated corporate discount % (0-100): "
+           ACCEPT WS-CORPORATE-RATE-PCT
+           IF WS-CORPORATE-RATE-PCT > 100
+               DISPLAY "Discount percentage cannot exceed 100."
+               GO TO GET-CORPORATE-ACCOUNT-DETAILS
+           END-IF.
+
        CREATE-NEW-CUSTOMER.
            DISPLAY "Creating new customer record..."
            PERFORM VALIDATE-CUSTOMER-PHONE
@@ -415,23 +1099,8 @@
            END-IF
 
            *> Find next customer ID
-           OPEN INPUT CUSTOMER-FILE
-           MOVE 0 TO WS-CUSTOMER-ID
-           MOVE 'N' TO WS-EOF
-
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ CUSTOMER-FILE NEXT
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF CUSTOMER-ID > WS-CUSTOMER-ID
-                           MOVE CUSTOMER-ID TO WS-CUSTOMER-ID
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE CUSTOMER-FILE
-
-           ADD 1 TO WS-CUSTOMER-ID
+           PERFORM GENERATE-NEXT-CUSTOMER-ID
+           MOVE WS-NEXT-CUSTOMER-ID TO WS-CUSTOMER-ID
 
            *> Create customer record
            MOVE WS-CUSTOMER-ID TO CUSTOMER-ID
@@ -439,6 +1108,18 @@
            MOVE WS-CUSTOMER-PHONE TO CUSTOMER-PHONE
            MOVE WS-CUSTOMER-EMAIL TO CUSTOMER-EMAIL
            MOVE WS-NRC-NUMBER TO NRC-NUMBER
+           IF WS-LONG-STAY-FLAG = 'Y'
+               MOVE 'Corporate' TO CUSTOMER-ACCOUNT-TYPE
+               PERFORM GET-CORPORATE-ACCOUNT-DETAILS
+               MOVE WS-COMPANY-NAME TO COMPANY-NAME
+               MOVE WS-CORPORATE-RATE-PCT TO CORPORATE-RATE-PCT
+           ELSE
+               MOVE 'Individual' TO CUSTOMER-ACCOUNT-TYPE
+               MOVE SPACES TO COMPANY-NAME
+               MOVE ZEROS TO CORPORATE-RATE-PCT
+           END-IF
+           MOVE 'N' TO VIP-FLAG
+           MOVE 'N' TO BLACKLIST-FLAG
 
            OPEN I-O CUSTOMER-FILE
            WRITE CUSTOMER-RECORD
@@ -446,50 +1127,61 @@
 
            DISPLAY "New customer created with ID: " WS-CUSTOMER-ID.
 
+      *> Asks whether the guest wants to leave a deposit up front.
+      *> A deposit is not required - answering 0 or 'N' simply skips
+      *> it, same as other optional steps in this booking flow.
+       GET-DEPOSIT-AMOUNT.
+           MOVE ZEROS TO WS-DEPOSIT-AMOUNT
+           DISPLAY " "
+           DISPLAY "Collect a deposit now? (Y/N): "
+           ACCEPT WS-DEPOSIT-CHOICE
+           IF WS-DEPOSIT-CHOICE = 'Y' OR WS-DEPOSIT-CHOICE = 'y'
+               DISPLAY "Enter deposit amount: "
+               ACCEPT WS-DEPOSIT-AMOUNT
+               IF WS-DEPOSIT-AMOUNT NOT NUMERIC
+                   MOVE ZEROS TO WS-DEPOSIT-AMOUNT
+               END-IF
+           END-IF.
+
        CREATE-BOOKING.
            *> Generate booking ID
-           OPEN INPUT BOOKING-FILE
-           MOVE 0 TO WS-BOOKING-ID
-           MOVE 'N' TO WS-EOF
-
-           PERFORM UNTIL WS-EOF = 'Y'
-               READ BOOKING-FILE NEXT
-                   AT END
-                       MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       IF BOOKING-ID > WS-BOOKING-ID
-                           MOVE BOOKING-ID TO WS-BOOKING-ID
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE BOOKING-FILE
-           ADD 1 TO WS-BOOKING-ID
+           PERFORM GENERATE-NEXT-BOOKING-ID
+           MOVE WS-NEXT-BOOKING-ID TO WS-BOOKING-ID
 
            *> Get current date and time for CREATED-AT
-           ACCEPT WS-CURRENT-DATE-DATA FROM DATE YYYYMMDD
-           STRING WS-CURRENT-YEAR
-                  WS-CURRENT-MONTH
-                  WS-CURRENT-DAY
-                  WS-CURRENT-HOURS
-                  WS-CURRENT-MINUTES
-                  WS-CURRENT-SECONDS
-                  DELIMITED BY SIZE
-                  INTO WS-CREATED-AT-TIMESTAMP
+           PERFORM GENERATE-TIMESTAMP
 
            *> Create booking record
            OPEN I-O BOOKING-FILE
            MOVE WS-BOOKING-ID TO BOOKING-ID
            MOVE WS-ROOM-ID TO ROOM-ID-BK
            MOVE WS-CUSTOMER-ID TO CUSTOMER-ID-BK
+           MOVE WS-CUSTOMER-NAME TO CUSTOMER-NAME-BK
+           MOVE WS-CUSTOMER-PHONE TO CUSTOMER-PH-BK
            MOVE WS-CHECKIN-DATE TO CHECKIN-DATE
            MOVE WS-CHECKOUT-DATE TO CHECKOUT-DATE
            MOVE 'Active' TO BOOKING-STATUS
+           IF WS-LONG-STAY-FLAG = 'Y'
+               MOVE 'Long-Stay' TO BOOKING-TYPE
+           ELSE
+               MOVE 'Standard' TO BOOKING-TYPE
+           END-IF
            MOVE 'N' TO CHEKIN-FLAG
            MOVE 'N' TO CHECKOUT-FLAG
            MOVE WS-CREATED-AT-TIMESTAMP TO CREATED-AT
+           MOVE WS-CREATED-AT-TIMESTAMP TO LAST-MODIFIED-AT
+           MOVE 'Booking created' TO LAST-MODIFIED-REASON
+           MOVE WS-DEPOSIT-AMOUNT TO DEPOSIT-AMOUNT
+           MOVE 'N' TO DEPOSIT-PAID-FLAG
+           MOVE WS-GROUP-ID TO GROUP-ID-BK
+           MOVE SPACES TO CANCEL-REASON-CODE
            WRITE BOOKING-RECORD
            CLOSE BOOKING-FILE
 
+           MOVE SPACES TO WS-AUDIT-OLD-STATUS
+           MOVE 'Active' TO WS-AUDIT-NEW-STATUS
+           PERFORM WRITE-AUDIT-LOG
+
            *> Update room status to Booked and increment active booking count
            OPEN I-O ROOMS-FILE
            MOVE WS-ROOM-ID TO ROOM-ID
@@ -634,10 +1326,12 @@
 
            *> Calculate days difference between check-in and check-out
            PERFORM CALCULATE-DAYS-DIFFERENCE
-           IF WS-DAYS-DIFFERENCE > 28
+           IF WS-DAYS-DIFFERENCE > 28 AND WS-LONG-STAY-FLAG = 'N'
                DISPLAY "Check-out date cannot be more than 28 days "
                        "after check-in date."
                DISPLAY "Days difference: " WS-DAYS-DIFFERENCE
+               DISPLAY "Use the Corporate / Long-Stay booking option "
+                       "for stays longer than 28 days."
                GO TO VALIDATE-CHECKOUT-DATE
            END-IF.
 
@@ -811,4 +1505,136 @@
            *> Step 3: Add days in checkout month
            ADD WS-CHECKOUT-DAY TO WS-DAYS-DIFFERENCE.
 
+      *****************************************************************
+      * ID GENERATION PROCEDURES
+      *****************************************************************
+       *> Opens the shared counter control file, creating it on first
+       *> use so the ID generators below can rely on I-O access.
+       OPEN-COUNTERS-FILE.
+           OPEN I-O COUNTERS-FILE
+           IF CTR-FILE-ERROR
+               OPEN OUTPUT COUNTERS-FILE
+               CLOSE COUNTERS-FILE
+               OPEN I-O COUNTERS-FILE
+           END-IF.
+
+       GENERATE-NEXT-CUSTOMER-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'CUSTOMER' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-CUSTOMER-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-CUSTOMER-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the CUSTOMER counter - seed it from the highest
+       *> CUSTOMER-ID already on file so IDs stay unique across the
+       *> switch from a per-call file scan to a shared counter.
+       SEED-CUSTOMER-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT CUSTOMER-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CUSTOMER-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF CUSTOMER-ID > COUNTER-NEXT-ID
+                           MOVE CUSTOMER-ID TO COUNTER-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTOMER-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'CUSTOMER' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *> Builds a YYYYMMDDHHMMSS stamp into WS-CREATED-AT-TIMESTAMP,
+      *> used both for CREATED-AT on new bookings and for
+      *> LAST-MODIFIED-AT whenever a booking is later updated.
+       GENERATE-TIMESTAMP.
+           ACCEPT WS-CURRENT-DATE-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-CURRENT-TIME FROM TIME
+           STRING WS-CURRENT-YEAR
+                  WS-CURRENT-MONTH
+                  WS-CURRENT-DAY
+                  WS-CURRENT-HOURS
+                  WS-CURRENT-MINUTES
+                  WS-CURRENT-SECONDS
+                  DELIMITED BY SIZE
+                  INTO WS-CREATED-AT-TIMESTAMP.
+
+       GENERATE-NEXT-BOOKING-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'BOOKING' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-BOOKING-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-BOOKING-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the BOOKING counter - seed it from the highest
+       *> BOOKING-ID already on file so IDs stay unique across the
+       *> switch from a per-call file scan to a shared counter.
+       SEED-BOOKING-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BOOKING-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF BOOKING-ID > COUNTER-NEXT-ID
+                           MOVE BOOKING-ID TO COUNTER-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOKING-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'BOOKING' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+       GENERATE-NEXT-GROUP-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'GROUP' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-GROUP-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-GROUP-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the GROUP counter - seed it from the highest
+       *> GROUP-ID-BK already on file so IDs stay unique.
+       SEED-GROUP-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT BOOKING-FILE
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BOOKING-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF GROUP-ID-BK > COUNTER-NEXT-ID
+                           MOVE GROUP-ID-BK TO COUNTER-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOKING-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'GROUP' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
        END PROGRAM bookRoom.
