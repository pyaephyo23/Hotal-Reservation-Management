@@ -13,6 +13,7 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS BOOKING-ID
+               ALTERNATE RECORD KEY IS ROOM-ID-BK WITH DUPLICATES
                FILE STATUS IS WS-FILE-STATUS.
            SELECT INVOICE-FILE ASSIGN TO './DATA/INVOICES.DAT'
                ORGANIZATION IS INDEXED
@@ -29,6 +30,16 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS STAYLOG-ID
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT ROOMS-FILE ASSIGN TO './DATA/ROOMS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT GUEST-FILE ASSIGN TO './DATA/GUESTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GUEST-ID
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
 
        FILE SECTION.
@@ -47,62 +58,262 @@
        FD  STAYLOG-FILE.
        COPY "./CopyBooks/STAYLOG.cpy".
 
+       FD  ROOMS-FILE.
+       COPY "./CopyBooks/ROOMS.cpy".
+
+       FD  GUEST-FILE.
+       COPY "./CopyBooks/GUESTS.cpy".
+
        WORKING-STORAGE SECTION.
        01 WS-DUMMY-VALUE     PIC X VALUE ' '.
        01  WS-FILE-STATUS    PIC 99.
            88 FILE-OK        VALUE 00.
+           88 FILE-MISSING   VALUE 35.
            88 FILE-ERROR     VALUE 01 THRU 99.
+       01 WS-MODE-CHOICE     PIC X.
+       01 WS-CONFIRM         PIC X.
+       01 WS-TS-DATA.
+           05 WS-TS-DATE.
+               10 WS-TS-YEAR        PIC 9(4).
+               10 WS-TS-MONTH       PIC 9(2).
+               10 WS-TS-DAY         PIC 9(2).
+           05 WS-TS-TIME.
+               10 WS-TS-HOURS       PIC 9(2).
+               10 WS-TS-MINUTES     PIC 9(2).
+               10 WS-TS-SECONDS     PIC 9(2).
+       01 WS-BACKUP-SUFFIX   PIC X(14).
+       01 WS-SOURCE-NAME     PIC X(60).
+       01 WS-BACKUP-NAME     PIC X(60).
+
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN OUTPUT CUSTOMER-FILE
-           IF NOT FILE-OK
-               DISPLAY "Error opening CUSTOMER-FILE: " WS-FILE-STATUS
-               STOP RUN
+           DISPLAY "=== Hotel Data File Setup ==="
+           DISPLAY "1. Initialize (create any missing data files only)"
+           DISPLAY "2. Reset (back up ALL existing data, then recreate"
+           DISPLAY "   every data file empty)"
+           DISPLAY "Choose an option (1/2): "
+           ACCEPT WS-MODE-CHOICE
+
+           IF WS-MODE-CHOICE = '2'
+               PERFORM RESET-ALL-FILES
+           ELSE
+               PERFORM INITIALIZE-ALL-FILES
            END-IF
 
-           OPEN OUTPUT BOOKING-FILE
-           IF NOT FILE-OK
-               DISPLAY "Error opening BOOKING-FILE: " WS-FILE-STATUS
-               CLOSE CUSTOMER-FILE
-               STOP RUN
+           STOP RUN.
+
+      *****************************************************************
+      * INITIALIZE-ALL-FILES - creates only the data files that do not
+      * already exist; files with live data are left completely alone.
+      *****************************************************************
+       INITIALIZE-ALL-FILES.
+           PERFORM INIT-ONE-FILE-CUSTOMER
+           PERFORM INIT-ONE-FILE-BOOKING
+           PERFORM INIT-ONE-FILE-INVOICE
+           PERFORM INIT-ONE-FILE-CHECKINOUT
+           PERFORM INIT-ONE-FILE-STAYLOG
+           PERFORM INIT-ONE-FILE-ROOMS
+           PERFORM INIT-ONE-FILE-GUEST
+           DISPLAY "Initialize complete.".
+
+       INIT-ONE-FILE-CUSTOMER.
+           OPEN INPUT CUSTOMER-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT CUSTOMER-FILE
+               DISPLAY "Created CUSTOMER-FILE (was missing)."
+           ELSE
+               DISPLAY "CUSTOMER-FILE already exists - left untouched."
            END-IF
+           CLOSE CUSTOMER-FILE.
 
-           OPEN OUTPUT INVOICE-FILE
-           IF NOT FILE-OK
-               DISPLAY "Error opening INVOICE-FILE: " WS-FILE-STATUS
-               CLOSE CUSTOMER-FILE
-               CLOSE BOOKING-FILE
-               STOP RUN
+       INIT-ONE-FILE-BOOKING.
+           OPEN INPUT BOOKING-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT BOOKING-FILE
+               DISPLAY "Created BOOKING-FILE (was missing)."
+           ELSE
+               DISPLAY "BOOKING-FILE already exists - left untouched."
            END-IF
+           CLOSE BOOKING-FILE.
 
-           OPEN OUTPUT CHECKINOUT-FILE
-           IF NOT FILE-OK
-               DISPLAY "Error opening CHECKINOUT-FILE: " WS-FILE-STATUS
-               CLOSE CUSTOMER-FILE
-               CLOSE BOOKING-FILE
-               CLOSE INVOICE-FILE
-               STOP RUN
+       INIT-ONE-FILE-INVOICE.
+           OPEN INPUT INVOICE-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT INVOICE-FILE
+               DISPLAY "Created INVOICE-FILE (was missing)."
+           ELSE
+               DISPLAY "INVOICE-FILE already exists - left untouched."
            END-IF
+           CLOSE INVOICE-FILE.
 
-           OPEN OUTPUT STAYLOG-FILE
-           IF NOT FILE-OK
-               DISPLAY "Error opening STAYLOG-FILE: " WS-FILE-STATUS
-               CLOSE CUSTOMER-FILE
-               CLOSE BOOKING-FILE
-               CLOSE INVOICE-FILE
-               CLOSE CHECKINOUT-FILE
-               STOP RUN
+       INIT-ONE-FILE-CHECKINOUT.
+           OPEN INPUT CHECKINOUT-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT CHECKINOUT-FILE
+               DISPLAY "Created CHECKINOUT-FILE (was missing)."
+           ELSE
+               DISPLAY "CHECKINOUT-FILE already exists - left "
+                       "untouched."
+           END-IF
+           CLOSE CHECKINOUT-FILE.
+
+       INIT-ONE-FILE-STAYLOG.
+           OPEN INPUT STAYLOG-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT STAYLOG-FILE
+               DISPLAY "Created STAYLOG-FILE (was missing)."
+           ELSE
+               DISPLAY "STAYLOG-FILE already exists - left untouched."
            END-IF
+           CLOSE STAYLOG-FILE.
 
-           *> Optionally write a dummy record, or just close to create empty files
+       INIT-ONE-FILE-ROOMS.
+           OPEN INPUT ROOMS-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT ROOMS-FILE
+               DISPLAY "Created ROOMS-FILE (was missing)."
+           ELSE
+               DISPLAY "ROOMS-FILE already exists - left untouched."
+           END-IF
+           CLOSE ROOMS-FILE.
+
+       INIT-ONE-FILE-GUEST.
+           OPEN INPUT GUEST-FILE
+           IF FILE-MISSING
+               OPEN OUTPUT GUEST-FILE
+               DISPLAY "Created GUEST-FILE (was missing)."
+           ELSE
+               DISPLAY "GUEST-FILE already exists - left untouched."
+           END-IF
+           CLOSE GUEST-FILE.
+
+      *****************************************************************
+      * RESET-ALL-FILES - confirmation-gated: backs up every data file
+      * that currently exists (timestamp suffix) before truncating it,
+      * so a reset can never silently destroy live booking data.
+      *****************************************************************
+       RESET-ALL-FILES.
+           DISPLAY "*** WARNING: this will back up and then ERASE ALL "
+                   "existing data. ***"
+           DISPLAY "Continue? (Y/N): "
+           ACCEPT WS-CONFIRM
+           IF WS-CONFIRM NOT = 'Y' AND WS-CONFIRM NOT = 'y'
+               DISPLAY "Reset cancelled - no files were touched."
+           ELSE
+               ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+               ACCEPT WS-TS-TIME FROM TIME
+               STRING WS-TS-YEAR WS-TS-MONTH WS-TS-DAY
+                      WS-TS-HOURS WS-TS-MINUTES WS-TS-SECONDS
+                      DELIMITED BY SIZE
+                      INTO WS-BACKUP-SUFFIX
+
+               PERFORM RESET-ONE-FILE-CUSTOMER
+               PERFORM RESET-ONE-FILE-BOOKING
+               PERFORM RESET-ONE-FILE-INVOICE
+               PERFORM RESET-ONE-FILE-CHECKINOUT
+               PERFORM RESET-ONE-FILE-STAYLOG
+               PERFORM RESET-ONE-FILE-ROOMS
+               PERFORM RESET-ONE-FILE-GUEST
+               DISPLAY "Reset complete - prior data backed up with "
+                       "suffix ." WS-BACKUP-SUFFIX
+           END-IF.
+
+       RESET-ONE-FILE-CUSTOMER.
+           OPEN INPUT CUSTOMER-FILE
+           IF NOT FILE-MISSING
+               CLOSE CUSTOMER-FILE
+               MOVE "./DATA/CUSTOMERS.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/CUSTOMERS.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up CUSTOMER-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT CUSTOMER-FILE
            CLOSE CUSTOMER-FILE
+           DISPLAY "CUSTOMER-FILE reset.".
+
+       RESET-ONE-FILE-BOOKING.
+           OPEN INPUT BOOKING-FILE
+           IF NOT FILE-MISSING
+               CLOSE BOOKING-FILE
+               MOVE "./DATA/BOOKINGS.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/BOOKINGS.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up BOOKING-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT BOOKING-FILE
            CLOSE BOOKING-FILE
+           DISPLAY "BOOKING-FILE reset.".
+
+       RESET-ONE-FILE-INVOICE.
+           OPEN INPUT INVOICE-FILE
+           IF NOT FILE-MISSING
+               CLOSE INVOICE-FILE
+               MOVE "./DATA/INVOICES.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/INVOICES.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up INVOICE-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT INVOICE-FILE
            CLOSE INVOICE-FILE
+           DISPLAY "INVOICE-FILE reset.".
+
+       RESET-ONE-FILE-CHECKINOUT.
+           OPEN INPUT CHECKINOUT-FILE
+           IF NOT FILE-MISSING
+               CLOSE CHECKINOUT-FILE
+               MOVE "./DATA/CHECKINOUT.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/CHECKINOUT.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up CHECKINOUT-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT CHECKINOUT-FILE
            CLOSE CHECKINOUT-FILE
+           DISPLAY "CHECKINOUT-FILE reset.".
+
+       RESET-ONE-FILE-STAYLOG.
+           OPEN INPUT STAYLOG-FILE
+           IF NOT FILE-MISSING
+               CLOSE STAYLOG-FILE
+               MOVE "./DATA/STAYLOG.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/STAYLOG.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up STAYLOG-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT STAYLOG-FILE
            CLOSE STAYLOG-FILE
+           DISPLAY "STAYLOG-FILE reset.".
+
+       RESET-ONE-FILE-ROOMS.
+           OPEN INPUT ROOMS-FILE
+           IF NOT FILE-MISSING
+               CLOSE ROOMS-FILE
+               MOVE "./DATA/ROOMS.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/ROOMS.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up ROOMS-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT ROOMS-FILE
+           CLOSE ROOMS-FILE
+           DISPLAY "ROOMS-FILE reset.".
+
+       RESET-ONE-FILE-GUEST.
+           OPEN INPUT GUEST-FILE
+           IF NOT FILE-MISSING
+               CLOSE GUEST-FILE
+               MOVE "./DATA/GUESTS.DAT" TO WS-SOURCE-NAME
+               STRING "./DATA/GUESTS.DAT." WS-BACKUP-SUFFIX
+                      DELIMITED BY SIZE INTO WS-BACKUP-NAME
+               CALL "CBL_COPY_FILE" USING WS-SOURCE-NAME WS-BACKUP-NAME
+               DISPLAY "Backed up GUEST-FILE to " WS-BACKUP-NAME
+           END-IF
+           OPEN OUTPUT GUEST-FILE
+           CLOSE GUEST-FILE
+           DISPLAY "GUEST-FILE reset.".
 
-           DISPLAY
-           "Files initialized: CUSTOMERS,"
-           " BOOKINGS, INVOICES, CHECKINOUT, STAYLOG"
-           STOP RUN.
        END PROGRAM initFiles.
