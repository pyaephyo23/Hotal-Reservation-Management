@@ -0,0 +1,429 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. manageRooms.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOMS-FILE ASSIGN TO '../DATA/ROOMS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOMS-FILE.
+       COPY "./CopyBooks/ROOMS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-FOUND                PIC X VALUE 'N'.
+       01  MENU-CHOICE             PIC 9.
+       01  WS-ROOM-ID-ENTRY        PIC X(5).
+       01  WS-MAINT-REASON-ENTRY   PIC X(30).
+       01  WS-MAINT-RETURN-ENTRY   PIC 9(8).
+       01  WS-ROOM-COUNTER         PIC 999 VALUE 0.
+       01  WS-ROOM-COUNT-DISPLAY   PIC ZZZ.
+       01  WS-CURRENT-DATE-DATA.
+           05 WS-CURRENT-DATE      PIC 9(8).
+       01  WS-TEMP-INDEX           PIC 99.
+       01  WS-TEMP-CHAR            PIC X.
+       01  WS-VALID-FLAG           PIC X VALUE 'Y'.
+       01  WS-DATE-YEAR            PIC 9(4).
+       01  WS-DATE-MONTH           PIC 9(2).
+       01  WS-DATE-DAY             PIC 9(2).
+       01  WS-HK-CHOICE             PIC 9.
+       01  WS-HK-STATUS-ENTRY       PIC X(10).
+
+       *> Color codes for display - ANSI escape sequences
+       01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
+       01 GREEN-COLOR        PIC X(8) VALUE X"1B5B33326D".
+       01 RESET-COLOR        PIC X(4) VALUE X"1B5B306D".
+       01 BLUE-COLOR         PIC X(8) VALUE X"1B5B33346D".
+       01 YELLOW-COLOR       PIC X(8) VALUE X"1B5B33336D".
+       01 CYAN-COLOR         PIC X(8) VALUE X"1B5B33366D".
+
+       *> Screen formatting
+       01 CLEAR-SCREEN       PIC X(4) VALUE X"1B5B324A".
+       01 WS-DUMMY-INPUT     PIC X.
+
+       01  WS-HEADER-1.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE 'ROOM  '.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(8) VALUE 'STATUS  '.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(20) VALUE 'REASON'.
+           05 FILLER               PIC X(10) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'RETURN DATE'.
+       01  WS-HEADER-2.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE '------'.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(10) VALUE '----------'.
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 FILLER               PIC X(20)
+               VALUE '--------------------'.
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE '------------'.
+       01  WS-DETAIL-LINE.
+           05 WS-DL-ROOM-ID        PIC X(6).
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 WS-DL-STATUS         PIC X(15).
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 WS-DL-REASON         PIC X(20).
+           05 FILLER               PIC X(6) VALUE SPACES.
+           05 WS-DL-RETURN-DATE    PIC 9(8).
+
+       01  WS-HK-HEADER-1.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE 'ROOM  '.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'HOUSEKEEPING'.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'ROOM STATUS'.
+       01  WS-HK-HEADER-2.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(6) VALUE '------'.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE '---------------'.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE '---------------'.
+       01  WS-HK-DETAIL-LINE.
+           05 WS-HK-DL-ROOM-ID     PIC X(6).
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 WS-HK-DL-STATUS      PIC X(15).
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 WS-HK-DL-R-STATUS    PIC X(15).
+
+       LINKAGE SECTION.
+       01 LINK PIC 9.
+       PROCEDURE DIVISION USING LINK.
+       MAIN-LOOP.
+           PERFORM UNTIL MENU-CHOICE = 9
+           DISPLAY CLEAR-SCREEN
+           DISPLAY BLUE-COLOR
+           DISPLAY "==================================================="
+           "============================"
+           DISPLAY "                      ROOM MAINTENANCE MANAGEMENT "
+           "                        "
+           DISPLAY "==================================================="
+           "============================"
+           RESET-COLOR
+           DISPLAY "                                                   "
+           DISPLAY "                     1. Mark Room Out of Service  "
+           "                        "
+           DISPLAY "                     2. Return Room to Service    "
+           "                        "
+           DISPLAY "                     3. View Rooms Out of Service "
+           "                        "
+           DISPLAY "                     4. Set Housekeeping Status   "
+           "                        "
+           DISPLAY "                     5. View Housekeeping Report  "
+           "                        "
+           DISPLAY "                                                   "
+           DISPLAY "==================================================="
+           "============================"
+           DISPLAY "                     9. Go Back to Main Menu      "
+           "                        "
+           DISPLAY "==================================================="
+           "============================"
+           ACCEPT MENU-CHOICE
+           EVALUATE MENU-CHOICE
+               WHEN 1 PERFORM MARK-ROOM-OUT-OF-SERVICE
+               WHEN 2 PERFORM RETURN-ROOM-TO-SERVICE
+               WHEN 3 PERFORM VIEW-OUT-OF-SERVICE-ROOMS
+               WHEN 4 PERFORM SET-HOUSEKEEPING-STATUS
+               WHEN 5 PERFORM VIEW-HOUSEKEEPING-REPORT
+               WHEN 9 GOBACK
+               WHEN OTHER
+                   DISPLAY " "
+                   DISPLAY RED-COLOR "*** ERROR: Invalid selection. P"
+                   "lease choose 1-5 or 9. ***" RESET-COLOR
+                   DISPLAY " "
+                   DISPLAY "Press ENTER to continue..."
+                   ACCEPT WS-DUMMY-INPUT
+           END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+       MARK-ROOM-OUT-OF-SERVICE.
+           DISPLAY " "
+           DISPLAY "Enter Room ID to take out of service: "
+           ACCEPT WS-ROOM-ID-ENTRY
+
+           OPEN I-O ROOMS-FILE
+           MOVE WS-ROOM-ID-ENTRY TO ROOM-ID
+           READ ROOMS-FILE KEY IS ROOM-ID
+               INVALID KEY
+                   DISPLAY " "
+                   DISPLAY RED-COLOR "*** ERROR: Room " WS-ROOM-ID-ENTRY
+                   " not found. ***" RESET-COLOR
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(R-STATUS) = 'Occupied'
+                       DISPLAY " "
+                       DISPLAY RED-COLOR "*** ERROR: Room "
+                       WS-ROOM-ID-ENTRY
+                       " is currently Occupied and cannot be taken "
+                       "out of service. ***" RESET-COLOR
+                   ELSE
+                       DISPLAY "Enter maintenance reason: "
+                       ACCEPT WS-MAINT-REASON-ENTRY
+                       PERFORM GET-VALID-RETURN-DATE
+                       MOVE 'Out of Service' TO R-STATUS
+                       MOVE WS-MAINT-REASON-ENTRY TO R-MAINT-REASON
+                       MOVE WS-MAINT-RETURN-ENTRY TO
+                           R-MAINT-RETURN-DATE
+                       REWRITE ROOMS-RECORD
+                           INVALID KEY
+                               DISPLAY RED-COLOR "*** ERROR: Unable to "
+                               "update room record. ***" RESET-COLOR
+                           NOT INVALID KEY
+                               DISPLAY " "
+                               DISPLAY GREEN-COLOR "Room "
+                               WS-ROOM-ID-ENTRY
+                               " marked Out of Service." RESET-COLOR
+                       END-REWRITE
+                   END-IF
+           END-READ
+           CLOSE ROOMS-FILE
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       GET-VALID-RETURN-DATE.
+           DISPLAY "Enter expected return-to-service date (YYYYMMDD) "
+           "or 0 if unknown: "
+           ACCEPT WS-MAINT-RETURN-ENTRY
+
+           IF WS-MAINT-RETURN-ENTRY = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VALIDATE-DATE-FORMAT
+           IF WS-VALID-FLAG = 'N'
+               DISPLAY RED-COLOR "*** Invalid date format. Please use "
+               "YYYYMMDD. ***" RESET-COLOR
+               GO TO GET-VALID-RETURN-DATE
+           END-IF.
+
+       VALIDATE-DATE-FORMAT.
+           MOVE 'Y' TO WS-VALID-FLAG
+
+           PERFORM VARYING WS-TEMP-INDEX FROM 1 BY 1
+           UNTIL WS-TEMP-INDEX > 8
+               MOVE WS-MAINT-RETURN-ENTRY(WS-TEMP-INDEX:1)
+                   TO WS-TEMP-CHAR
+               IF WS-TEMP-CHAR NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-VALID-FLAG = 'Y'
+               MOVE WS-MAINT-RETURN-ENTRY(1:4) TO WS-DATE-YEAR
+               MOVE WS-MAINT-RETURN-ENTRY(5:2) TO WS-DATE-MONTH
+               MOVE WS-MAINT-RETURN-ENTRY(7:2) TO WS-DATE-DAY
+
+               IF WS-DATE-YEAR < 2020 OR WS-DATE-YEAR > 2050
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+               IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+               IF WS-DATE-DAY < 1 OR WS-DATE-DAY > 31
+                   MOVE 'N' TO WS-VALID-FLAG
+               END-IF
+           END-IF.
+
+       RETURN-ROOM-TO-SERVICE.
+           DISPLAY " "
+           DISPLAY "Enter Room ID to return to service: "
+           ACCEPT WS-ROOM-ID-ENTRY
+
+           OPEN I-O ROOMS-FILE
+           MOVE WS-ROOM-ID-ENTRY TO ROOM-ID
+           READ ROOMS-FILE KEY IS ROOM-ID
+               INVALID KEY
+                   DISPLAY " "
+                   DISPLAY RED-COLOR "*** ERROR: Room " WS-ROOM-ID-ENTRY
+                   " not found. ***" RESET-COLOR
+               NOT INVALID KEY
+                   IF FUNCTION TRIM(R-STATUS) NOT = 'Out of Service'
+                       DISPLAY " "
+                       DISPLAY RED-COLOR "*** ERROR: Room "
+                       WS-ROOM-ID-ENTRY
+                       " is not currently Out of Service. ***"
+                       RESET-COLOR
+                   ELSE
+                       MOVE 'Available' TO R-STATUS
+                       MOVE SPACES TO R-MAINT-REASON
+                       MOVE ZEROS TO R-MAINT-RETURN-DATE
+                       REWRITE ROOMS-RECORD
+                           INVALID KEY
+                               DISPLAY RED-COLOR "*** ERROR: Unable to "
+                               "update room record. ***" RESET-COLOR
+                           NOT INVALID KEY
+                               DISPLAY " "
+                               DISPLAY GREEN-COLOR "Room "
+                               WS-ROOM-ID-ENTRY
+                               " returned to service." RESET-COLOR
+                       END-REWRITE
+                   END-IF
+           END-READ
+           CLOSE ROOMS-FILE
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       VIEW-OUT-OF-SERVICE-ROOMS.
+           MOVE 0 TO WS-ROOM-COUNTER
+           MOVE 'N' TO WS-EOF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY "                    ROOMS OUT OF SERVICE      "
+           "                               "
+           DISPLAY "==============================================="
+           "================================"
+           RESET-COLOR
+           DISPLAY " "
+
+           OPEN INPUT ROOMS-FILE
+           DISPLAY YELLOW-COLOR
+           DISPLAY WS-HEADER-1
+           DISPLAY WS-HEADER-2
+           RESET-COLOR
+           PERFORM READ-AND-DISPLAY-OUT-OF-SERVICE UNTIL WS-EOF = 'Y'
+           CLOSE ROOMS-FILE
+
+           MOVE WS-ROOM-COUNTER TO WS-ROOM-COUNT-DISPLAY
+           DISPLAY " "
+           DISPLAY GREEN-COLOR "Total Rooms Out of Service: "
+           WS-ROOM-COUNT-DISPLAY RESET-COLOR
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       READ-AND-DISPLAY-OUT-OF-SERVICE.
+           READ ROOMS-FILE NEXT
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF FUNCTION TRIM(R-STATUS) = 'Out of Service'
+                       MOVE ROOM-ID TO WS-DL-ROOM-ID
+                       MOVE R-STATUS TO WS-DL-STATUS
+                       MOVE R-MAINT-REASON TO WS-DL-REASON
+                       MOVE R-MAINT-RETURN-DATE TO WS-DL-RETURN-DATE
+                       DISPLAY WS-DETAIL-LINE
+                       ADD 1 TO WS-ROOM-COUNTER
+                   END-IF
+           END-READ.
+
+       *> Housekeeping status (Dirty/Clean/Inspected) tracks the
+       *> room's cleanliness independently of R-STATUS, which tracks
+       *> occupancy/booking/maintenance - a room can be Available
+       *> and still Dirty until housekeeping turns it over.
+       SET-HOUSEKEEPING-STATUS.
+           DISPLAY " "
+           DISPLAY "Enter Room ID: "
+           ACCEPT WS-ROOM-ID-ENTRY
+
+           OPEN I-O ROOMS-FILE
+           MOVE WS-ROOM-ID-ENTRY TO ROOM-ID
+           READ ROOMS-FILE KEY IS ROOM-ID
+               INVALID KEY
+                   DISPLAY " "
+                   DISPLAY RED-COLOR "*** ERROR: Room " WS-ROOM-ID-ENTRY
+                   " not found. ***" RESET-COLOR
+               NOT INVALID KEY
+                   DISPLAY "Current Housekeeping Status: "
+                       HOUSEKEEPING-STATUS
+                   DISPLAY "1. Dirty"
+                   DISPLAY "2. Clean"
+                   DISPLAY "3. Inspected"
+                   DISPLAY "Select new status: "
+                   ACCEPT WS-HK-CHOICE
+                   EVALUATE WS-HK-CHOICE
+                       WHEN 1 MOVE 'Dirty' TO WS-HK-STATUS-ENTRY
+                       WHEN 2 MOVE 'Clean' TO WS-HK-STATUS-ENTRY
+                       WHEN 3 MOVE 'Inspected' TO WS-HK-STATUS-ENTRY
+                       WHEN OTHER
+                           DISPLAY RED-COLOR "*** ERROR: Invalid "
+                           "choice. ***" RESET-COLOR
+                           MOVE SPACES TO WS-HK-STATUS-ENTRY
+                   END-EVALUATE
+
+                   IF WS-HK-STATUS-ENTRY NOT = SPACES
+                       MOVE WS-HK-STATUS-ENTRY TO HOUSEKEEPING-STATUS
+                       REWRITE ROOMS-RECORD
+                           INVALID KEY
+                               DISPLAY RED-COLOR "*** ERROR: Unable to "
+                               "update room record. ***" RESET-COLOR
+                           NOT INVALID KEY
+                               DISPLAY " "
+                               DISPLAY GREEN-COLOR "Room "
+                               WS-ROOM-ID-ENTRY " housekeeping status "
+                               "set to "
+                               FUNCTION TRIM(WS-HK-STATUS-ENTRY) "."
+                               RESET-COLOR
+                       END-REWRITE
+                   END-IF
+           END-READ
+           CLOSE ROOMS-FILE
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       VIEW-HOUSEKEEPING-REPORT.
+           MOVE 0 TO WS-ROOM-COUNTER
+           MOVE 'N' TO WS-EOF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY "                    HOUSEKEEPING STATUS REPORT"
+           "                                "
+           DISPLAY "==============================================="
+           "================================"
+           RESET-COLOR
+           DISPLAY " "
+
+           OPEN INPUT ROOMS-FILE
+           DISPLAY YELLOW-COLOR
+           DISPLAY WS-HK-HEADER-1
+           DISPLAY WS-HK-HEADER-2
+           RESET-COLOR
+           PERFORM READ-AND-DISPLAY-HOUSEKEEPING UNTIL WS-EOF = 'Y'
+           CLOSE ROOMS-FILE
+
+           MOVE WS-ROOM-COUNTER TO WS-ROOM-COUNT-DISPLAY
+           DISPLAY " "
+           DISPLAY GREEN-COLOR "Total Rooms: " WS-ROOM-COUNT-DISPLAY
+           RESET-COLOR
+           DISPLAY " "
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT.
+
+       READ-AND-DISPLAY-HOUSEKEEPING.
+           READ ROOMS-FILE NEXT
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE ROOM-ID TO WS-HK-DL-ROOM-ID
+                   IF HOUSEKEEPING-STATUS = SPACES
+                       MOVE 'Clean' TO WS-HK-DL-STATUS
+                   ELSE
+                       MOVE HOUSEKEEPING-STATUS TO WS-HK-DL-STATUS
+                   END-IF
+                   MOVE R-STATUS TO WS-HK-DL-R-STATUS
+                   DISPLAY WS-HK-DETAIL-LINE
+                   ADD 1 TO WS-ROOM-COUNTER
+           END-READ.
+       END PROGRAM manageRooms.
