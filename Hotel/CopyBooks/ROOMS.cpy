@@ -0,0 +1,10 @@
+       01 ROOMS-RECORD.
+           05 ROOM-ID             PIC X(5).
+           05 ROOM-TYPE           PIC X(10).
+           05 PRICE-PER-NIGHT     PIC 9(9).
+           05 R-STATUS            PIC X(15).
+           05 ACTIVE-BOOKING-COUNT PIC 9(5).
+           05 R-MAINT-REASON      PIC X(30).
+           05 R-MAINT-RETURN-DATE PIC 9(8).
+           05 CURRENCY-CODE       PIC X(3).
+           05 HOUSEKEEPING-STATUS PIC X(10).
