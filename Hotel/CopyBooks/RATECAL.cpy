@@ -0,0 +1,6 @@
+       01  RATECAL-RECORD.
+           05  RC-KEY.
+               10  RC-ROOM-TYPE        PIC X(10).
+               10  RC-START-DATE       PIC 9(8).
+           05  RC-END-DATE             PIC 9(8).
+           05  RC-OVERRIDE-PRICE       PIC 9(9).
