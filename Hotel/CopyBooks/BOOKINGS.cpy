@@ -0,0 +1,19 @@
+       01 BOOKING-RECORD.
+           05 BOOKING-ID          PIC 9(5).
+           05 ROOM-ID-BK          PIC X(5).
+           05 CUSTOMER-ID-BK      PIC 9(5).
+           05 CUSTOMER-NAME-BK    PIC X(30).
+           05 CUSTOMER-PH-BK      PIC X(15).
+           05 CHECKIN-DATE        PIC 9(8).
+           05 CHECKOUT-DATE       PIC 9(8).
+           05 BOOKING-STATUS      PIC X(10).
+           05 CHEKIN-FLAG         PIC X.
+           05 CHECKOUT-FLAG       PIC X.
+           05 CREATED-AT          PIC X(14).
+           05 BOOKING-TYPE        PIC X(10).
+           05 LAST-MODIFIED-AT    PIC X(14).
+           05 LAST-MODIFIED-REASON PIC X(30).
+           05 DEPOSIT-AMOUNT      PIC 9(9).
+           05 DEPOSIT-PAID-FLAG   PIC X.
+           05 GROUP-ID-BK         PIC 9(5).
+           05 CANCEL-REASON-CODE  PIC X(12).
