@@ -0,0 +1,3 @@
+       01  RATE-RECORD.
+           05  RATE-CODE           PIC X(10).
+           05  RATE-VALUE          PIC 9(2).
