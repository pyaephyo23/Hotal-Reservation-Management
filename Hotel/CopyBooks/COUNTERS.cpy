@@ -0,0 +1,3 @@
+       01  COUNTER-RECORD.
+           05  COUNTER-NAME        PIC X(10).
+           05  COUNTER-NEXT-ID     PIC 9(5).
