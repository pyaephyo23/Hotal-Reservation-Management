@@ -0,0 +1,16 @@
+       01 INVOICE-RECORD.
+           05 INVOICE-ID          PIC 9(5).
+           05 CHECKIN-ID-IV       PIC 9(5).
+           05 BOOKING-ID-IV       PIC 9(5).
+           05 ROOM-CHARGE         PIC 9(9).
+           05 SERVICE-CHARGE      PIC 9(9).
+           05 TAX-RATE            PIC 9(2).
+           05 TOTAL-CHARGE        PIC 9(9).
+           05 CREATED-AT-IV       PIC 9(8).
+           05 SERVICE-ITEM-COUNT  PIC 9(2).
+           05 DEPOSIT-CREDIT      PIC 9(9).
+           05 INVOICE-CURRENCY    PIC X(3).
+           05 SERVICE-ITEMS OCCURS 5 TIMES.
+               10 SI-CODE         PIC X(10).
+               10 SI-DESC         PIC X(20).
+               10 SI-PRICE        PIC 9(7).
