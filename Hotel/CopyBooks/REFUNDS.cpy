@@ -0,0 +1,8 @@
+       01  REFUND-RECORD.
+           05  REFUND-ID            PIC 9(5).
+           05  REFUND-BOOKING-ID    PIC 9(5).
+           05  REFUND-CUSTOMER-NAME PIC X(30).
+           05  REFUND-AMOUNT        PIC 9(9).
+           05  REFUND-REASON        PIC X(30).
+           05  REFUND-STATUS        PIC X(10).
+           05  REFUND-TIMESTAMP     PIC X(14).
