@@ -0,0 +1,9 @@
+       01  WAITLIST-RECORD.
+           05  WAITLIST-ID             PIC 9(5).
+           05  WAITLIST-CUSTOMER-NAME  PIC X(30).
+           05  WAITLIST-CUSTOMER-PHONE PIC X(15).
+           05  WAITLIST-ROOM-TYPE      PIC X(10).
+           05  WAITLIST-CHECKIN-DATE   PIC 9(8).
+           05  WAITLIST-CHECKOUT-DATE  PIC 9(8).
+           05  WAITLIST-STATUS         PIC X(10) VALUE 'Waiting'.
+           05  WAITLIST-CREATED-AT     PIC X(14).
