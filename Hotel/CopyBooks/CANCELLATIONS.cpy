@@ -0,0 +1,8 @@
+       01  CANCELLATION-RECORD.
+           05  CANCEL-ID           PIC 9(5).
+           05  CANCEL-BOOKING-ID   PIC 9(5).
+           05  CANCEL-CUSTOMER-NAME PIC X(30).
+           05  CANCEL-CHECKIN-DATE PIC 9(8).
+           05  CANCELLED-BY        PIC X(15).
+           05  CANCEL-FEE-CHARGED  PIC 9(9).
+           05  CANCEL-TIMESTAMP    PIC X(14).
