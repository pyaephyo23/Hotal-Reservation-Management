@@ -0,0 +1,13 @@
+       01 CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(5).
+           05 CUSTOMER-NAME       PIC X(30).
+           05 CUSTOMER-PHONE      PIC X(15).
+           05 CUSTOMER-EMAIL      PIC X(30).
+           05 NRC-NUMBER          PIC X(40).
+           05 CUSTOMER-AGE        PIC 9(3).
+           05 CUSTOMER-GENDER     PIC X(1).
+           05 CUSTOMER-ACCOUNT-TYPE PIC X(10).
+           05 COMPANY-NAME        PIC X(30).
+           05 CORPORATE-RATE-PCT  PIC 9(3).
+           05 VIP-FLAG            PIC X.
+           05 BLACKLIST-FLAG      PIC X.
