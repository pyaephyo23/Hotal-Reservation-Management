@@ -0,0 +1,7 @@
+       01  PAYMENT-RECORD.
+           05  PAYMENT-ID           PIC 9(5).
+           05  PAYMENT-INVOICE-ID   PIC 9(5).
+           05  PAYMENT-BOOKING-ID   PIC 9(5).
+           05  PAYMENT-METHOD       PIC X(12).
+           05  PAYMENT-AMOUNT       PIC 9(9).
+           05  PAYMENT-TIMESTAMP    PIC X(14).
