@@ -7,3 +7,4 @@
            05 CHECKOUT-FLAG         PIC X VALUE 'N'.
            05 CHECKOUT-DATE         PIC 9(8) VALUE ZEROES.
            05 CHECKOUT-TIME         PIC 9(6) VALUE ZEROES.
+           05 OVERRIDE-PRICE        PIC 9(9) VALUE ZEROES.
