@@ -0,0 +1,6 @@
+       01  ROOM-TYPE-RECORD.
+           05  ROOM-TYPE-CODE      PIC X(10).
+           05  ROOM-TYPE-RATE      PIC 9(9).
+           05  ROOM-TYPE-COUNT     PIC 9(3).
+           05  ROOM-TYPE-STATUS    PIC X(10).
+           05  ROOM-TYPE-CURRENCY  PIC X(3).
