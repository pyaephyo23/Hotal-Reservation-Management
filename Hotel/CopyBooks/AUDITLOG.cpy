@@ -0,0 +1,7 @@
+       01  AUDIT-RECORD.
+           05  AUDIT-ID            PIC 9(5).
+           05  AUDIT-BOOKING-ID    PIC 9(5).
+           05  AUDIT-OLD-STATUS    PIC X(10).
+           05  AUDIT-NEW-STATUS    PIC X(10).
+           05  AUDIT-PROGRAM       PIC X(15).
+           05  AUDIT-TIMESTAMP     PIC X(14).
