@@ -0,0 +1,5 @@
+       01  SERVICE-RECORD.
+           05  SERVICE-CODE        PIC X(10).
+           05  SERVICE-DESC        PIC X(20).
+           05  SERVICE-PRICE       PIC 9(7).
+           05  SERVICE-STATUS      PIC X(10).
