@@ -0,0 +1,422 @@
+******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Move old closed-out bookings (and their invoices)
+      *          out of the live data files into dated archive files
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archiveBookings.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOOKING-FILE ASSIGN TO '../DATA/BOOKINGS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOKING-ID IN BOOKING-RECORD.
+           SELECT ARCHIVE-BOOKING-FILE ASSIGN TO
+               '../DATA/BOOKINGS_ARCHIVE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOKING-ID IN ARCHIVE-BOOKING-RECORD
+               FILE STATUS IS WS-ARCHIVE-BOOKING-STATUS.
+           SELECT INVOICES-FILE ASSIGN TO '../DATA/INVOICES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVOICE-ID IN INVOICE-RECORD
+               FILE STATUS IS WS-INVOICE-FILE-STATUS.
+           SELECT ARCHIVE-INVOICE-FILE ASSIGN TO
+               '../DATA/INVOICES_ARCHIVE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVOICE-ID IN ARCHIVE-INVOICE-RECORD
+               FILE STATUS IS WS-ARCHIVE-INVOICE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO '../DATA/AUDITLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AUDIT-ID
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT COUNTERS-FILE ASSIGN TO '../DATA/COUNTERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COUNTER-NAME
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+           SELECT ARCHIVE-REPORT-FILE ASSIGN TO
+               '../DATA/ARCHIVEBATCH.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO
+               '../DATA/ARCHIVEBATCH.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOOKING-FILE.
+       COPY "./CopyBooks/BOOKINGS.cpy".
+
+       FD  ARCHIVE-BOOKING-FILE.
+       COPY "./CopyBooks/BOOKINGS.cpy"
+           REPLACING ==BOOKING-RECORD== BY ==ARCHIVE-BOOKING-RECORD==.
+
+       FD  INVOICES-FILE.
+       COPY "./CopyBooks/INVOICES.cpy".
+
+       FD  ARCHIVE-INVOICE-FILE.
+       COPY "./CopyBooks/INVOICES.cpy"
+           REPLACING ==INVOICE-RECORD== BY ==ARCHIVE-INVOICE-RECORD==.
+
+       FD  AUDIT-FILE.
+       COPY "./CopyBooks/AUDITLOG.cpy".
+
+       FD  COUNTERS-FILE.
+       COPY "./CopyBooks/COUNTERS.cpy".
+
+       FD  ARCHIVE-REPORT-FILE.
+       01  ARPT-LINE               PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       01  CKPT-LINE               PIC X(5).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INVOICE-FILE-STATUS  PIC 99.
+       01  WS-ARCHIVE-BOOKING-STATUS PIC 99.
+           88 ARCHIVE-BOOKING-OK   VALUE 00.
+           88 ARCHIVE-BOOKING-ERROR VALUE 01 THRU 99.
+       01  WS-ARCHIVE-INVOICE-STATUS PIC 99.
+           88 ARCHIVE-INVOICE-OK   VALUE 00.
+           88 ARCHIVE-INVOICE-ERROR VALUE 01 THRU 99.
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-INV-EOF              PIC X VALUE 'N'.
+       01  WS-CURRENT-DATE         PIC 9(8).
+       01  WS-CUTOFF-DATE          PIC 9(8).
+
+       *> A closed-out booking must be this many days old before it
+       *> is eligible to leave the live file - keeps recently closed
+       *> stays on hand for the front desk and billing disputes.
+       01  WS-ARCHIVE-THRESHOLD-DAYS PIC 9(3) VALUE 180.
+
+       01  WS-BOOKING-ARCHIVED-COUNT PIC 999 VALUE 0.
+       01  WS-INVOICE-ARCHIVED-COUNT PIC 999 VALUE 0.
+       01  WS-TARGET-BOOKING-ID    PIC 9(5).
+
+       01  WS-RPT-BOOKING-ID       PIC 9(5).
+       01  WS-RPT-ROOM-ID          PIC X(5).
+
+       01  WS-AUDIT-FILE-STATUS    PIC 99.
+           88 AUDIT-FILE-OK        VALUE 00.
+           88 AUDIT-FILE-ERROR     VALUE 01 THRU 99.
+       01  WS-NEXT-AUDIT-ID        PIC 9(5).
+       01  WS-AUDIT-TIMESTAMP      PIC X(14).
+
+       01  WS-CTR-FILE-STATUS      PIC 99.
+           88 CTR-FILE-OK          VALUE 00.
+           88 CTR-FILE-ERROR       VALUE 01 THRU 99.
+       01  WS-CTR-EOF              PIC X VALUE 'N'.
+
+       *> Checkpoint/restart - same idiom as cancelExpiredBatch so an
+       *> interrupted overnight run can pick back up without
+       *> re-scanning (and re-archiving) bookings already moved.
+       01  WS-CKPT-FILE-STATUS     PIC 99.
+           88 CKPT-FILE-OK         VALUE 00.
+           88 CKPT-FILE-ERROR      VALUE 01 THRU 99.
+       01  WS-RESUME-BOOKING-ID    PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-ARCHIVE-REPORT
+           PERFORM READ-CHECKPOINT
+           PERFORM RUN-ARCHIVE-BATCH
+           PERFORM CLEAR-CHECKPOINT
+           PERFORM WRITE-BATCH-SUMMARY
+           CLOSE ARCHIVE-REPORT-FILE
+           STOP RUN.
+
+       *> Picks up where the last run left off - WS-RESUME-BOOKING-ID
+       *> stays 0 (scan from the start) on a first run or once a prior
+       *> run completed cleanly and cleared the checkpoint.
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-RESUME-BOOKING-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LINE IS NUMERIC
+                           MOVE CKPT-LINE TO WS-RESUME-BOOKING-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESUME-BOOKING-ID > 0
+               STRING "  Resuming after interrupted run - booking "
+                      WS-RESUME-BOOKING-ID
+                      DELIMITED BY SIZE INTO ARPT-LINE
+               WRITE ARPT-LINE
+           END-IF.
+
+       *> Overwrites the checkpoint with the last booking this run
+       *> finished processing, so a crash or kill mid-run can restart
+       *> right after it instead of from the top of BOOKING-FILE.
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE BOOKING-ID IN BOOKING-RECORD TO CKPT-LINE
+           WRITE CKPT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       *> A full, uninterrupted scan needs no further resume point -
+       *> truncate the checkpoint so the next scheduled run starts
+       *> fresh from the beginning of BOOKING-FILE.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       OPEN-ARCHIVE-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           COMPUTE WS-CUTOFF-DATE = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(WS-CURRENT-DATE) -
+               WS-ARCHIVE-THRESHOLD-DAYS)
+
+           OPEN OUTPUT ARCHIVE-REPORT-FILE
+           MOVE "====================================================="
+               TO ARPT-LINE
+           WRITE ARPT-LINE
+           MOVE "  BOOKING/INVOICE ARCHIVE - BATCH RUN" TO ARPT-LINE
+           WRITE ARPT-LINE
+           STRING "  Run date:    " WS-CURRENT-DATE(1:4) "/"
+                  WS-CURRENT-DATE(5:2) "/" WS-CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO ARPT-LINE
+           WRITE ARPT-LINE
+           STRING "  Cutoff date: " WS-CUTOFF-DATE(1:4) "/"
+                  WS-CUTOFF-DATE(5:2) "/" WS-CUTOFF-DATE(7:2)
+                  " (closed-out bookings older than this archive)"
+                  DELIMITED BY SIZE INTO ARPT-LINE
+           WRITE ARPT-LINE
+           MOVE "====================================================="
+               TO ARPT-LINE
+           WRITE ARPT-LINE
+           MOVE SPACES TO ARPT-LINE
+           WRITE ARPT-LINE.
+
+       RUN-ARCHIVE-BATCH.
+           OPEN I-O BOOKING-FILE
+
+           OPEN I-O ARCHIVE-BOOKING-FILE
+           IF ARCHIVE-BOOKING-ERROR
+               OPEN OUTPUT ARCHIVE-BOOKING-FILE
+               CLOSE ARCHIVE-BOOKING-FILE
+               OPEN I-O ARCHIVE-BOOKING-FILE
+           END-IF
+
+           MOVE WS-RESUME-BOOKING-ID TO BOOKING-ID IN BOOKING-RECORD
+           IF WS-RESUME-BOOKING-ID = 0
+               START BOOKING-FILE KEY IS
+                   GREATER THAN OR EQUAL TO BOOKING-ID IN BOOKING-RECORD
+           ELSE
+               START BOOKING-FILE KEY IS
+                   GREATER THAN BOOKING-ID IN BOOKING-RECORD
+           END-IF
+           READ BOOKING-FILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF
+           END-READ
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               IF (BOOKING-STATUS IN BOOKING-RECORD = "Completed" OR
+                   BOOKING-STATUS IN BOOKING-RECORD = "Cancelled"  OR
+                   BOOKING-STATUS IN BOOKING-RECORD = "No-Show")
+                   AND CHECKOUT-DATE IN BOOKING-RECORD < WS-CUTOFF-DATE
+                   PERFORM ARCHIVE-ONE-BOOKING
+               END-IF
+
+               PERFORM WRITE-CHECKPOINT
+
+               READ BOOKING-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARCHIVE-BOOKING-FILE
+           CLOSE BOOKING-FILE.
+
+       *> Copies the current BOOKING-RECORD into the archive file,
+       *> sweeps its invoices along with it, logs the move to the
+       *> shared audit trail, then removes the booking from the live
+       *> file - the live BOOKINGS.DAT only ever holds a record that
+       *> a later READ could still need to act on.
+       ARCHIVE-ONE-BOOKING.
+           MOVE BOOKING-ID IN BOOKING-RECORD TO WS-RPT-BOOKING-ID
+           MOVE ROOM-ID-BK IN BOOKING-RECORD TO WS-RPT-ROOM-ID
+           MOVE BOOKING-ID IN BOOKING-RECORD TO WS-TARGET-BOOKING-ID
+
+           MOVE CORRESPONDING BOOKING-RECORD TO ARCHIVE-BOOKING-RECORD
+           WRITE ARCHIVE-BOOKING-RECORD
+               INVALID KEY
+                   STRING "  ERROR: booking " WS-RPT-BOOKING-ID
+                          " already present in archive - skipped"
+                          DELIMITED BY SIZE INTO ARPT-LINE
+                   WRITE ARPT-LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   ADD 1 TO WS-BOOKING-ARCHIVED-COUNT
+                   PERFORM ARCHIVE-INVOICES-FOR-BOOKING
+                   PERFORM WRITE-ARCHIVE-AUDIT-LOG
+
+                   DELETE BOOKING-FILE RECORD
+                       INVALID KEY
+                           STRING "  ERROR: could not remove booking "
+                                  WS-RPT-BOOKING-ID
+                                  " from live file after archiving"
+                                  DELIMITED BY SIZE INTO ARPT-LINE
+                           WRITE ARPT-LINE
+                           END-WRITE
+                   END-DELETE
+
+                   STRING "  Archived booking " WS-RPT-BOOKING-ID
+                          " (room " WS-RPT-ROOM-ID ")"
+                          DELIMITED BY SIZE INTO ARPT-LINE
+                   WRITE ARPT-LINE
+                   END-WRITE
+           END-WRITE.
+
+       *> Moves every invoice tied to the archived booking into the
+       *> invoice archive, keyed the same way GET-INVOICE-REVENUE and
+       *> friends already match invoices to a booking elsewhere in
+       *> this system - BOOKING-ID-IV.
+       ARCHIVE-INVOICES-FOR-BOOKING.
+           OPEN I-O INVOICES-FILE
+           IF WS-INVOICE-FILE-STATUS NOT = 00
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O ARCHIVE-INVOICE-FILE
+           IF ARCHIVE-INVOICE-ERROR
+               OPEN OUTPUT ARCHIVE-INVOICE-FILE
+               CLOSE ARCHIVE-INVOICE-FILE
+               OPEN I-O ARCHIVE-INVOICE-FILE
+           END-IF
+
+           MOVE ZEROS TO INVOICE-ID IN INVOICE-RECORD
+           START INVOICES-FILE KEY IS GREATER THAN OR EQUAL TO
+               INVOICE-ID IN INVOICE-RECORD
+               INVALID KEY MOVE 'Y' TO WS-INV-EOF
+           END-START
+
+           IF WS-INV-EOF NOT = 'Y'
+               READ INVOICES-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-INV-EOF
+               END-READ
+           END-IF
+
+           PERFORM UNTIL WS-INV-EOF = 'Y'
+               IF BOOKING-ID-IV IN INVOICE-RECORD = WS-TARGET-BOOKING-ID
+                   MOVE CORRESPONDING INVOICE-RECORD TO
+                       ARCHIVE-INVOICE-RECORD
+                   WRITE ARCHIVE-INVOICE-RECORD
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           ADD 1 TO WS-INVOICE-ARCHIVED-COUNT
+                           DELETE INVOICES-FILE RECORD
+                               INVALID KEY
+                                   CONTINUE
+                           END-DELETE
+                   END-WRITE
+               END-IF
+
+               READ INVOICES-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-INV-EOF
+               END-READ
+           END-PERFORM
+
+           MOVE 'N' TO WS-INV-EOF
+           CLOSE ARCHIVE-INVOICE-FILE
+           CLOSE INVOICES-FILE.
+
+      *****************************************************************
+      * AUDIT LOG - booking archived out of the live file
+      *****************************************************************
+       WRITE-ARCHIVE-AUDIT-LOG.
+           PERFORM GENERATE-NEXT-AUDIT-ID
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-AUDIT-TIMESTAMP
+           OPEN I-O AUDIT-FILE
+           IF AUDIT-FILE-ERROR
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN I-O AUDIT-FILE
+           END-IF
+           MOVE WS-NEXT-AUDIT-ID TO AUDIT-ID
+           MOVE WS-TARGET-BOOKING-ID TO AUDIT-BOOKING-ID
+           MOVE BOOKING-STATUS IN BOOKING-RECORD TO AUDIT-OLD-STATUS
+           MOVE "Archived" TO AUDIT-NEW-STATUS
+           MOVE "archiveBookings" TO AUDIT-PROGRAM
+           MOVE WS-AUDIT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       GENERATE-NEXT-AUDIT-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'AUDIT' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-AUDIT-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-AUDIT-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the AUDIT counter - seed it from the highest
+       *> AUDIT-ID already on file (or zero if the log doesn't exist
+       *> yet) so IDs stay unique from the very first entry.
+       SEED-AUDIT-COUNTER.
+           MOVE 'N' TO WS-CTR-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT AUDIT-FILE
+           IF AUDIT-FILE-OK
+               PERFORM UNTIL WS-CTR-EOF = 'Y'
+                   READ AUDIT-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-CTR-EOF
+                       NOT AT END
+                           IF AUDIT-ID > COUNTER-NEXT-ID
+                               MOVE AUDIT-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE AUDIT-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'AUDIT' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
+      *****************************************************************
+      * ID GENERATION PROCEDURES
+      *****************************************************************
+       *> Same shared COUNTERS.DAT pattern used across the other
+       *> programs.
+       OPEN-COUNTERS-FILE.
+           OPEN I-O COUNTERS-FILE
+           IF CTR-FILE-ERROR
+               OPEN OUTPUT COUNTERS-FILE
+               CLOSE COUNTERS-FILE
+               OPEN I-O COUNTERS-FILE
+           END-IF.
+
+       WRITE-BATCH-SUMMARY.
+           MOVE SPACES TO ARPT-LINE
+           WRITE ARPT-LINE
+           MOVE "====================================================="
+               TO ARPT-LINE
+           WRITE ARPT-LINE
+           STRING "  Bookings archived: " WS-BOOKING-ARCHIVED-COUNT
+                  DELIMITED BY SIZE INTO ARPT-LINE
+           WRITE ARPT-LINE
+           STRING "  Invoices archived: " WS-INVOICE-ARCHIVED-COUNT
+                  DELIMITED BY SIZE INTO ARPT-LINE
+           WRITE ARPT-LINE
+           MOVE "====================================================="
+               TO ARPT-LINE
+           WRITE ARPT-LINE.
+
+       END PROGRAM archiveBookings.
