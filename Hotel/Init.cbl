@@ -8,6 +8,11 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS ROOM-ID.
+           SELECT ROOM-TYPES-FILE ASSIGN TO '../DATA/ROOMTYPES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-TYPE-CODE
+               FILE STATUS IS WS-RT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,65 +21,106 @@
            05  ROOM-ID             PIC X(5).
            05  ROOM-TYPE           PIC X(10).
            05  PRICE-PER-NIGHT     PIC 9(9).
-           05  R-STATUS            PIC X(10).
+           05  R-STATUS            PIC X(15).
+           05  ACTIVE-BOOKING-COUNT PIC 9(5).
+           05  R-MAINT-REASON      PIC X(30).
+           05  R-MAINT-RETURN-DATE PIC 9(8).
+           05  CURRENCY-CODE       PIC X(3).
+           05  HOUSEKEEPING-STATUS PIC X(10).
+
+       FD  ROOM-TYPES-FILE.
+       COPY "./CopyBooks/ROOMTYPES.cpy".
 
        WORKING-STORAGE SECTION.
        01  WS-EOF              PIC X VALUE 'N'.
        01  WS-INDEX            PIC 99.
-       01  WS-ROOM-NUM         PIC 99.
-       01  WS-TEMP-NUM         PIC 99.
+       01  WS-ROOM-NUM         PIC 9(3) VALUE ZEROS.
        01  WS-ROOM-ID-NUM      PIC 9(3).
 
+       01  WS-RT-FILE-STATUS   PIC 99.
+           88 RT-FILE-OK       VALUE 00.
+           88 RT-FILE-ERROR    VALUE 01 THRU 99.
+
+       *> Default room types, used only to seed an empty control file
+       *> so this program keeps working the first time it is run.
+       01  WS-DEFAULT-RT-TABLE.
+           05  FILLER      PIC X(25) VALUE 'Single    000050000020USD'.
+           05  FILLER      PIC X(25) VALUE 'Double    000080000010USD'.
+           05  FILLER      PIC X(25) VALUE 'Deluxe    000120000005USD'.
+       01  WS-DEFAULT-RT-ENTRY REDEFINES WS-DEFAULT-RT-TABLE
+               OCCURS 3 TIMES.
+           05  WS-DEFAULT-RT-CODE  PIC X(10).
+           05  WS-DEFAULT-RT-RATE  PIC 9(9).
+           05  WS-DEFAULT-RT-COUNT PIC 9(3).
+           05  WS-DEFAULT-RT-CURR  PIC X(3).
+
        PROCEDURE DIVISION.
+           PERFORM SEED-ROOM-TYPES-IF-EMPTY
            OPEN OUTPUT ROOMS-FILE
 
-           *> Add 20 Single rooms (R001-R020)
-           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 20
-               MOVE SPACES TO ROOM-ID
-               IF WS-INDEX < 10
-                   STRING 'R00'
-                         WS-INDEX
-                         DELIMITED BY SIZE
-                         INTO ROOM-ID
-               ELSE
-                   STRING 'R0'
-                         WS-INDEX
-                         DELIMITED BY SIZE
-                         INTO ROOM-ID
-               END-IF
-               MOVE 'Single' TO ROOM-TYPE
-               MOVE 50000 TO PRICE-PER-NIGHT
-               MOVE 'Available' TO R-STATUS
-               WRITE ROOM-RECORD
+           OPEN INPUT ROOM-TYPES-FILE
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ROOM-TYPES-FILE NEXT
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF ROOM-TYPE-STATUS = 'Active'
+                           PERFORM PROVISION-ROOMS-OF-TYPE
+                       END-IF
+               END-READ
            END-PERFORM
+           CLOSE ROOM-TYPES-FILE
 
-           *> Add 10 Double rooms (R021-R030)
-           PERFORM VARYING WS-INDEX FROM 21 BY 1 UNTIL WS-INDEX > 30
-               MOVE SPACES TO ROOM-ID
-               STRING 'R0'
-                     WS-INDEX
-                     DELIMITED BY SIZE
-                     INTO ROOM-ID
-               MOVE 'Double' TO ROOM-TYPE
-               MOVE 80000 TO PRICE-PER-NIGHT
-               MOVE 'Available' TO R-STATUS
-               WRITE ROOM-RECORD
-           END-PERFORM
+           CLOSE ROOMS-FILE
+           STOP RUN.
 
-           *> Add 5 Deluxe rooms (R031-R035)
-           PERFORM VARYING WS-INDEX FROM 31 BY 1 UNTIL WS-INDEX > 35
+      *> ----------------------------------------------------------
+      *> Creates ROOM-TYPE-COUNT rooms of the current ROOM-TYPES-FILE
+      *> record, numbering rooms sequentially from wherever the last
+      *> type left off so ops can add or retire a tier in the control
+      *> file without touching this program.
+      *> ----------------------------------------------------------
+       PROVISION-ROOMS-OF-TYPE.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                   UNTIL WS-INDEX > ROOM-TYPE-COUNT
+               ADD 1 TO WS-ROOM-NUM
+               MOVE WS-ROOM-NUM TO WS-ROOM-ID-NUM
                MOVE SPACES TO ROOM-ID
-               STRING 'R0'
-                     WS-INDEX
-                     DELIMITED BY SIZE
-                     INTO ROOM-ID
-               MOVE 'Deluxe' TO ROOM-TYPE
-               MOVE 120000 TO PRICE-PER-NIGHT
+               STRING 'R' WS-ROOM-ID-NUM DELIMITED BY SIZE
+                   INTO ROOM-ID
+               MOVE ROOM-TYPE-CODE TO ROOM-TYPE
+               MOVE ROOM-TYPE-RATE TO PRICE-PER-NIGHT
                MOVE 'Available' TO R-STATUS
+               MOVE ZEROS TO ACTIVE-BOOKING-COUNT
+               MOVE SPACES TO R-MAINT-REASON
+               MOVE ZEROS TO R-MAINT-RETURN-DATE
+               MOVE ROOM-TYPE-CURRENCY TO CURRENCY-CODE
+               MOVE 'Clean' TO HOUSEKEEPING-STATUS
                WRITE ROOM-RECORD
-           END-PERFORM
+           END-PERFORM.
 
-           CLOSE ROOMS-FILE
-           STOP RUN.
+      *> ----------------------------------------------------------
+      *> First run, ROOM-TYPES-FILE does not exist yet - create it
+      *> and seed it with the three tiers this program used to
+      *> hardcode, so behavior is unchanged until ops edit the file.
+      *> ----------------------------------------------------------
+       SEED-ROOM-TYPES-IF-EMPTY.
+           OPEN INPUT ROOM-TYPES-FILE
+           IF RT-FILE-OK
+               CLOSE ROOM-TYPES-FILE
+           ELSE
+               OPEN OUTPUT ROOM-TYPES-FILE
+               PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 3
+                   MOVE WS-DEFAULT-RT-CODE(WS-INDEX)  TO ROOM-TYPE-CODE
+                   MOVE WS-DEFAULT-RT-RATE(WS-INDEX)  TO ROOM-TYPE-RATE
+                   MOVE WS-DEFAULT-RT-COUNT(WS-INDEX) TO ROOM-TYPE-COUNT
+                   MOVE WS-DEFAULT-RT-CURR(WS-INDEX) TO
+                       ROOM-TYPE-CURRENCY
+                   MOVE 'Active' TO ROOM-TYPE-STATUS
+                   WRITE ROOM-TYPE-RECORD
+               END-PERFORM
+               CLOSE ROOM-TYPES-FILE
+           END-IF.
 
            END PROGRAM INITROOMS.
