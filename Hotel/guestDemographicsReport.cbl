@@ -0,0 +1,203 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Guest Demographics Report - tallies guests on file
+      *          by age bracket and gender, the same age brackets
+      *          viewGuests.cbl already searches by.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. guestDemographicsReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUEST-FILE ASSIGN TO '../DATA/GUESTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GUEST-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUEST-FILE.
+       COPY "./CopyBooks/GUESTS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-GUEST-FILE-STATUS    PIC 99.
+           88 GUEST-FILE-OK        VALUE 00.
+           88 GUEST-FILE-ERROR     VALUE 01 THRU 99.
+       01  WS-EOF                  PIC X VALUE 'N'.
+
+       *> Age-bracket tally - same four bands viewGuests.cbl uses
+       01  WS-TOTAL-GUESTS         PIC 9(5) VALUE ZEROS.
+       01  WS-CHILD-COUNT          PIC 9(5) VALUE ZEROS.
+       01  WS-TEEN-COUNT           PIC 9(5) VALUE ZEROS.
+       01  WS-ADULT-COUNT          PIC 9(5) VALUE ZEROS.
+       01  WS-SENIOR-COUNT         PIC 9(5) VALUE ZEROS.
+
+       *> Gender tally
+       01  WS-MALE-COUNT           PIC 9(5) VALUE ZEROS.
+       01  WS-FEMALE-COUNT         PIC 9(5) VALUE ZEROS.
+       01  WS-OTHER-GENDER-COUNT   PIC 9(5) VALUE ZEROS.
+
+       01  WS-DISPLAY-COUNT        PIC ZZZZ9.
+       01  WS-DISPLAY-PCT          PIC ZZ9.
+       01  WS-PCT-CALC             PIC 9(5)V9(2).
+
+       *> Color codes for display - ANSI escape sequences
+       01 CYAN-COLOR         PIC X(8) VALUE X"1B5B33366D".
+       01 YELLOW-COLOR       PIC X(8) VALUE X"1B5B33336D".
+       01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
+       01 RESET-COLOR        PIC X(4) VALUE X"1B5B306D".
+       01 CLEAR-SCREEN       PIC X(4) VALUE X"1B5B324A".
+
+       LINKAGE SECTION.
+       01 LINK PIC 9.
+
+       PROCEDURE DIVISION USING LINK.
+       MAIN-PROCEDURE.
+           PERFORM TALLY-GUEST-DEMOGRAPHICS
+           PERFORM DISPLAY-DEMOGRAPHICS-REPORT
+           GOBACK.
+
+       TALLY-GUEST-DEMOGRAPHICS.
+           OPEN INPUT GUEST-FILE
+           IF GUEST-FILE-ERROR
+               DISPLAY RED-COLOR "Error opening GUEST file: "
+                       WS-GUEST-FILE-STATUS RESET-COLOR
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ GUEST-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM RECORD-ONE-GUEST
+               END-READ
+           END-PERFORM
+
+           CLOSE GUEST-FILE.
+
+       RECORD-ONE-GUEST.
+           ADD 1 TO WS-TOTAL-GUESTS
+
+           EVALUATE TRUE
+               WHEN GUEST-AGE <= 12
+                   ADD 1 TO WS-CHILD-COUNT
+               WHEN GUEST-AGE <= 19
+                   ADD 1 TO WS-TEEN-COUNT
+               WHEN GUEST-AGE <= 59
+                   ADD 1 TO WS-ADULT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-SENIOR-COUNT
+           END-EVALUATE
+
+           EVALUATE GUEST-GENDER
+               WHEN 'M'
+               WHEN 'm'
+                   ADD 1 TO WS-MALE-COUNT
+               WHEN 'F'
+               WHEN 'f'
+                   ADD 1 TO WS-FEMALE-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-OTHER-GENDER-COUNT
+           END-EVALUATE.
+
+       DISPLAY-DEMOGRAPHICS-REPORT.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "=========================================="
+           DISPLAY "         GUEST DEMOGRAPHICS REPORT"
+           DISPLAY "=========================================="
+           RESET-COLOR
+
+           MOVE WS-TOTAL-GUESTS TO WS-DISPLAY-COUNT
+           DISPLAY "Total Guests on File: "
+               FUNCTION TRIM(WS-DISPLAY-COUNT)
+
+           IF WS-TOTAL-GUESTS = 0
+               DISPLAY YELLOW-COLOR
+                   "No guest records on file yet." RESET-COLOR
+               DISPLAY "=========================================="
+               DISPLAY " "
+           ELSE
+               DISPLAY " "
+               DISPLAY "By Age Group"
+               DISPLAY "------------------------------------------"
+               PERFORM SHOW-CHILD-LINE
+               PERFORM SHOW-TEEN-LINE
+               PERFORM SHOW-ADULT-LINE
+               PERFORM SHOW-SENIOR-LINE
+
+               DISPLAY " "
+               DISPLAY "By Gender"
+               DISPLAY "------------------------------------------"
+               PERFORM SHOW-MALE-LINE
+               PERFORM SHOW-FEMALE-LINE
+               IF WS-OTHER-GENDER-COUNT > 0
+                   PERFORM SHOW-OTHER-GENDER-LINE
+               END-IF
+
+               DISPLAY "=========================================="
+               DISPLAY " "
+           END-IF.
+
+       SHOW-CHILD-LINE.
+           MOVE WS-CHILD-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-CHILD-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Children  (0-12)  : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       SHOW-TEEN-LINE.
+           MOVE WS-TEEN-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-TEEN-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Teenagers (13-19) : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       SHOW-ADULT-LINE.
+           MOVE WS-ADULT-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-ADULT-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Adults    (20-59) : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       SHOW-SENIOR-LINE.
+           MOVE WS-SENIOR-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-SENIOR-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Seniors   (60+)   : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       SHOW-MALE-LINE.
+           MOVE WS-MALE-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-MALE-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Male              : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       SHOW-FEMALE-LINE.
+           MOVE WS-FEMALE-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-FEMALE-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Female            : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       SHOW-OTHER-GENDER-LINE.
+           MOVE WS-OTHER-GENDER-COUNT TO WS-DISPLAY-COUNT
+           COMPUTE WS-PCT-CALC =
+               (WS-OTHER-GENDER-COUNT * 100) / WS-TOTAL-GUESTS
+           MOVE WS-PCT-CALC TO WS-DISPLAY-PCT
+           DISPLAY "Unspecified       : " WS-DISPLAY-COUNT
+               "  (" FUNCTION TRIM(WS-DISPLAY-PCT) "%)".
+
+       END PROGRAM guestDemographicsReport.
