@@ -0,0 +1,289 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Nightly reconciliation - compares each room's status
+      *          and active-booking count on ROOMS-FILE against what
+      *          BOOKING-FILE and CHECKINOUT-FILE say is actually
+      *          happening, logs every mismatch found, and corrects
+      *          ROOMS-FILE to match reality.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcileRooms.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOMS-FILE ASSIGN TO '../DATA/ROOMS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ROOM-ID.
+
+           SELECT BOOKING-FILE ASSIGN TO '../DATA/BOOKINGS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOKING-ID.
+
+           SELECT CHECKINOUT-FILE ASSIGN TO '../DATA/CHECKINOUT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHECKIN-ID.
+
+           SELECT RECONCILE-REPORT-FILE ASSIGN TO
+               '../DATA/RECONCILE.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROOMS-FILE.
+       COPY "./CopyBooks/ROOMS.cpy".
+
+       FD  BOOKING-FILE.
+       COPY "./CopyBooks/BOOKINGS.cpy".
+
+       FD  CHECKINOUT-FILE.
+       COPY "./CopyBooks/CHECKINOUT.cpy".
+
+       FD  RECONCILE-REPORT-FILE.
+       01  RPT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROOMS-FILE-STATUS    PIC 99.
+           88 ROOMS-FILE-OK        VALUE 00.
+           88 ROOMS-FILE-ERROR     VALUE 01 THRU 99.
+       01  WS-BOOKING-FILE-STATUS  PIC 99.
+           88 BOOKING-FILE-OK      VALUE 00.
+           88 BOOKING-FILE-ERROR   VALUE 01 THRU 99.
+       01  WS-CHECKINOUT-FILE-STATUS PIC 99.
+           88 CHECKINOUT-FILE-OK    VALUE 00.
+           88 CHECKINOUT-FILE-ERROR VALUE 01 THRU 99.
+
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-CURRENT-DATE         PIC X(8).
+       01  WS-TODAY-NUM            PIC 9(8).
+       01  WS-MISMATCH-COUNT       PIC 999 VALUE 0.
+       01  WS-ROOMS-CHECKED-COUNT  PIC 999 VALUE 0.
+
+       *> Per-room actual-state tally, built from BOOKING-FILE and
+       *> CHECKINOUT-FILE before ROOMS-FILE is ever touched - same
+       *> search-or-add table style used for the per-guest tally in
+       *> loyaltyReport.cbl.
+       01  WS-ROOM-COUNT           PIC 9(3) VALUE ZEROS.
+       01  WS-ROOM-INDEX           PIC 9(3).
+       01  WS-ROOM-FOUND-INDEX     PIC 9(3).
+       01  WS-ROOM-ENTRY OCCURS 100 TIMES.
+           05 WS-ROOM-ID-T         PIC X(5).
+           05 WS-ROOM-ACTIVE-BK    PIC 9(5).
+           05 WS-ROOM-OCCUPIED     PIC X VALUE 'N'.
+
+       01  WS-LOOKUP-ROOM-ID       PIC X(5).
+       01  WS-EXPECTED-STATUS      PIC X(15).
+
+       01  WS-DISPLAY-MISMATCH     PIC ZZ9.
+       01  WS-DISPLAY-CHECKED      PIC ZZ9.
+
+       LINKAGE SECTION.
+       01 LINK PIC 9.
+
+       PROCEDURE DIVISION USING LINK.
+       MAIN-PROCEDURE.
+           PERFORM OPEN-RECONCILE-REPORT
+           PERFORM TALLY-ACTUAL-ROOM-ACTIVITY
+           PERFORM RECONCILE-ROOMS-AGAINST-ACTUAL
+           PERFORM WRITE-RECONCILE-SUMMARY
+           CLOSE RECONCILE-REPORT-FILE
+           GOBACK.
+
+       OPEN-RECONCILE-REPORT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE TO WS-TODAY-NUM
+           OPEN OUTPUT RECONCILE-REPORT-FILE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "  ROOM STATUS RECONCILIATION - NIGHTLY RUN" TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "  Run date: " WS-CURRENT-DATE(1:4) "/"
+                  WS-CURRENT-DATE(5:2) "/" WS-CURRENT-DATE(7:2)
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       *> Scans BOOKING-FILE for active bookings covering today's date
+       *> and CHECKINOUT-FILE for guests still checked in, building
+       *> one table entry per room that actually has activity against
+       *> it. A booking only makes a room "Booked" on the nights its
+       *> own date range actually spans - a future reservation must
+       *> not hide the room from walk-in check-in before it starts.
+       TALLY-ACTUAL-ROOM-ACTIVITY.
+           MOVE 0 TO WS-ROOM-COUNT
+
+           OPEN INPUT BOOKING-FILE
+           IF BOOKING-FILE-ERROR
+               DISPLAY "Error opening BOOKING file: "
+                       WS-BOOKING-FILE-STATUS
+               GOBACK
+           END-IF
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ BOOKING-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF BOOKING-STATUS = 'Active'
+                           AND CHECKIN-DATE <= WS-TODAY-NUM
+                           AND CHECKOUT-DATE IN BOOKING-RECORD
+                               >= WS-TODAY-NUM
+                           MOVE ROOM-ID-BK TO WS-LOOKUP-ROOM-ID
+                           PERFORM FIND-OR-ADD-ROOM-ENTRY
+                           ADD 1 TO
+                               WS-ROOM-ACTIVE-BK(WS-ROOM-FOUND-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BOOKING-FILE
+
+           OPEN INPUT CHECKINOUT-FILE
+           IF CHECKINOUT-FILE-ERROR
+               DISPLAY "Error opening CHECKINOUT file: "
+                       WS-CHECKINOUT-FILE-STATUS
+               GOBACK
+           END-IF
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CHECKINOUT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF CHECKOUT-FLAG IN CHECKINOUT-RECORD NOT = 'Y'
+                           MOVE ROOM-ID-IO TO WS-LOOKUP-ROOM-ID
+                           PERFORM FIND-OR-ADD-ROOM-ENTRY
+                           MOVE 'Y' TO
+                               WS-ROOM-OCCUPIED(WS-ROOM-FOUND-INDEX)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CHECKINOUT-FILE.
+
+       *> Finds WS-LOOKUP-ROOM-ID's slot in the tally table, adding a
+       *> new zeroed slot the first time a room shows any activity.
+       FIND-OR-ADD-ROOM-ENTRY.
+           MOVE 0 TO WS-ROOM-FOUND-INDEX
+           PERFORM VARYING WS-ROOM-INDEX FROM 1 BY 1
+                   UNTIL WS-ROOM-INDEX > WS-ROOM-COUNT
+               IF WS-ROOM-ID-T(WS-ROOM-INDEX) = WS-LOOKUP-ROOM-ID
+                   MOVE WS-ROOM-INDEX TO WS-ROOM-FOUND-INDEX
+               END-IF
+           END-PERFORM
+
+           IF WS-ROOM-FOUND-INDEX = 0 AND WS-ROOM-COUNT < 100
+               ADD 1 TO WS-ROOM-COUNT
+               MOVE WS-LOOKUP-ROOM-ID TO WS-ROOM-ID-T(WS-ROOM-COUNT)
+               MOVE 0 TO WS-ROOM-ACTIVE-BK(WS-ROOM-COUNT)
+               MOVE 'N' TO WS-ROOM-OCCUPIED(WS-ROOM-COUNT)
+               MOVE WS-ROOM-COUNT TO WS-ROOM-FOUND-INDEX
+           END-IF.
+
+       *> Walks every room, derives what its status and active-booking
+       *> count should be from the tally table, and corrects ROOMS-
+       *> FILE wherever it disagrees. Rooms flagged Out of Service are
+       *> left alone - maintenance state isn't something activity data
+       *> can contradict.
+       RECONCILE-ROOMS-AGAINST-ACTUAL.
+           OPEN I-O ROOMS-FILE
+           IF ROOMS-FILE-ERROR
+               DISPLAY "Error opening ROOMS file: "
+                       WS-ROOMS-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ROOMS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM RECONCILE-ONE-ROOM
+               END-READ
+           END-PERFORM
+
+           CLOSE ROOMS-FILE.
+
+       RECONCILE-ONE-ROOM.
+           ADD 1 TO WS-ROOMS-CHECKED-COUNT
+
+           IF FUNCTION TRIM(R-STATUS) = 'Out of Service'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ROOM-ID TO WS-LOOKUP-ROOM-ID
+           MOVE 0 TO WS-ROOM-FOUND-INDEX
+           PERFORM VARYING WS-ROOM-INDEX FROM 1 BY 1
+                   UNTIL WS-ROOM-INDEX > WS-ROOM-COUNT
+               IF WS-ROOM-ID-T(WS-ROOM-INDEX) = WS-LOOKUP-ROOM-ID
+                   MOVE WS-ROOM-INDEX TO WS-ROOM-FOUND-INDEX
+               END-IF
+           END-PERFORM
+
+           IF WS-ROOM-FOUND-INDEX = 0
+               MOVE 'Available' TO WS-EXPECTED-STATUS
+           ELSE
+               IF WS-ROOM-OCCUPIED(WS-ROOM-FOUND-INDEX) = 'Y'
+                   MOVE 'Occupied' TO WS-EXPECTED-STATUS
+               ELSE
+                   IF WS-ROOM-ACTIVE-BK(WS-ROOM-FOUND-INDEX) > 0
+                       MOVE 'Booked' TO WS-EXPECTED-STATUS
+                   ELSE
+                       MOVE 'Available' TO WS-EXPECTED-STATUS
+                   END-IF
+               END-IF
+           END-IF
+
+           IF FUNCTION TRIM(R-STATUS) NOT = WS-EXPECTED-STATUS
+               STRING "  MISMATCH Room " ROOM-ID
+                      " - was " R-STATUS
+                      ", corrected to " WS-EXPECTED-STATUS
+                      DELIMITED BY SIZE INTO RPT-LINE
+               WRITE RPT-LINE
+               MOVE WS-EXPECTED-STATUS TO R-STATUS
+               IF WS-ROOM-FOUND-INDEX NOT = 0
+                   MOVE WS-ROOM-ACTIVE-BK(WS-ROOM-FOUND-INDEX)
+                       TO ACTIVE-BOOKING-COUNT
+               ELSE
+                   MOVE 0 TO ACTIVE-BOOKING-COUNT
+               END-IF
+               REWRITE ROOMS-RECORD
+                   INVALID KEY
+                       STRING "  ERROR: unable to correct room "
+                              ROOM-ID
+                              DELIMITED BY SIZE INTO RPT-LINE
+                       WRITE RPT-LINE
+               END-REWRITE
+               ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+
+       WRITE-RECONCILE-SUMMARY.
+           MOVE WS-MISMATCH-COUNT TO WS-DISPLAY-MISMATCH
+           MOVE WS-ROOMS-CHECKED-COUNT TO WS-DISPLAY-CHECKED
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE
+           STRING "  Rooms checked:  " WS-DISPLAY-CHECKED
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           STRING "  Mismatches found and corrected: "
+                  WS-DISPLAY-MISMATCH
+                  DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "====================================================="
+               TO RPT-LINE
+           WRITE RPT-LINE.
+
+       END PROGRAM reconcileRooms.
