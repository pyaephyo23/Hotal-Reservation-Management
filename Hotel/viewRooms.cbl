@@ -19,6 +19,9 @@
        01  WS-ROOM-COUNTER         PIC 999 VALUE 0.
        01  WS-ROOM-COUNT-DISPLAY   PIC ZZZ.
        01  MENU-CHOICE             PIC 9.
+       01  WS-FILTER-STATUS        PIC X(15).
+       01  WS-FILTER-MIN-PRICE     PIC 9(9).
+       01  WS-FILTER-MAX-PRICE     PIC 9(9).
 
        *> Color codes for display - ANSI escape sequences
        01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
@@ -40,7 +43,8 @@
            05 FILLER               PIC X(8) VALUE 'PRICE   '.
            05 FILLER               PIC X(8) VALUE SPACES.
            05 FILLER               PIC X(8) VALUE 'STATUS  '.
-           05 FILLER               PIC X(11) VALUE SPACES.
+           05 FILLER               PIC X(8) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'TIMES BOOKED'.
        01  WS-HEADER-2.
            05 FILLER               PIC X(8) VALUE SPACES.
            05 FILLER               PIC X(6) VALUE '------'.
@@ -50,7 +54,8 @@
            05 FILLER               PIC X(10) VALUE '----------'.
            05 FILLER               PIC X(4) VALUE SPACES.
            05 FILLER               PIC X(10) VALUE '----------'.
-           05 FILLER               PIC X(11) VALUE SPACES.
+           05 FILLER               PIC X(9) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE '------------'.
        01  WS-DETAIL-LINE.
            05 FILLER               PIC X(8) VALUE SPACES.
            05 WS-DL-ROOM-ID        PIC X(6).
@@ -58,9 +63,12 @@
            05 WS-DL-ROOM-TYPE      PIC X(10).
            05 FILLER               PIC X(4) VALUE SPACES.
            05 WS-DL-PRICE          PIC $(9).
-           05 FILLER               PIC X(5) VALUE SPACES.
-           05 WS-DL-STATUS         PIC X(10).
-           05 FILLER               PIC X(11) VALUE SPACES.
+           05 FILLER               PIC X(1) VALUE SPACES.
+           05 WS-DL-CURRENCY       PIC X(3).
+           05 FILLER               PIC X(4) VALUE SPACES.
+           05 WS-DL-STATUS         PIC X(15).
+           05 FILLER               PIC X(9) VALUE SPACES.
+           05 WS-DL-TIMES-BOOKED   PIC ZZZZ9.
        LINKAGE SECTION.
        01 LINK PIC 9.
        PROCEDURE DIVISION USING LINK.
@@ -84,6 +92,10 @@
            "                        "
            DISPLAY "                        4. View Delux Rooms       "
            "                        "
+           DISPLAY "                        5. Filter by Status       "
+           "                        "
+           DISPLAY "                        6. Filter by Price Range  "
+           "                        "
            DISPLAY "                                                   "
            DISPLAY "==================================================="
            "============================"
@@ -97,11 +109,13 @@
                WHEN 2 PERFORM SINGLE-ROOMS-DSP
                WHEN 3 PERFORM DOUBLE-ROOMS-DSP
                WHEN 4 PERFORM DELUX-ROOMS-DSP
+               WHEN 5 PERFORM STATUS-ROOMS-DSP
+               WHEN 6 PERFORM PRICE-RANGE-ROOMS-DSP
                WHEN 9 GOBACK
                WHEN OTHER
                    DISPLAY " "
                    DISPLAY RED-COLOR "*** ERROR: Invalid selection. P"
-                   "lease choose 1-4 or 9. ***" RESET-COLOR
+                   "lease choose 1-6 or 9. ***" RESET-COLOR
                    DISPLAY " "
                    DISPLAY "Press ENTER to continue..."
                    ACCEPT WS-DUMMY-INPUT
@@ -189,6 +203,59 @@
            PERFORM DISPLAY-SUMMARY
            CLOSE ROOMS-FILE.
 
+       STATUS-ROOMS-DSP.
+           MOVE 0 TO WS-ROOM-COUNTER
+           MOVE 'N' TO WS-EOF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY "                         FILTER BY STATUS    "
+           "                               "
+           DISPLAY "==============================================="
+           "================================"
+           RESET-COLOR
+           DISPLAY " "
+           DISPLAY "Enter status to filter by (e.g. Available, Bo"
+           "oked, Occupied): "
+           ACCEPT WS-FILTER-STATUS
+
+           DISPLAY " "
+           DISPLAY CYAN-COLOR "ROOMS WITH STATUS: " WS-FILTER-STATUS
+           RESET-COLOR
+           DISPLAY " "
+
+           OPEN INPUT ROOMS-FILE
+           PERFORM DISPLAY-HEADERS
+           PERFORM READ-AND-DISPLAY-STATUS UNTIL WS-EOF = 'Y'
+           PERFORM DISPLAY-SUMMARY
+           CLOSE ROOMS-FILE.
+
+       PRICE-RANGE-ROOMS-DSP.
+           MOVE 0 TO WS-ROOM-COUNTER
+           MOVE 'N' TO WS-EOF
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "==============================================="
+           "================================"
+           DISPLAY "                      FILTER BY PRICE RANGE  "
+           "                               "
+           DISPLAY "==============================================="
+           "================================"
+           RESET-COLOR
+           DISPLAY " "
+           DISPLAY "Enter minimum price per night: "
+           ACCEPT WS-FILTER-MIN-PRICE
+           DISPLAY "Enter maximum price per night: "
+           ACCEPT WS-FILTER-MAX-PRICE
+           DISPLAY " "
+
+           OPEN INPUT ROOMS-FILE
+           PERFORM DISPLAY-HEADERS
+           PERFORM READ-AND-DISPLAY-PRICE-RANGE UNTIL WS-EOF = 'Y'
+           PERFORM DISPLAY-SUMMARY
+           CLOSE ROOMS-FILE.
+
        DISPLAY-HEADERS.
            DISPLAY YELLOW-COLOR
            DISPLAY WS-HEADER-1
@@ -237,11 +304,40 @@
                    END-IF
            END-READ.
 
+       READ-AND-DISPLAY-STATUS.
+           READ ROOMS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF R-STATUS = WS-FILTER-STATUS
+                       PERFORM DISPLAY-ROOM-RECORD
+                       ADD 1 TO WS-ROOM-COUNTER
+                   END-IF
+           END-READ.
+
+       READ-AND-DISPLAY-PRICE-RANGE.
+           READ ROOMS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF PRICE-PER-NIGHT >= WS-FILTER-MIN-PRICE
+                       AND PRICE-PER-NIGHT <= WS-FILTER-MAX-PRICE
+                       PERFORM DISPLAY-ROOM-RECORD
+                       ADD 1 TO WS-ROOM-COUNTER
+                   END-IF
+           END-READ.
+
        DISPLAY-ROOM-RECORD.
            MOVE ROOM-ID TO WS-DL-ROOM-ID
            MOVE ROOM-TYPE TO WS-DL-ROOM-TYPE
            MOVE PRICE-PER-NIGHT TO WS-DL-PRICE
+           MOVE CURRENCY-CODE TO WS-DL-CURRENCY
            MOVE R-STATUS TO WS-DL-STATUS
+           IF ACTIVE-BOOKING-COUNT NOT NUMERIC
+               MOVE ZERO TO WS-DL-TIMES-BOOKED
+           ELSE
+               MOVE ACTIVE-BOOKING-COUNT TO WS-DL-TIMES-BOOKED
+           END-IF
            DISPLAY WS-DETAIL-LINE.
 
        DISPLAY-SUMMARY.
