@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Export Check-In/Check-Out and Stay-Log activity to a
+      *          flat file for the door-lock/key-card system to pick
+      *          up - one line per active or completed stay giving the
+      *          room, guest, and the dates the room's card should be
+      *          valid for.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exportKeycard.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKINOUT-FILE ASSIGN TO '../DATA/CHECKINOUT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHECKIN-ID.
+
+           SELECT STAYLOG-FILE ASSIGN TO '../DATA/STAYLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAYLOG-ID.
+
+           SELECT CUSTOMER-FILE ASSIGN TO '../DATA/CUSTOMERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID.
+
+           SELECT KEYCARD-EXPORT-FILE ASSIGN TO
+               '../DATA/KEYCARDEXPORT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKINOUT-FILE.
+       COPY "./CopyBooks/CHECKINOUT.cpy".
+
+       FD  STAYLOG-FILE.
+       COPY "./CopyBooks/STAYLOG.cpy".
+
+       FD  CUSTOMER-FILE.
+       COPY "./CopyBooks/CUSTOMERS.cpy".
+
+       FD  KEYCARD-EXPORT-FILE.
+       01  KC-EXPORT-LINE.
+           05 KC-ROOM-ID           PIC X(5).
+           05 FILLER               PIC X.
+           05 KC-CUSTOMER-ID       PIC 9(5).
+           05 FILLER               PIC X.
+           05 KC-CUSTOMER-NAME     PIC X(30).
+           05 FILLER               PIC X.
+           05 KC-VALID-FROM-DATE   PIC 9(8).
+           05 FILLER               PIC X.
+           05 KC-VALID-FROM-TIME   PIC 9(6).
+           05 FILLER               PIC X.
+           05 KC-VALID-TO-DATE     PIC 9(8).
+           05 FILLER               PIC X.
+           05 KC-VALID-TO-TIME     PIC 9(6).
+           05 FILLER               PIC X.
+           05 KC-ACCESS-STATUS     PIC X(9).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CHECKINOUT-FILE-STATUS PIC 99.
+           88 CHECKINOUT-FILE-OK    VALUE 00.
+           88 CHECKINOUT-FILE-ERROR VALUE 01 THRU 99.
+       01  WS-STAYLOG-FILE-STATUS  PIC 99.
+           88 STAYLOG-FILE-OK      VALUE 00.
+           88 STAYLOG-FILE-ERROR   VALUE 01 THRU 99.
+       01  WS-CUSTOMER-FILE-STATUS PIC 99.
+           88 CUSTOMER-FILE-OK     VALUE 00.
+           88 CUSTOMER-FILE-ERROR  VALUE 01 THRU 99.
+
+       01  WS-EOF                  PIC X VALUE 'N'.
+       01  WS-SL-EOF               PIC X VALUE 'N'.
+       01  WS-SL-FOUND             PIC X VALUE 'N'.
+       01  WS-LOOKUP-CHECKIN-ID    PIC 9(5).
+       01  WS-SL-CUSTOMER-ID       PIC 9(5).
+       01  WS-EXPORT-COUNT         PIC 9(5) VALUE 0.
+
+       01  CYAN-COLOR         PIC X(8) VALUE X"1B5B33366D".
+       01  RESET-COLOR        PIC X(4) VALUE X"1B5B306D".
+       01  CLEAR-SCREEN       PIC X(4) VALUE X"1B5B324A".
+       01  WS-DUMMY-INPUT     PIC X.
+
+       LINKAGE SECTION.
+       01 LINK PIC 9.
+
+       PROCEDURE DIVISION USING LINK.
+       MAIN-PROCEDURE.
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "=========================================="
+           DISPLAY "   KEY-CARD ACTIVITY EXPORT"
+           DISPLAY "=========================================="
+           RESET-COLOR
+
+           PERFORM EXPORT-KEYCARD-ACTIVITY
+
+           DISPLAY " "
+           DISPLAY "Export complete - " WS-EXPORT-COUNT
+                   " record(s) written to KEYCARDEXPORT.DAT"
+           DISPLAY "Press ENTER to continue..."
+           ACCEPT WS-DUMMY-INPUT
+           GOBACK.
+
+       EXPORT-KEYCARD-ACTIVITY.
+           OPEN INPUT CHECKINOUT-FILE
+           IF CHECKINOUT-FILE-ERROR
+               DISPLAY "Error opening CHECKINOUT file: "
+                       WS-CHECKINOUT-FILE-STATUS
+               GOBACK
+           END-IF
+
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-ERROR
+               DISPLAY "Error opening CUSTOMER file: "
+                       WS-CUSTOMER-FILE-STATUS
+               CLOSE CHECKINOUT-FILE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT KEYCARD-EXPORT-FILE
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-EXPORT-COUNT
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ CHECKINOUT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM EXPORT-ONE-STAY
+               END-READ
+           END-PERFORM
+
+           CLOSE KEYCARD-EXPORT-FILE
+           CLOSE CUSTOMER-FILE
+           CLOSE CHECKINOUT-FILE.
+
+       *> One exported line per check-in/check-out record, joined to
+       *> STAYLOG-FILE for the guest and CUSTOMER-FILE for the name
+       *> a key-card should be encoded with - the same kind of
+       *> full-table-scan join used elsewhere in this codebase since
+       *> STAYLOG-FILE has no alternate key on CHECKIN-ID-SL.
+       EXPORT-ONE-STAY.
+           MOVE CHECKIN-ID TO WS-LOOKUP-CHECKIN-ID
+           PERFORM FIND-STAYLOG-CUSTOMER
+
+           MOVE ROOM-ID-IO TO KC-ROOM-ID
+           MOVE ACTUAL-CHECKIN-DATE TO KC-VALID-FROM-DATE
+           MOVE ACTUAL-CHECKIN-TIME TO KC-VALID-FROM-TIME
+
+           IF WS-SL-FOUND = 'Y'
+               MOVE WS-SL-CUSTOMER-ID TO KC-CUSTOMER-ID
+               MOVE WS-SL-CUSTOMER-ID TO CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       MOVE SPACES TO KC-CUSTOMER-NAME
+                   NOT INVALID KEY
+                       MOVE CUSTOMER-NAME TO KC-CUSTOMER-NAME
+               END-READ
+           ELSE
+               MOVE 0 TO KC-CUSTOMER-ID
+               MOVE SPACES TO KC-CUSTOMER-NAME
+           END-IF
+
+           IF CHECKOUT-FLAG = 'Y'
+               MOVE CHECKOUT-DATE TO KC-VALID-TO-DATE
+               MOVE CHECKOUT-TIME TO KC-VALID-TO-TIME
+               MOVE "EXPIRED" TO KC-ACCESS-STATUS
+           ELSE
+               MOVE ZEROS TO KC-VALID-TO-DATE
+               MOVE ZEROS TO KC-VALID-TO-TIME
+               MOVE "ACTIVE" TO KC-ACCESS-STATUS
+           END-IF
+
+           WRITE KC-EXPORT-LINE
+           ADD 1 TO WS-EXPORT-COUNT.
+
+       *> Scans STAYLOG-FILE for the entry matching
+       *> WS-LOOKUP-CHECKIN-ID, leaving WS-SL-FOUND at 'N' if the
+       *> check-in/check-out record predates stay-log tracking.
+       FIND-STAYLOG-CUSTOMER.
+           MOVE 'N' TO WS-SL-FOUND
+           MOVE 0 TO WS-SL-CUSTOMER-ID
+           OPEN INPUT STAYLOG-FILE
+           IF STAYLOG-FILE-OK
+               MOVE 'N' TO WS-SL-EOF
+               PERFORM UNTIL WS-SL-EOF = 'Y' OR WS-SL-FOUND = 'Y'
+                   READ STAYLOG-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-SL-EOF
+                       NOT AT END
+                           IF CHECKIN-ID-SL = WS-LOOKUP-CHECKIN-ID
+                               MOVE 'Y' TO WS-SL-FOUND
+                               MOVE CUSTOMER-ID-SL TO
+                                   WS-SL-CUSTOMER-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE STAYLOG-FILE
+           END-IF.
+
+       END PROGRAM exportKeycard.
