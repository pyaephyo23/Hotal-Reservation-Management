@@ -130,10 +130,12 @@
            END-IF
 
            *> Count check-outs in this month (only if check-out occurred)
-           IF CHECKOUT-FLAG = 'Y'
-               DIVIDE CHECKOUT-DATE BY 10000 GIVING WS-BOOKING-YEAR
+           IF CHECKOUT-FLAG IN CHECKINOUT-RECORD = 'Y'
+               DIVIDE CHECKOUT-DATE IN CHECKINOUT-RECORD BY 10000
+                   GIVING WS-BOOKING-YEAR
                COMPUTE WS-BOOKING-MONTH =
-                   (CHECKOUT-DATE - (WS-BOOKING-YEAR * 10000)) / 100
+                   (CHECKOUT-DATE IN CHECKINOUT-RECORD -
+                   (WS-BOOKING-YEAR * 10000)) / 100
 
                IF WS-BOOKING-YEAR = WS-REPORT-YEAR AND
                   WS-BOOKING-MONTH = WS-REPORT-MONTH
