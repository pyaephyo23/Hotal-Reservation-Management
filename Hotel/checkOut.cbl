@@ -28,6 +28,31 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS INVOICE-ID.
+           SELECT RATES-FILE ASSIGN TO '../DATA/RATES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-CODE
+               FILE STATUS IS WS-RATE-FILE-STATUS.
+           SELECT SERVICES-FILE ASSIGN TO '../DATA/SERVICES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SERVICE-CODE
+               FILE STATUS IS WS-SVC-FILE-STATUS.
+           SELECT COUNTERS-FILE ASSIGN TO '../DATA/COUNTERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COUNTER-NAME
+               FILE STATUS IS WS-CTR-FILE-STATUS.
+           SELECT RATECAL-FILE ASSIGN TO '../DATA/RATECAL.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-KEY
+               FILE STATUS IS WS-RC-FILE-STATUS.
+           SELECT PAYMENTS-FILE ASSIGN TO '../DATA/PAYMENTS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PAYMENT-ID
+               FILE STATUS IS WS-PMT-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -49,6 +74,21 @@
        FD  INVOICES-FILE.
        COPY "./CopyBooks/INVOICES.cpy".
 
+       FD  RATES-FILE.
+       COPY "./CopyBooks/RATES.cpy".
+
+       FD  SERVICES-FILE.
+       COPY "./CopyBooks/SERVICES.cpy".
+
+       FD  COUNTERS-FILE.
+       COPY "./CopyBooks/COUNTERS.cpy".
+
+       FD  RATECAL-FILE.
+       COPY "./CopyBooks/RATECAL.cpy".
+
+       FD  PAYMENTS-FILE.
+       COPY "./CopyBooks/PAYMENTS.cpy".
+
        WORKING-STORAGE SECTION.
        *> Menu control variables
        01 WS-CHOICE                   PIC 9.
@@ -87,6 +127,7 @@
        01 WS-CUSTOMER-PHONE           PIC X(15).
        01 WS-ROOM-TYPE                PIC X(10).
        01 WS-ROOM-PRICE               PIC 9(9).
+       01 WS-ROOM-CURRENCY            PIC X(3).
 
        *> Billing calculations
        01 WS-STAY-DAYS                PIC 9(3).
@@ -95,6 +136,48 @@
        01 WS-TAX-AMOUNT               PIC 9(9).
        01 WS-TOTAL-AMOUNT             PIC 9(9).
        01 WS-TAX-RATE                 PIC V99 VALUE 0.15.
+       01 WS-TAX-RATE-PCT             PIC 9(2) VALUE 15.
+       01 WS-RATE-FILE-STATUS         PIC 99.
+           88 RATE-FILE-OK            VALUE 00.
+           88 RATE-FILE-ERROR         VALUE 01 THRU 99.
+
+       *> Itemized service charge catalog
+       01 WS-SVC-FILE-STATUS          PIC 99.
+           88 SVC-FILE-OK             VALUE 00.
+           88 SVC-FILE-ERROR          VALUE 01 THRU 99.
+       01 WS-SVC-COUNT                PIC 9(2) VALUE 0.
+       01 WS-SVC-INDEX                PIC 9(2).
+       01 WS-SVC-TABLE.
+           05 WS-SVC-ENTRY OCCURS 10 TIMES.
+               10 WS-SVC-CODE         PIC X(10).
+               10 WS-SVC-DESC         PIC X(20).
+               10 WS-SVC-PRICE        PIC 9(7).
+       01 WS-SVC-CHOICE                PIC X(10).
+       01 WS-MORE-SERVICES             PIC X VALUE 'Y'.
+       01 WS-ITEM-COUNT                PIC 9(2) VALUE 0.
+       01 WS-ITEM-TABLE.
+           05 WS-ITEM-ENTRY OCCURS 5 TIMES.
+               10 WS-ITEM-CODE         PIC X(10).
+               10 WS-ITEM-DESC         PIC X(20).
+               10 WS-ITEM-PRICE        PIC 9(7).
+
+       *> Shared sequential-ID counter file status
+       01 WS-CTR-FILE-STATUS          PIC 99.
+           88 CTR-FILE-OK             VALUE 00.
+           88 CTR-FILE-ERROR          VALUE 01 THRU 99.
+
+       *> Seasonal / date-based rate calendar
+       01 WS-RC-FILE-STATUS           PIC 99.
+           88 RC-FILE-OK              VALUE 00.
+           88 RC-FILE-ERROR           VALUE 01 THRU 99.
+       01 WS-SEASONAL-RATE-FOUND      PIC X VALUE 'N'.
+       01 WS-SEASONAL-PRICE           PIC 9(9).
+       01 WS-SEASON-ROOM-TYPE         PIC X(10).
+       01 WS-SEASON-CHECK-DATE        PIC 9(8).
+
+       *> Negotiated corporate account discount
+       01 WS-CORPORATE-RATE-PCT       PIC 9(3) VALUE 0.
+       01 WS-DEPOSIT-CREDIT           PIC 9(9) VALUE 0.
 
        *> Display formatting
        01 WS-FORMATTED-PRICE          PIC $(9).
@@ -103,6 +186,25 @@
        *> Invoice generation
        01 WS-NEXT-INVOICE-ID          PIC 9(5) VALUE 0.
 
+       *> Split payment at checkout
+       01 WS-PMT-FILE-STATUS          PIC 99.
+           88 PMT-FILE-OK             VALUE 00.
+           88 PMT-FILE-ERROR          VALUE 01 THRU 99.
+       01 WS-NEXT-PAYMENT-ID          PIC 9(5) VALUE 0.
+       01 WS-SPLIT-PAYMENT-FLAG       PIC X VALUE 'N'.
+       01 WS-PAYMENT-COUNT            PIC 9 VALUE 0.
+       01 WS-PAYMENT-INDEX            PIC 9.
+       01 WS-PAYMENT-REMAINING        PIC 9(9) VALUE 0.
+       01 WS-PAYMENT-METHOD-INPUT     PIC X(12).
+       01 WS-PAYMENT-AMOUNT-INPUT     PIC 9(9).
+       01 WS-PMT-METHOD-CHOICE        PIC 9.
+       01 WS-PAYMENT-TABLE.
+           05 WS-PAYMENT-ENTRY OCCURS 5 TIMES.
+               10 WS-PAYMENT-METHOD   PIC X(12).
+               10 WS-PAYMENT-AMOUNT   PIC 9(9).
+       01 WS-PAYMENT-ID-TABLE.
+           05 WS-PAYMENT-ID-ENTRY OCCURS 5 TIMES PIC 9(5).
+
        *> Color codes for display - ANSI escape sequences
        01 RED-COLOR          PIC X(8) VALUE X"1B5B33316D".
        01 GREEN-COLOR        PIC X(8) VALUE X"1B5B33326D".
@@ -193,7 +295,7 @@
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        IF ROOM-ID-IO = WS-SEARCH-ROOM-ID AND
-                          CHECKOUT-FLAG = 'N'
+                          CHECKOUT-FLAG IN CHECKINOUT-RECORD = 'N'
                            MOVE 'Y' TO WS-FOUND
                        END-IF
                END-READ
@@ -207,7 +309,7 @@
                DISPLAY "Press ENTER to continue..."
                ACCEPT WS-DUMMY-INPUT
            ELSE
-               IF CHECKOUT-FLAG = 'Y'
+               IF CHECKOUT-FLAG IN CHECKINOUT-RECORD = 'Y'
                    DISPLAY " "
                    DISPLAY YELLOW-COLOR "Check-out already compl"
                    "eted." RESET-COLOR
@@ -345,6 +447,13 @@
                            NOT INVALID KEY
                               MOVE CUSTOMER-NAME TO WS-CUSTOMER-NAME
                                MOVE CUSTOMER-PHONE TO WS-CUSTOMER-PHONE
+                               IF FUNCTION TRIM(CUSTOMER-ACCOUNT-TYPE)
+                                       = 'Corporate'
+                                   MOVE CORPORATE-RATE-PCT TO
+                                       WS-CORPORATE-RATE-PCT
+                               ELSE
+                                   MOVE 0 TO WS-CORPORATE-RATE-PCT
+                               END-IF
                            END-READ
                            CLOSE CUSTOMER-FILE
                            MOVE 'Y' TO WS-FOUND
@@ -360,14 +469,178 @@
                INVALID KEY
                    MOVE "Unknown" TO WS-ROOM-TYPE
                    MOVE 0 TO WS-ROOM-PRICE
+                   MOVE SPACES TO WS-ROOM-CURRENCY
                NOT INVALID KEY
                    MOVE ROOM-TYPE TO WS-ROOM-TYPE
                    MOVE PRICE-PER-NIGHT TO WS-ROOM-PRICE
+                   MOVE CURRENCY-CODE TO WS-ROOM-CURRENCY
            END-READ
-           CLOSE ROOMS-FILE.
+           CLOSE ROOMS-FILE
+
+           *> A seasonal rate-calendar entry for this room type and
+           *> the actual check-in date takes precedence over the
+           *> room's standing list price, but not over an explicit
+           *> manager-authorized walk-in override below.
+           MOVE WS-ROOM-TYPE TO WS-SEASON-ROOM-TYPE
+           MOVE ACTUAL-CHECKIN-DATE TO WS-SEASON-CHECK-DATE
+           PERFORM GET-SEASONAL-RATE
+           IF WS-SEASONAL-RATE-FOUND = 'Y'
+               MOVE WS-SEASONAL-PRICE TO WS-ROOM-PRICE
+           END-IF
+
+           *> A manager-authorized walk-in rate override takes
+           *> precedence over the room's standing list price.
+           IF OVERRIDE-PRICE > 0
+               MOVE OVERRIDE-PRICE TO WS-ROOM-PRICE
+           END-IF.
 
        *> Calculate billing amounts
+       LOAD-TAX-RATE.
+           *> Tax rate is read from the RATES control file so it can
+           *> be changed without a recompile. Fall back to the
+           *> original 15% if the control file is missing the record.
+           MOVE 15 TO WS-TAX-RATE-PCT
+           OPEN INPUT RATES-FILE
+           IF RATE-FILE-OK
+               MOVE 'TAX' TO RATE-CODE
+               READ RATES-FILE KEY IS RATE-CODE
+                   NOT INVALID KEY
+                       MOVE RATE-VALUE TO WS-TAX-RATE-PCT
+               END-READ
+               CLOSE RATES-FILE
+           END-IF
+           COMPUTE WS-TAX-RATE = WS-TAX-RATE-PCT / 100.
+
+      *> Scans the rate calendar control file for an entry covering
+      *> WS-SEASON-ROOM-TYPE/WS-SEASON-CHECK-DATE, the same
+      *> full-table-scan style LOAD-SERVICES uses, since a date-range
+      *> lookup cannot be expressed as a single indexed key. Missing
+      *> or empty file is not an error - it just means no override
+      *> applies, the same as RATES.DAT/SERVICES.DAT falling back
+      *> when absent.
+       GET-SEASONAL-RATE.
+           MOVE 'N' TO WS-SEASONAL-RATE-FOUND
+           MOVE ZEROS TO WS-SEASONAL-PRICE
+           OPEN INPUT RATECAL-FILE
+           IF RC-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                       OR WS-SEASONAL-RATE-FOUND = 'Y'
+                   READ RATECAL-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF RC-ROOM-TYPE = WS-SEASON-ROOM-TYPE
+                               AND WS-SEASON-CHECK-DATE >= RC-START-DATE
+                               AND WS-SEASON-CHECK-DATE <= RC-END-DATE
+                               MOVE 'Y' TO WS-SEASONAL-RATE-FOUND
+                               MOVE RC-OVERRIDE-PRICE TO
+                                   WS-SEASONAL-PRICE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE RATECAL-FILE
+           END-IF.
+
+           *> Load the itemized service charge catalog into a table,
+           *> the same way LOAD-ROOM-TYPES/LOAD-TAX-RATE read their
+           *> control files. Falls back to free-text entry below if
+           *> the catalog is missing or empty.
+       LOAD-SERVICES.
+           MOVE ZEROS TO WS-SVC-COUNT
+           OPEN INPUT SERVICES-FILE
+           IF SVC-FILE-OK
+               MOVE 'N' TO WS-EOF
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ SERVICES-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF SERVICE-STATUS = 'Active'
+                               ADD 1 TO WS-SVC-COUNT
+                               MOVE SERVICE-CODE
+                                   TO WS-SVC-CODE(WS-SVC-COUNT)
+                               MOVE SERVICE-DESC
+                                   TO WS-SVC-DESC(WS-SVC-COUNT)
+                               MOVE SERVICE-PRICE
+                                   TO WS-SVC-PRICE(WS-SVC-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE SERVICES-FILE
+           END-IF.
+
+       *> Add the service matching WS-SVC-CHOICE to the itemized list
+       *> and its price to the running service-charge total.
+       ADD-SERVICE-ITEM.
+           MOVE 'N' TO WS-FOUND
+           PERFORM VARYING WS-SVC-INDEX FROM 1 BY 1
+                   UNTIL WS-SVC-INDEX > WS-SVC-COUNT
+               IF WS-SVC-CODE(WS-SVC-INDEX) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SVC-CHOICE))
+                   MOVE 'Y' TO WS-FOUND
+                   ADD 1 TO WS-ITEM-COUNT
+                   MOVE WS-SVC-CODE(WS-SVC-INDEX)
+                       TO WS-ITEM-CODE(WS-ITEM-COUNT)
+                   MOVE WS-SVC-DESC(WS-SVC-INDEX)
+                       TO WS-ITEM-DESC(WS-ITEM-COUNT)
+                   MOVE WS-SVC-PRICE(WS-SVC-INDEX)
+                       TO WS-ITEM-PRICE(WS-ITEM-COUNT)
+                   ADD WS-SVC-PRICE(WS-SVC-INDEX) TO WS-SERVICE-CHARGES
+               END-IF
+           END-PERFORM
+           IF WS-FOUND = 'N'
+               DISPLAY RED-COLOR "*** Unknown service code. ***"
+               RESET-COLOR
+           END-IF.
+
+       *> Display the active service catalog as a pick list.
+       DISPLAY-SERVICE-MENU.
+           DISPLAY " "
+           DISPLAY "Available services:"
+           PERFORM VARYING WS-SVC-INDEX FROM 1 BY 1
+                   UNTIL WS-SVC-INDEX > WS-SVC-COUNT
+               MOVE WS-SVC-PRICE(WS-SVC-INDEX) TO WS-FORMATTED-PRICE
+               DISPLAY "  " WS-SVC-CODE(WS-SVC-INDEX) " - "
+                       FUNCTION TRIM(WS-SVC-DESC(WS-SVC-INDEX))
+                       " (" WS-FORMATTED-PRICE ")"
+           END-PERFORM
+           DISPLAY "Enter a service code to add it, or DONE to finish:".
+
+       *> Walk the user through the service catalog, letting them add
+       *> as many itemized charges as apply, up to the 5-item cap on
+       *> the invoice record. Falls back to the old single free-text
+       *> amount if no catalog is on file.
+       GET-SERVICE-CHARGES.
+           MOVE 0 TO WS-SERVICE-CHARGES
+           MOVE 0 TO WS-ITEM-COUNT
+           PERFORM LOAD-SERVICES
+
+           IF WS-SVC-COUNT = 0
+               DISPLAY "Enter additional service charges (0 if none): "
+               ACCEPT WS-SERVICE-CHARGES
+           ELSE
+               MOVE 'Y' TO WS-MORE-SERVICES
+               PERFORM UNTIL WS-MORE-SERVICES = 'N'
+                   PERFORM DISPLAY-SERVICE-MENU
+                   ACCEPT WS-SVC-CHOICE
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SVC-CHOICE))
+                           = 'DONE'
+                       MOVE 'N' TO WS-MORE-SERVICES
+                   ELSE
+                       PERFORM ADD-SERVICE-ITEM
+                       IF WS-ITEM-COUNT >= 5
+                           DISPLAY YELLOW-COLOR "Maximum of 5 itemized "
+                           "charges reached." RESET-COLOR
+                           MOVE 'N' TO WS-MORE-SERVICES
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        CALCULATE-BILLING.
+           PERFORM LOAD-TAX-RATE
+
            *> Calculate stay duration
            IF WS-CHECKOUT-DATE = ACTUAL-CHECKIN-DATE
                *> Same-day checkout, charge for 1 day
@@ -381,6 +654,13 @@
            *> Calculate room charges
            COMPUTE WS-ROOM-CHARGES = WS-ROOM-PRICE * WS-STAY-DAYS
 
+           *> Apply negotiated corporate account discount, if any,
+           *> off the room charges before tax is computed.
+           IF WS-CORPORATE-RATE-PCT > 0
+               COMPUTE WS-ROOM-CHARGES = WS-ROOM-CHARGES -
+                   (WS-ROOM-CHARGES * WS-CORPORATE-RATE-PCT / 100)
+           END-IF
+
            *> Get service charges
            DISPLAY CLEAR-SCREEN
            DISPLAY CYAN-COLOR
@@ -391,9 +671,8 @@
            "============================"
            RESET-COLOR
            DISPLAY "                                                   "
-           DISPLAY "Enter additional service charges (0 if none): "
 
-           ACCEPT WS-SERVICE-CHARGES
+           PERFORM GET-SERVICE-CHARGES
 
            *> Calculate tax
            COMPUTE WS-TAX-AMOUNT =
@@ -401,7 +680,40 @@
 
            *> Calculate total
            COMPUTE WS-TOTAL-AMOUNT =
-               WS-ROOM-CHARGES + WS-SERVICE-CHARGES + WS-TAX-AMOUNT.
+               WS-ROOM-CHARGES + WS-SERVICE-CHARGES + WS-TAX-AMOUNT
+
+           *> Credit any deposit collected at booking time against
+           *> the bill just computed.
+           PERFORM CREDIT-DEPOSIT-IF-ANY.
+
+      *> Looks up the booking behind this stay and, if a deposit was
+      *> collected and not yet credited, applies it against the total
+      *> and marks the booking so it cannot be credited twice.
+       CREDIT-DEPOSIT-IF-ANY.
+           MOVE 0 TO WS-DEPOSIT-CREDIT
+           OPEN I-O BOOKING-FILE
+           MOVE BOOKING-ID-IO TO BOOKING-ID
+           READ BOOKING-FILE KEY IS BOOKING-ID
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF DEPOSIT-AMOUNT > 0 AND
+                           DEPOSIT-PAID-FLAG NOT = 'Y'
+                       IF DEPOSIT-AMOUNT > WS-TOTAL-AMOUNT
+                           MOVE WS-TOTAL-AMOUNT TO WS-DEPOSIT-CREDIT
+                       ELSE
+                           MOVE DEPOSIT-AMOUNT TO WS-DEPOSIT-CREDIT
+                       END-IF
+                       SUBTRACT WS-DEPOSIT-CREDIT FROM WS-TOTAL-AMOUNT
+                       MOVE 'Y' TO DEPOSIT-PAID-FLAG
+                       MOVE FUNCTION CURRENT-DATE(1:14) TO
+                           LAST-MODIFIED-AT
+                       MOVE "Deposit credited at checkout" TO
+                           LAST-MODIFIED-REASON
+                       REWRITE BOOKING-RECORD
+                   END-IF
+           END-READ
+           CLOSE BOOKING-FILE.
 
        *> Generate and display invoice
        GENERATE-INVOICE.
@@ -411,12 +723,23 @@
            *> Create invoice record
            OPEN I-O INVOICES-FILE
            MOVE WS-NEXT-INVOICE-ID TO INVOICE-ID
+           MOVE CHECKIN-ID TO CHECKIN-ID-IV
            MOVE BOOKING-ID-IO TO BOOKING-ID-IV
            MOVE WS-ROOM-CHARGES TO ROOM-CHARGE
            MOVE WS-SERVICE-CHARGES TO SERVICE-CHARGE
-           MOVE 15 TO TAX-RATE
+           MOVE WS-TAX-RATE-PCT TO TAX-RATE
            MOVE WS-TOTAL-AMOUNT TO TOTAL-CHARGE
            MOVE WS-CURRENT-DATE TO CREATED-AT-IV
+           MOVE WS-ITEM-COUNT TO SERVICE-ITEM-COUNT
+           MOVE WS-DEPOSIT-CREDIT TO DEPOSIT-CREDIT
+           MOVE WS-ROOM-CURRENCY TO INVOICE-CURRENCY
+           PERFORM VARYING WS-SVC-INDEX FROM 1 BY 1
+                   UNTIL WS-SVC-INDEX > WS-ITEM-COUNT
+               MOVE WS-ITEM-CODE(WS-SVC-INDEX) TO SI-CODE(WS-SVC-INDEX)
+               MOVE WS-ITEM-DESC(WS-SVC-INDEX) TO SI-DESC(WS-SVC-INDEX)
+               MOVE WS-ITEM-PRICE(WS-SVC-INDEX)
+                   TO SI-PRICE(WS-SVC-INDEX)
+           END-PERFORM
 
            WRITE INVOICE-RECORD
                INVALID KEY
@@ -430,6 +753,7 @@
                    "y!"
                    RESET-COLOR
                    DISPLAY " "
+                   PERFORM RECORD-PAYMENT-SPLIT
            END-WRITE
            CLOSE INVOICES-FILE
 
@@ -471,20 +795,37 @@
            DISPLAY "  Days Stayed:  " WS-STAY-DAYS
 
            MOVE WS-ROOM-PRICE TO WS-FORMATTED-PRICE
-           DISPLAY "  Room Rate:    " WS-FORMATTED-PRICE " per night"
+           DISPLAY "  Room Rate:    " INVOICE-CURRENCY " "
+                   WS-FORMATTED-PRICE " per night"
            DISPLAY " "
-           DISPLAY CYAN-COLOR "Charges:" RESET-COLOR
+           DISPLAY CYAN-COLOR "Charges (" INVOICE-CURRENCY "):"
+                   RESET-COLOR
 
            MOVE WS-ROOM-CHARGES TO WS-FORMATTED-TOTAL
            DISPLAY "  Room Charges: " WS-FORMATTED-TOTAL
+           IF SERVICE-ITEM-COUNT > 0
+               PERFORM VARYING WS-SVC-INDEX FROM 1 BY 1
+                       UNTIL WS-SVC-INDEX > SERVICE-ITEM-COUNT
+                   MOVE SI-PRICE(WS-SVC-INDEX) TO WS-FORMATTED-PRICE
+                   DISPLAY "    " FUNCTION TRIM(SI-DESC(WS-SVC-INDEX))
+                           " (" FUNCTION TRIM(SI-CODE(WS-SVC-INDEX))
+                           "): " WS-FORMATTED-PRICE
+               END-PERFORM
+           END-IF
            MOVE WS-SERVICE-CHARGES TO WS-FORMATTED-TOTAL
            DISPLAY "  Service Fees: " WS-FORMATTED-TOTAL
            MOVE WS-TAX-AMOUNT TO WS-FORMATTED-TOTAL
-           DISPLAY "  Tax (15%):    " WS-FORMATTED-TOTAL
+           DISPLAY "  Tax (" WS-TAX-RATE-PCT "%):    "
+                   WS-FORMATTED-TOTAL
+           IF DEPOSIT-CREDIT > 0
+               MOVE DEPOSIT-CREDIT TO WS-FORMATTED-TOTAL
+               DISPLAY "  Deposit Credit: -" WS-FORMATTED-TOTAL
+           END-IF
            DISPLAY "==============================================="
            "================================"
            MOVE WS-TOTAL-AMOUNT TO WS-FORMATTED-TOTAL
-           DISPLAY GREEN-COLOR "  TOTAL AMOUNT: " WS-FORMATTED-TOTAL
+           DISPLAY GREEN-COLOR "  TOTAL AMOUNT: " INVOICE-CURRENCY
+                   " " WS-FORMATTED-TOTAL
            RESET-COLOR
            DISPLAY "==============================================="
            "================================"
@@ -492,10 +833,167 @@
            DISPLAY "Press ENTER to continue..."
            ACCEPT WS-DUMMY-INPUT.
 
+       *> Ask whether the guest wants to split the bill across more
+       *> than one payment method, then log every method/amount pair
+       *> to the payment ledger against the invoice just created.
+       RECORD-PAYMENT-SPLIT.
+           MOVE 0 TO WS-PAYMENT-COUNT
+           MOVE WS-TOTAL-AMOUNT TO WS-PAYMENT-REMAINING
+           MOVE 'N' TO WS-SPLIT-PAYMENT-FLAG
+           DISPLAY " "
+           DISPLAY "Split this bill across multiple payment methods? "
+           "(Y/N): "
+           ACCEPT WS-SPLIT-PAYMENT-FLAG
+
+           IF WS-SPLIT-PAYMENT-FLAG = 'Y' OR WS-SPLIT-PAYMENT-FLAG = 'y'
+               PERFORM COLLECT-PAYMENT-SPLIT-ENTRY
+                   UNTIL WS-PAYMENT-REMAINING = 0
+                       OR WS-PAYMENT-COUNT = 5
+           ELSE
+               ADD 1 TO WS-PAYMENT-COUNT
+               PERFORM GET-PAYMENT-METHOD-CHOICE
+               MOVE WS-PAYMENT-METHOD-INPUT
+                   TO WS-PAYMENT-METHOD(WS-PAYMENT-COUNT)
+               MOVE WS-TOTAL-AMOUNT
+                   TO WS-PAYMENT-AMOUNT(WS-PAYMENT-COUNT)
+               MOVE 0 TO WS-PAYMENT-REMAINING
+           END-IF
+
+           PERFORM WRITE-PAYMENT-RECORDS.
+
+       *> Collect one (method, amount) split against the balance still
+       *> owed; the last slot always absorbs whatever is left so the
+       *> splits can never fail to add up to the invoice total.
+       COLLECT-PAYMENT-SPLIT-ENTRY.
+           ADD 1 TO WS-PAYMENT-COUNT
+           DISPLAY " "
+           MOVE WS-PAYMENT-REMAINING TO WS-FORMATTED-TOTAL
+           DISPLAY "Amount remaining: " INVOICE-CURRENCY " "
+                   WS-FORMATTED-TOTAL
+           PERFORM GET-PAYMENT-METHOD-CHOICE
+           MOVE WS-PAYMENT-METHOD-INPUT
+               TO WS-PAYMENT-METHOD(WS-PAYMENT-COUNT)
+
+           IF WS-PAYMENT-COUNT = 5
+               MOVE WS-PAYMENT-REMAINING TO WS-PAYMENT-AMOUNT-INPUT
+               DISPLAY "Amount for this method: " INVOICE-CURRENCY " "
+                       WS-FORMATTED-TOTAL " (final split - covers "
+                       "remaining balance)"
+           ELSE
+               DISPLAY "Amount to pay with this method: "
+               ACCEPT WS-PAYMENT-AMOUNT-INPUT
+               IF WS-PAYMENT-AMOUNT-INPUT = 0
+                       OR WS-PAYMENT-AMOUNT-INPUT > WS-PAYMENT-REMAINING
+                   MOVE WS-PAYMENT-REMAINING TO WS-PAYMENT-AMOUNT-INPUT
+                   DISPLAY YELLOW-COLOR "Amount adjusted to cover the "
+                   "remaining balance." RESET-COLOR
+               END-IF
+           END-IF
+
+           MOVE WS-PAYMENT-AMOUNT-INPUT
+               TO WS-PAYMENT-AMOUNT(WS-PAYMENT-COUNT)
+           SUBTRACT WS-PAYMENT-AMOUNT-INPUT FROM WS-PAYMENT-REMAINING.
+
+       *> Prompt for one payment method from the supported list.
+       GET-PAYMENT-METHOD-CHOICE.
+           DISPLAY "  1. Cash"
+           DISPLAY "  2. Card"
+           DISPLAY "  3. UPI"
+           DISPLAY "  4. Bank Transfer"
+           DISPLAY "  Select payment method: "
+           ACCEPT WS-PMT-METHOD-CHOICE
+           EVALUATE WS-PMT-METHOD-CHOICE
+               WHEN 1
+                   MOVE "Cash" TO WS-PAYMENT-METHOD-INPUT
+               WHEN 2
+                   MOVE "Card" TO WS-PAYMENT-METHOD-INPUT
+               WHEN 3
+                   MOVE "UPI" TO WS-PAYMENT-METHOD-INPUT
+               WHEN 4
+                   MOVE "Bank Transfer" TO WS-PAYMENT-METHOD-INPUT
+               WHEN OTHER
+                   MOVE "Cash" TO WS-PAYMENT-METHOD-INPUT
+           END-EVALUATE.
+
+       *> Write one payment ledger record per collected split, each
+       *> tied back to the invoice and booking this checkout created.
+       WRITE-PAYMENT-RECORDS.
+           PERFORM VARYING WS-PAYMENT-INDEX FROM 1 BY 1
+                   UNTIL WS-PAYMENT-INDEX > WS-PAYMENT-COUNT
+               PERFORM GENERATE-NEXT-PAYMENT-ID
+               MOVE WS-NEXT-PAYMENT-ID
+                   TO WS-PAYMENT-ID-ENTRY(WS-PAYMENT-INDEX)
+           END-PERFORM
+
+           OPEN I-O PAYMENTS-FILE
+           IF PMT-FILE-ERROR
+               OPEN OUTPUT PAYMENTS-FILE
+               CLOSE PAYMENTS-FILE
+               OPEN I-O PAYMENTS-FILE
+           END-IF
+
+           PERFORM VARYING WS-PAYMENT-INDEX FROM 1 BY 1
+                   UNTIL WS-PAYMENT-INDEX > WS-PAYMENT-COUNT
+               MOVE WS-PAYMENT-ID-ENTRY(WS-PAYMENT-INDEX) TO PAYMENT-ID
+               MOVE WS-NEXT-INVOICE-ID TO PAYMENT-INVOICE-ID
+               MOVE BOOKING-ID-IO TO PAYMENT-BOOKING-ID
+               MOVE WS-PAYMENT-METHOD(WS-PAYMENT-INDEX)
+                   TO PAYMENT-METHOD
+               MOVE WS-PAYMENT-AMOUNT(WS-PAYMENT-INDEX)
+                   TO PAYMENT-AMOUNT
+               MOVE FUNCTION CURRENT-DATE(1:14) TO PAYMENT-TIMESTAMP
+               WRITE PAYMENT-RECORD
+                   INVALID KEY
+                       DISPLAY " "
+                       DISPLAY RED-COLOR "*** ERROR: Unable to record "
+                       "payment. ***" RESET-COLOR
+                       DISPLAY " "
+               END-WRITE
+           END-PERFORM
+
+           CLOSE PAYMENTS-FILE.
+
+       *> Generate next payment ID
+       GENERATE-NEXT-PAYMENT-ID.
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'PAYMENT' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-PAYMENT-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-PAYMENT-ID
+           CLOSE COUNTERS-FILE.
+
+       *> First use of the PAYMENT counter - seed it from the highest
+       *> PAYMENT-ID already on file so IDs stay unique.
+       SEED-PAYMENT-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
+           OPEN INPUT PAYMENTS-FILE
+           IF PMT-FILE-OK
+               PERFORM UNTIL WS-EOF = 'Y'
+                   READ PAYMENTS-FILE NEXT
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           IF PAYMENT-ID > COUNTER-NEXT-ID
+                               MOVE PAYMENT-ID TO COUNTER-NEXT-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE PAYMENTS-FILE
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'PAYMENT' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
+
        *> Update checkout record
        UPDATE-CHECKOUT-RECORD.
-           MOVE 'Y' TO CHECKOUT-FLAG
-           MOVE WS-CHECKOUT-DATE TO CHECKOUT-DATE
+           MOVE 'Y' TO CHECKOUT-FLAG IN CHECKINOUT-RECORD
+           MOVE WS-CHECKOUT-DATE TO CHECKOUT-DATE IN CHECKINOUT-RECORD
            MOVE WS-CHECKOUT-TIME TO CHECKOUT-TIME
 
            REWRITE CHECKINOUT-RECORD
@@ -523,6 +1021,7 @@
                    DISPLAY " "
                NOT INVALID KEY
                    MOVE 'Available' TO R-STATUS
+                   MOVE 'Dirty' TO HOUSEKEEPING-STATUS
                    REWRITE ROOMS-RECORD
                        INVALID KEY
                            DISPLAY " "
@@ -539,24 +1038,50 @@
            END-READ
            CLOSE ROOMS-FILE.
 
+       *> Opens the shared counter control file, creating it on first
+       *> use so GENERATE-NEXT-INVOICE-ID can rely on I-O access.
+       OPEN-COUNTERS-FILE.
+           OPEN I-O COUNTERS-FILE
+           IF CTR-FILE-ERROR
+               OPEN OUTPUT COUNTERS-FILE
+               CLOSE COUNTERS-FILE
+               OPEN I-O COUNTERS-FILE
+           END-IF.
+
        *> Generate next invoice ID
        GENERATE-NEXT-INVOICE-ID.
-           MOVE 'N' TO WS-EOF
-           MOVE 0 TO WS-NEXT-INVOICE-ID
+           PERFORM OPEN-COUNTERS-FILE
+           MOVE 'INVOICE' TO COUNTER-NAME
+           READ COUNTERS-FILE KEY IS COUNTER-NAME
+               INVALID KEY
+                   PERFORM SEED-INVOICE-COUNTER
+               NOT INVALID KEY
+                   ADD 1 TO COUNTER-NEXT-ID
+                   REWRITE COUNTER-RECORD
+           END-READ
+           MOVE COUNTER-NEXT-ID TO WS-NEXT-INVOICE-ID
+           CLOSE COUNTERS-FILE.
 
+       *> First use of the INVOICE counter - seed it from the highest
+       *> INVOICE-ID already on file so IDs stay unique across the
+       *> switch from a per-call file scan to a shared counter.
+       SEED-INVOICE-COUNTER.
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO COUNTER-NEXT-ID
            OPEN INPUT INVOICES-FILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ INVOICES-FILE NEXT
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       IF INVOICE-ID > WS-NEXT-INVOICE-ID
-                           MOVE INVOICE-ID TO WS-NEXT-INVOICE-ID
+                       IF INVOICE-ID > COUNTER-NEXT-ID
+                           MOVE INVOICE-ID TO COUNTER-NEXT-ID
                        END-IF
                END-READ
            END-PERFORM
            CLOSE INVOICES-FILE
-
-           ADD 1 TO WS-NEXT-INVOICE-ID.
+           ADD 1 TO COUNTER-NEXT-ID
+           MOVE 'INVOICE' TO COUNTER-NAME
+           WRITE COUNTER-RECORD.
 
        END PROGRAM checkOut.
