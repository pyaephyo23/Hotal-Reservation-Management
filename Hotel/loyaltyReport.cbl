@@ -0,0 +1,202 @@
+      ******************************************************************
+      * Author: Kaung Myat Htun
+      * Date: 2026-08-09
+      * Purpose: Guest Loyalty / Repeat-Stay Report - tallies stays
+      *          per customer from STAYLOG-FILE and lists guests with
+      *          more than one stay, most stays first.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. loyaltyReport.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAYLOG-FILE ASSIGN TO '../DATA/STAYLOG.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STAYLOG-ID.
+
+           SELECT CUSTOMER-FILE ASSIGN TO '../DATA/CUSTOMERS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-ID.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STAYLOG-FILE.
+       COPY "./CopyBooks/STAYLOG.cpy".
+
+       FD  CUSTOMER-FILE.
+       COPY "./CopyBooks/CUSTOMERS.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-STAYLOG-FILE-STATUS  PIC 99.
+           88 STAYLOG-FILE-OK     VALUE 00.
+           88 STAYLOG-FILE-ERROR  VALUE 01 THRU 99.
+       01  WS-CUSTOMER-FILE-STATUS PIC 99.
+           88 CUSTOMER-FILE-OK    VALUE 00.
+           88 CUSTOMER-FILE-ERROR VALUE 01 THRU 99.
+       01  WS-EOF                  PIC X VALUE 'N'.
+
+       *> Per-customer stay tally table
+       01  WS-GUEST-COUNT          PIC 9(3) VALUE ZEROS.
+       01  WS-GUEST-INDEX          PIC 9(3).
+       01  WS-GUEST-FOUND-INDEX    PIC 9(3).
+       01  WS-GUEST-ENTRY OCCURS 200 TIMES.
+           05 WS-GUEST-CUST-ID     PIC 9(5).
+           05 WS-GUEST-STAY-COUNT  PIC 9(5).
+
+       01  WS-LOOKUP-CUST-ID       PIC 9(5).
+
+       *> Ranking pass - tracks which table slots have been printed
+       01  WS-PRINTED-COUNT        PIC 9(3) VALUE ZEROS.
+       01  WS-BEST-INDEX           PIC 9(3).
+       01  WS-BEST-STAYS           PIC 9(5).
+       01  WS-PRINTED-FLAG OCCURS 200 TIMES PIC X VALUE 'N'.
+
+       01  WS-DISPLAY-STAYS        PIC ZZZZ9.
+       01  WS-REPEAT-GUESTS-FOUND  PIC X VALUE 'N'.
+
+       *> Color codes for display - ANSI escape sequences
+       01 CYAN-COLOR         PIC X(8) VALUE X"1B5B33366D".
+       01 YELLOW-COLOR       PIC X(8) VALUE X"1B5B33336D".
+       01 RESET-COLOR        PIC X(4) VALUE X"1B5B306D".
+       01 CLEAR-SCREEN       PIC X(4) VALUE X"1B5B324A".
+
+       LINKAGE SECTION.
+       01 LINK PIC 9.
+
+       PROCEDURE DIVISION USING LINK.
+       MAIN-PROCEDURE.
+           PERFORM TALLY-STAYS-PER-GUEST
+           PERFORM DISPLAY-LOYALTY-REPORT
+           GOBACK.
+
+       TALLY-STAYS-PER-GUEST.
+           OPEN INPUT STAYLOG-FILE
+           IF STAYLOG-FILE-ERROR
+               DISPLAY "Error opening STAYLOG file: "
+                       WS-STAYLOG-FILE-STATUS
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-EOF
+           MOVE 0 TO WS-GUEST-COUNT
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ STAYLOG-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM RECORD-GUEST-STAY
+               END-READ
+           END-PERFORM
+
+           CLOSE STAYLOG-FILE.
+
+       *> Finds the customer's slot in the tally table, adding a new
+       *> slot the first time a customer is seen, the same
+       *> search-or-add style used for the room-type tally elsewhere.
+       RECORD-GUEST-STAY.
+           MOVE CUSTOMER-ID-SL TO WS-LOOKUP-CUST-ID
+           PERFORM FIND-GUEST-INDEX
+
+           IF WS-GUEST-FOUND-INDEX = 0
+               IF WS-GUEST-COUNT < 200
+                   ADD 1 TO WS-GUEST-COUNT
+                   MOVE WS-LOOKUP-CUST-ID
+                       TO WS-GUEST-CUST-ID(WS-GUEST-COUNT)
+                   MOVE 1 TO WS-GUEST-STAY-COUNT(WS-GUEST-COUNT)
+               END-IF
+           ELSE
+               ADD 1 TO WS-GUEST-STAY-COUNT(WS-GUEST-FOUND-INDEX)
+           END-IF.
+
+       FIND-GUEST-INDEX.
+           MOVE 0 TO WS-GUEST-FOUND-INDEX
+           PERFORM VARYING WS-GUEST-INDEX FROM 1 BY 1
+                   UNTIL WS-GUEST-INDEX > WS-GUEST-COUNT
+               IF WS-GUEST-CUST-ID(WS-GUEST-INDEX) = WS-LOOKUP-CUST-ID
+                   MOVE WS-GUEST-INDEX TO WS-GUEST-FOUND-INDEX
+               END-IF
+           END-PERFORM.
+
+       DISPLAY-LOYALTY-REPORT.
+           OPEN INPUT CUSTOMER-FILE
+           IF CUSTOMER-FILE-ERROR
+               DISPLAY "Error opening CUSTOMER file: "
+                       WS-CUSTOMER-FILE-STATUS
+               GOBACK
+           END-IF
+
+           DISPLAY CLEAR-SCREEN
+           DISPLAY CYAN-COLOR
+           DISPLAY "=========================================="
+           DISPLAY "       GUEST LOYALTY / REPEAT-STAY REPORT"
+           DISPLAY "=========================================="
+           RESET-COLOR
+           DISPLAY "Guest Name                     Stays"
+           DISPLAY "------------------------------  -----"
+
+           MOVE SPACES TO WS-PRINTED-FLAG(1)
+           PERFORM VARYING WS-GUEST-INDEX FROM 1 BY 1
+                   UNTIL WS-GUEST-INDEX > 200
+               MOVE 'N' TO WS-PRINTED-FLAG(WS-GUEST-INDEX)
+           END-PERFORM
+
+           MOVE 'N' TO WS-REPEAT-GUESTS-FOUND
+           MOVE 0 TO WS-PRINTED-COUNT
+
+           PERFORM PRINT-NEXT-HIGHEST-GUEST
+               UNTIL WS-PRINTED-COUNT = WS-GUEST-COUNT
+
+           IF WS-REPEAT-GUESTS-FOUND = 'N'
+               DISPLAY "No repeat guests found."
+           END-IF
+
+           DISPLAY "=========================================="
+           DISPLAY " "
+
+           CLOSE CUSTOMER-FILE.
+
+       *> Selects the remaining, not-yet-printed guest with the
+       *> highest stay count (a simple selection-sort pass, since
+       *> this repo has no SORT verb precedent to follow) and prints
+       *> it if that guest has stayed more than once.
+       PRINT-NEXT-HIGHEST-GUEST.
+           MOVE 0 TO WS-BEST-INDEX
+           MOVE 0 TO WS-BEST-STAYS
+
+           PERFORM VARYING WS-GUEST-INDEX FROM 1 BY 1
+                   UNTIL WS-GUEST-INDEX > WS-GUEST-COUNT
+               IF WS-PRINTED-FLAG(WS-GUEST-INDEX) NOT = 'Y'
+                   IF WS-GUEST-STAY-COUNT(WS-GUEST-INDEX) >
+                           WS-BEST-STAYS
+                       MOVE WS-GUEST-INDEX TO WS-BEST-INDEX
+                       MOVE WS-GUEST-STAY-COUNT(WS-GUEST-INDEX)
+                           TO WS-BEST-STAYS
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           MOVE 'Y' TO WS-PRINTED-FLAG(WS-BEST-INDEX)
+           ADD 1 TO WS-PRINTED-COUNT
+
+           IF WS-BEST-STAYS > 1
+               MOVE 'Y' TO WS-REPEAT-GUESTS-FOUND
+               MOVE WS-GUEST-CUST-ID(WS-BEST-INDEX) TO CUSTOMER-ID
+               READ CUSTOMER-FILE
+                   INVALID KEY
+                       DISPLAY "(Unknown Guest #"
+                           WS-GUEST-CUST-ID(WS-BEST-INDEX) ")"
+                   NOT INVALID KEY
+                       MOVE WS-BEST-STAYS TO WS-DISPLAY-STAYS
+                       DISPLAY YELLOW-COLOR
+                       DISPLAY CUSTOMER-NAME " "
+                           FUNCTION TRIM(WS-DISPLAY-STAYS)
+                       RESET-COLOR
+               END-READ
+           END-IF.
+
+       END PROGRAM loyaltyReport.
